@@ -28,18 +28,39 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        FILE-CONTROL.
            SELECT LIVROS ASSIGN TO
-           'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+           WS-PATH-LIVROS
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FS.
 
            SELECT LIVROSTEMP ASSIGN TO
-           'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+           WS-PATH-LIVROSTEMP
            ORGANIZATION IS SEQUENTIAL.
 
            SELECT LIVROSOUT ASSIGN TO
-           'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
-           ORGANIZATION IS SEQUENTIAL.
+           WS-PATH-LIVROSOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LIVROSOUT.
+
+           SELECT LIVROSESTOQUE ASSIGN TO
+           WS-PATH-LIVROSESTOQUE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LIVROSESTOQUE.
+
+           SELECT LIVROSESTOQUETEMP ASSIGN TO
+           WS-PATH-LIVROSESTOQUETEMP
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LIVROSESTOQUETEMP.
+
+           SELECT CHECKPOINT ASSIGN TO
+           WS-PATH-CHECKPOINT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-PATH-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDITORIA.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -56,12 +77,15 @@
                    05 COD-EDITO             PIC 9(02).
                    05 COD-LIVRO             PIC 9(04).
                    05 COD-CONTRO            PIC X(05).
+               03 LIVROS-TIPO               PIC X(01) VALUES 'V'.
+               03 LIVROS-CATEGORIA          PIC X(01) VALUES SPACES.
+               03 LIVROS-IVA                PIC 9(02) VALUE ZEROS.
                03 LIVROS-UNID               PIC 9(04).
                03 LIVROS-VALOR              PIC 99V99.
                03 LIVROS-DESC               PIC 9(02).
-               03 LIVRO-TOTAL               PIC 99V99.
-               03 VALOR-TOTAL               PIC 99V99.
-               03 VALOR-FINAL               PIC 99V99.
+               03 LIVRO-TOTAL               PIC 9(03)V99.
+               03 VALOR-TOTAL               PIC 9(03)V99.
+               03 VALOR-FINAL               PIC 9(03)V99.
                03 LIVROS-OBS                PIC X(80).
 
        SD LIVROSTEMP.
@@ -75,12 +99,15 @@
                    05 TEMP-COD-EDITO        PIC 9(02).
                    05 TEMP-COD-LIVRO        PIC 9(04).
                    05 TEMP-COD-CONTRO       PIC X(05).
+               03 TEMP-LIVRO-TIPO           PIC X(01) VALUES 'V'.
+               03 TEMP-LIVRO-CATEGORIA      PIC X(01) VALUES SPACES.
+               03 TEMP-LIVRO-IVA            PIC 9(02) VALUE ZEROS.
                03 TEMP-LIVRO-UNID           PIC 9(04).
                03 TEMP-LIVRO-VALOR          PIC 99V99.
                03 TEMP-LIVRO-DESC           PIC 9(02).
-               03 TEMP-LIVRO-TOTAL          PIC 99V99.
-               03 TEMP-VALOR-TOTAL          PIC 99V99.
-               03 TEMP-VALOR-FINAL          PIC 99V99.
+               03 TEMP-LIVRO-TOTAL          PIC 9(03)V99.
+               03 TEMP-VALOR-TOTAL          PIC 9(03)V99.
+               03 TEMP-VALOR-FINAL          PIC 9(03)V99.
                03 TEMP-LIVROS-OBS           PIC X(80).
 
        FD LIVROSOUT.
@@ -94,18 +121,80 @@
                    05 OUT-COD-EDITO         PIC 9(02).
                    05 OUT-COD-LIVRO         PIC 9(04).
                    05 OUT-COD-CONTRO        PIC X(05).
+               03 OUT-LIVRO-TIPO            PIC X(01) VALUES 'V'.
+               03 OUT-LIVRO-CATEGORIA       PIC X(01) VALUES SPACES.
+               03 OUT-LIVRO-IVA             PIC 9(02) VALUE ZEROS.
                03 OUT-LIVRO-UNID            PIC 9(04).
                03 OUT-LIVRO-VALOR           PIC 99V99.
                03 OUT-LIVRO-DESC            PIC 9(02).
-               03 OUT-LIVRO-TOTAL           PIC 99V99.
-               03 OUT-VALOR-TOTAL           PIC 99V99.
-               03 OUT-VALOR-FINAL           PIC 99V99.
+               03 OUT-LIVRO-TOTAL           PIC 9(03)V99.
+               03 OUT-VALOR-TOTAL           PIC 9(03)V99.
+               03 OUT-VALOR-FINAL           PIC 9(03)V99.
                03 OUT-LIVROS-OBS            PIC X(80).
 
+       FD LIVROSESTOQUE.
+           01 LIVROSESTOQUE-REG.
+               03 EST-COD-IDENT             PIC 9(05).
+               03 EST-QUANT                 PIC 9(05).
+
+       FD LIVROSESTOQUETEMP.
+           01 LIVROSESTOQUETEMP-REG.
+               03 ESTTEMP-COD-IDENT         PIC 9(05).
+               03 ESTTEMP-QUANT             PIC 9(05).
+
+       FD CHECKPOINT.
+           01 CHECKPOINT-REG.
+               03 CHK-CONTADOR              PIC 9(07).
+
+       FD AUDITORIA.
+           01 AUDITORIA-REG.
+               03 AUD-DATA                  PIC X(08).
+               03 AUD-HORA                  PIC X(08).
+               03 AUD-OPERADOR              PIC X(20).
+               03 AUD-DESCRICAO             PIC X(40).
+
        WORKING-STORAGE SECTION.
        77 OPCAO                             PIC  9.
        77 WS-FS                             PIC 99.
+       77 WS-PATH-LIVROS                    PIC X(100).
+       77 WS-PATH-LIVROSTEMP                PIC X(100).
+       77 WS-PATH-LIVROSOUT                 PIC X(100).
+       77 WS-PATH-LIVROSESTOQUE             PIC X(100).
+       77 WS-PATH-LIVROSESTOQUETEMP         PIC X(100).
+       77 WS-PATH-CHECKPOINT                PIC X(100).
+       77 WS-PATH-AUDITORIA                 PIC X(100).
+       77 WS-FS-CHECKPOINT                  PIC XX.
+       77 WS-FS-AUDITORIA                   PIC XX.
+       77 WS-OPERADOR                       PIC X(20).
+       77 WS-FS-LIVROSOUT                   PIC XX.
+       77 WS-FS-LIVROSESTOQUE               PIC XX.
+       77 WS-FS-LIVROSESTOQUETEMP           PIC XX.
+       77 WS-FS-ATUAL                       PIC XX.
+       77 WS-RESTART-PONTO                  PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-LIDO                  PIC 9(07) VALUE ZEROS.
+       77 WS-DESDE-CHECKPOINT               PIC 9(03) VALUE ZEROS.
+       77 WS-CHECKPOINT-INTERVALO           PIC 9(03) VALUE 10.
        77 WS-ENDOFFILELIVROSOUT             PIC 99.
+           01 WS-ISBN-CALC.
+               03 WS-ISBN-ALL               PIC X(14).
+               03 WS-ISBN-DIGITS            PIC 9(09).
+               03 WS-DIGITO                 PIC 9(01).
+               03 WS-I                      PIC 9(02).
+               03 WS-PESO                   PIC 9(02).
+               03 WS-SOMA-CONTROLO          PIC 9(04) VALUE ZEROS.
+               03 WS-QUOC-CONTROLO          PIC 9(04) VALUE ZEROS.
+               03 WS-RESTO-CONTROLO         PIC 9(02) VALUE ZEROS.
+               03 WS-DIGITO-CONTROLO        PIC 9(02) VALUE ZEROS.
+               03 WS-DIGITO-CONTROLO-1      PIC 9(01) VALUE ZERO.
+               03 WS-CHAR-CONTROLO          PIC X(01) VALUE SPACE.
+       77 WS-AUTOR-ANTERIOR                 PIC X(30) VALUES SPACES.
+       77 WS-SUBTOTAL-AUTOR                 PIC 9(07)V99 VALUE ZEROS.
+       77 WS-UNIDADES-AUTOR                 PIC 9(07) VALUE ZEROS.
+       77 WS-PRIMEIRO-AUTOR                 PIC X(01) VALUE 'S'.
+       77 WS-ENDOFFILEESTOQUE               PIC 99.
+       77 WS-ESTOQUE-ENCONTRADO             PIC 9.
+       77 WS-ESTOQUE-OK                     PIC 9.
+       77 WS-EST-QUANT-ATUAL                PIC 9(05).
            01 WS-LIVROSDADOS.
                03 WS-LIVRO-TITULO           PIC X(80) VALUES SPACES.
                03 WS-LIVRO-AUTOR            PIC X(30) VALUES SPACES.
@@ -116,20 +205,75 @@
                    05 WS-COD-EDITO          PIC 9(02).
                    05 WS-COD-LIVRO          PIC 9(04).
                    05 WS-COD-CONTRO         PIC X(05).
+               03 WS-LIVRO-TIPO             PIC X(01) VALUES 'V'.
+               03 WS-LIVRO-CATEGORIA        PIC X(01) VALUES SPACES.
+               03 WS-LIVRO-IVA              PIC 9(02) VALUE ZEROS.
                03 WS-LIVRO-UNID             PIC 9(04).
                03 WS-LIVRO-VALOR            PIC 99V99.
                03 WS-LIVRO-DESC             PIC 9(02).
-               03 WS-LIVRO-TOTAL            PIC 99V99.
-               03 WS-VALOR-TOTAL            PIC 99V99.
-               03 WS-VALOR-FINAL            PIC 99V99.
+               03 WS-LIVRO-TOTAL            PIC 9(03)V99.
+               03 WS-VALOR-TOTAL            PIC 9(03)V99.
+               03 WS-VALOR-FINAL            PIC 9(03)V99.
                03 WS-LIVROS-OBS             PIC X(80).
 
        PROCEDURE DIVISION.
+       0-INICIALIZAR.
+           ACCEPT WS-PATH-LIVROS FROM ENVIRONMENT "LIVROS_PATH"
+           IF WS-PATH-LIVROS EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+                   TO WS-PATH-LIVROS
+           END-IF.
+           ACCEPT WS-PATH-LIVROSTEMP FROM ENVIRONMENT "LIVROSTEMP_PATH"
+           IF WS-PATH-LIVROSTEMP EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+                   TO WS-PATH-LIVROSTEMP
+           END-IF.
+           ACCEPT WS-PATH-LIVROSOUT FROM ENVIRONMENT "LIVROSOUT_PATH"
+           IF WS-PATH-LIVROSOUT EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+                   TO WS-PATH-LIVROSOUT
+           END-IF.
+           ACCEPT WS-PATH-LIVROSESTOQUE FROM ENVIRONMENT
+               "LIVROSESTOQUE_PATH"
+           IF WS-PATH-LIVROSESTOQUE EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\estoque.txt'
+                   TO WS-PATH-LIVROSESTOQUE
+           END-IF.
+           ACCEPT WS-PATH-LIVROSESTOQUETEMP FROM ENVIRONMENT
+               "LIVROSESTOQUETEMP_PATH"
+           IF WS-PATH-LIVROSESTOQUETEMP EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\estqtmp.txt'
+                   TO WS-PATH-LIVROSESTOQUETEMP
+           END-IF.
+           ACCEPT WS-PATH-CHECKPOINT FROM ENVIRONMENT "LIVROSOUT_CKPT"
+           IF WS-PATH-CHECKPOINT EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.ckp'
+                   TO WS-PATH-CHECKPOINT
+           END-IF.
+           ACCEPT WS-PATH-AUDITORIA FROM ENVIRONMENT
+               "LIVROS_AUDITORIA_PATH"
+           IF WS-PATH-AUDITORIA EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livrosaud.txt'
+                   TO WS-PATH-AUDITORIA
+           END-IF.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR EQUAL SPACES
+               MOVE 'DESCONHECIDO' TO WS-OPERADOR
+           END-IF.
+
        INICIO.
            DISPLAY "--------------------------------"
            DISPLAY " 1 - REGISTAR LIVRO".
            DISPLAY " 2 - LIVROS REGISTADOS".
            DISPLAY " 3 - FINALIZAR".
+           DISPLAY " 4 - VENDAS POR AUTOR".
            ACCEPT OPCAO.
            DISPLAY "---------------------------------"
 
@@ -142,6 +286,9 @@
                IF OPCAO = "3"
                PERFORM STOP_PROGRAMA.
 
+               IF OPCAO = "4"
+               PERFORM RELATORIO-AUTORES.
+
 
 
        STOP_PROGRAMA.
@@ -174,41 +321,221 @@
            ACCEPT COD-EDITO
            DISPLAY 'CODIGO DO LIVRO: '
            ACCEPT COD-LIVRO
+           DISPLAY 'TIPO DE MOVIMENTO (V-VENDA/D-DEVOLUCAO): '
+           ACCEPT LIVROS-TIPO
+           PERFORM UNTIL LIVROS-TIPO = 'V'
+                      OR LIVROS-TIPO = 'D'
+               DISPLAY 'TIPO INVALIDO. VALORES ACEITES: V/D'
+               DISPLAY 'TIPO DE MOVIMENTO: '
+               ACCEPT LIVROS-TIPO
+           END-PERFORM
+           DISPLAY 'CATEGORIA (L-LIVRO NORMAL/E-ESCOLAR/D-DIGITAL): '
+           ACCEPT LIVROS-CATEGORIA
+           PERFORM UNTIL LIVROS-CATEGORIA = 'L'
+                      OR LIVROS-CATEGORIA = 'E'
+                      OR LIVROS-CATEGORIA = 'D'
+               DISPLAY 'CATEGORIA INVALIDA. VALORES ACEITES: L/E/D'
+               DISPLAY 'CATEGORIA: '
+               ACCEPT LIVROS-CATEGORIA
+           END-PERFORM
+           EVALUATE LIVROS-CATEGORIA
+               WHEN 'L'
+                   MOVE 6 TO LIVROS-IVA
+               WHEN 'E'
+                   MOVE 0 TO LIVROS-IVA
+               WHEN 'D'
+                   MOVE 23 TO LIVROS-IVA
+           END-EVALUATE
            DISPLAY 'QUANTIDADE DE LIVRO VENDIDO: '
            ACCEPT LIVROS-UNID
-           DISPLAY 'VALOR DO LIVRO: '
-           ACCEPT LIVROS-VALOR
-           DISPLAY 'DESCONTO DADO: '
-           ACCEPT LIVROS-DESC
-           DISPLAY 'OBSERVACOES: '
-           ACCEPT LIVROS-OBS
-           DISPLAY 'CARACTER DE CONTROLO ISBN: '
-               ACCEPT COD-CONTRO
-               IF COD-CONTRO <> 'X'
-                DISPLAY ' CARACTER INSERIDO INVALIDO! INSIRA NOVAMENTE.'
-                 GO TO INICIO
-               ELSE
-               ACCEPT COD-CONTRO
-               END-IF
 
+           PERFORM 8000-ATUALIZAR-ESTOQUE
 
+           IF WS-ESTOQUE-OK EQUAL 1
+               DISPLAY 'VALOR DO LIVRO: '
+               ACCEPT LIVROS-VALOR
+               DISPLAY 'DESCONTO DADO: '
+               ACCEPT LIVROS-DESC
+               DISPLAY 'OBSERVACOES: '
+               ACCEPT LIVROS-OBS
 
-           WRITE LIVROS-REG
-       IF WS-FS NOT EQUAL ZEROS
-           DISPLAY 'NÃO FOI POSSÍVEL REGISTAR O LIVRO'
-           DISPLAY 'FILE STATUS: ' WS-FS
+               PERFORM 9000-CALCULAR-DIGITO-CONTROLO
+
+               DISPLAY 'CARACTER DE CONTROLO ISBN: '
+               ACCEPT COD-CONTRO
+               PERFORM UNTIL COD-CONTRO(1:1) EQUAL WS-CHAR-CONTROLO
+                   IF COD-CONTRO(1:1) NOT NUMERIC
+                       AND COD-CONTRO(1:1) NOT EQUAL 'X'
+                       DISPLAY ' FORMATO INVALIDO. INDIQUE UM DIGITO '
+                               '0-9 OU X'
+                   ELSE
+                       DISPLAY ' DIGITO DE CONTROLO INCORRETO. DIGITO '
+                               'ESPERADO: ' WS-CHAR-CONTROLO
+                   END-IF
+                   DISPLAY 'CARACTER DE CONTROLO ISBN: '
+                   ACCEPT COD-CONTRO
+               END-PERFORM
+
+               WRITE LIVROS-REG
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY 'NÃO FOI POSSÍVEL REGISTAR O LIVRO'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               MOVE WS-FS TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
 
-       ELSE
-           DISPLAY 'LIVRO REGISTADO COM SUCESSO'
-       END-IF
+           ELSE
+               DISPLAY 'LIVRO REGISTADO COM SUCESSO'
+               PERFORM ESCREVER-AUDITORIA
+           END-IF
+           END-IF
            ELSE
            DISPLAY 'ERRO AO CRIAR O ARQUIVO'
            DISPLAY 'FILE STATUS: ' WS-FS
+           MOVE WS-FS TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
            END-IF
 
        CLOSE LIVROS.
        GO TO INICIO.
 
+      *-----------------------
+      * regista quem inseriu o livro, quando, e qual o livro, no
+      * ficheiro de auditoria
+      *-----------------------
+       ESCREVER-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-OPERADOR   TO AUD-OPERADOR.
+           MOVE LIVROS-TITULO TO AUD-DESCRICAO.
+
+           OPEN EXTEND AUDITORIA.
+           IF WS-FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+       8000-ATUALIZAR-ESTOQUE.
+           SET WS-ESTOQUE-ENCONTRADO TO 0.
+           SET WS-ESTOQUE-OK         TO 0.
+           SET WS-ENDOFFILEESTOQUE   TO 0.
+           MOVE 0 TO WS-EST-QUANT-ATUAL.
+
+           OPEN INPUT LIVROSESTOQUE.
+           OPEN OUTPUT LIVROSESTOQUETEMP.
+
+           IF WS-FS-LIVROSESTOQUE NOT EQUAL "00" OR
+               WS-FS-LIVROSESTOQUETEMP NOT EQUAL "00"
+               DISPLAY
+                   ' ERRO A ABRIR LIVROSESTOQUE/LIVROSESTOQUETEMP - '
+                   'FILE STATUS: ' WS-FS-LIVROSESTOQUE ' / '
+                   WS-FS-LIVROSESTOQUETEMP
+               IF WS-FS-LIVROSESTOQUE NOT EQUAL "00"
+                   MOVE WS-FS-LIVROSESTOQUE TO WS-FS-ATUAL
+               ELSE
+                   MOVE WS-FS-LIVROSESTOQUETEMP TO WS-FS-ATUAL
+               END-IF
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           END-IF.
+
+           PERFORM UNTIL WS-ENDOFFILEESTOQUE EQUAL 1
+               READ LIVROSESTOQUE
+               AT END
+                   MOVE 1 TO WS-ENDOFFILEESTOQUE
+               NOT AT END
+                   MOVE EST-COD-IDENT TO ESTTEMP-COD-IDENT
+                   MOVE EST-QUANT     TO ESTTEMP-QUANT
+                   IF EST-COD-IDENT EQUAL COD-IDENT
+                       MOVE 1 TO WS-ESTOQUE-ENCONTRADO
+                       MOVE EST-QUANT TO WS-EST-QUANT-ATUAL
+                       IF LIVROS-TIPO EQUAL 'D'
+                           MOVE 1 TO WS-ESTOQUE-OK
+                           COMPUTE ESTTEMP-QUANT =
+                               EST-QUANT + LIVROS-UNID
+                       ELSE
+                           IF LIVROS-UNID <= EST-QUANT
+                               MOVE 1 TO WS-ESTOQUE-OK
+                               COMPUTE ESTTEMP-QUANT =
+                                   EST-QUANT - LIVROS-UNID
+                           END-IF
+                       END-IF
+                   END-IF
+                   WRITE LIVROSESTOQUETEMP-REG
+               END-READ
+           END-PERFORM.
+
+           CLOSE LIVROSESTOQUE.
+           CLOSE LIVROSESTOQUETEMP.
+
+           IF WS-ESTOQUE-ENCONTRADO EQUAL 0
+               DISPLAY
+              'LIVRO SEM REGISTO DE ESTOQUE. VENDA NAO REGISTADA'
+           ELSE
+               IF WS-ESTOQUE-OK EQUAL 0
+                   DISPLAY 'STOCK INSUFICIENTE. DISPONIVEL: '
+                           WS-EST-QUANT-ATUAL
+               ELSE
+                   SET WS-ENDOFFILEESTOQUE TO 0
+                   OPEN INPUT LIVROSESTOQUETEMP
+                   OPEN OUTPUT LIVROSESTOQUE
+                   IF WS-FS-LIVROSESTOQUETEMP NOT EQUAL "00" OR
+                       WS-FS-LIVROSESTOQUE NOT EQUAL "00"
+                       DISPLAY
+                           ' ERRO A REESCREVER LIVROSESTOQUE - FILE '
+                           'STATUS: ' WS-FS-LIVROSESTOQUETEMP ' / '
+                           WS-FS-LIVROSESTOQUE
+                       IF WS-FS-LIVROSESTOQUETEMP NOT EQUAL "00"
+                           MOVE WS-FS-LIVROSESTOQUETEMP TO WS-FS-ATUAL
+                       ELSE
+                           MOVE WS-FS-LIVROSESTOQUE TO WS-FS-ATUAL
+                       END-IF
+                       PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                   END-IF
+                   PERFORM UNTIL WS-ENDOFFILEESTOQUE EQUAL 1
+                       READ LIVROSESTOQUETEMP
+                       AT END
+                           MOVE 1 TO WS-ENDOFFILEESTOQUE
+                       NOT AT END
+                           MOVE ESTTEMP-COD-IDENT TO EST-COD-IDENT
+                           MOVE ESTTEMP-QUANT     TO EST-QUANT
+                           WRITE LIVROSESTOQUE-REG
+                       END-READ
+                   END-PERFORM
+                   CLOSE LIVROSESTOQUETEMP
+                   CLOSE LIVROSESTOQUE
+               END-IF
+           END-IF.
+
+       9000-CALCULAR-DIGITO-CONTROLO.
+           STRING COD-IDENT COD-PAIS COD-EDITO COD-LIVRO
+               DELIMITED BY SIZE INTO WS-ISBN-ALL
+           MOVE WS-ISBN-ALL(6:9) TO WS-ISBN-DIGITS
+
+           MOVE 0 TO WS-SOMA-CONTROLO
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               MOVE WS-ISBN-DIGITS(WS-I:1) TO WS-DIGITO
+               COMPUTE WS-PESO = 11 - WS-I
+               COMPUTE WS-SOMA-CONTROLO =
+                   WS-SOMA-CONTROLO + (WS-DIGITO * WS-PESO)
+           END-PERFORM
+
+           COMPUTE WS-QUOC-CONTROLO = WS-SOMA-CONTROLO / 11
+           COMPUTE WS-RESTO-CONTROLO =
+               WS-SOMA-CONTROLO - (WS-QUOC-CONTROLO * 11)
+           COMPUTE WS-DIGITO-CONTROLO = 11 - WS-RESTO-CONTROLO
+
+           IF WS-DIGITO-CONTROLO EQUAL 11
+               MOVE 0 TO WS-DIGITO-CONTROLO
+           END-IF
+
+           IF WS-DIGITO-CONTROLO EQUAL 10
+               MOVE 'X' TO WS-CHAR-CONTROLO
+           ELSE
+               MOVE WS-DIGITO-CONTROLO TO WS-DIGITO-CONTROLO-1
+               MOVE WS-DIGITO-CONTROLO-1 TO WS-CHAR-CONTROLO
+           END-IF.
+
        PRINCIPAL.
            SORT LIVROSTEMP
            ON ASCENDING KEY
@@ -226,36 +553,214 @@
            DISPLAY '------//DADOS INSERIDOS//------'
            OPEN INPUT LIVROSOUT.
 
+       IF WS-FS-LIVROSOUT NOT EQUAL "00"
+           DISPLAY ' ERRO A ABRIR LIVROSOUT - FILE STATUS: '
+                   WS-FS-LIVROSOUT
+           MOVE WS-FS-LIVROSOUT TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+       END-IF.
+
+       PERFORM 8000-LER-CHECKPOINT.
+
        PERFORM UNTIL WS-ENDOFFILELIVROSOUT EQUAL 1
            READ LIVROSOUT INTO WS-LIVROSDADOS
            AT END
            MOVE 1 TO WS-ENDOFFILELIVROSOUT
            NOT AT END
+       ADD 1 TO WS-CONTADOR-LIDO
+       ADD 1 TO WS-DESDE-CHECKPOINT
 
 
 
        COMPUTE
-        WS-LIVRO-TOTAL = (( WS-LIVRO-VALOR * 0,05) + WS-LIVRO-VALOR)
+           WS-LIVRO-TOTAL =
+               ((WS-LIVRO-VALOR * WS-LIVRO-IVA / 100) + WS-LIVRO-VALOR)
 
        COMPUTE
-        WS-VALOR-TOTAL = WS-LIVRO-TOTAL *( WS-LIVRO-DESC /100)
+           WS-VALOR-TOTAL = WS-LIVRO-TOTAL * (WS-LIVRO-DESC / 100)
 
        COMPUTE WS-VALOR-FINAL = WS-LIVRO-TOTAL - WS-VALOR-TOTAL
 
+           IF WS-LIVRO-TIPO EQUAL 'D'
+               DISPLAY 'TIPO: DEVOLUCAO'
+           ELSE
+               DISPLAY 'TIPO: VENDA'
+           END-IF
+
            DISPLAY 'ISBN: ' WS-COD-IDENT
+                   ' AUTOR: ' WS-LIVRO-AUTOR
+                   ' CATEGORIA: ' WS-LIVRO-CATEGORIA
+                   ' TAXA DE IVA: ' WS-LIVRO-IVA
                    ' NUMERO DE UNIDADES VENDIDAS: ' WS-LIVRO-UNID
                    ' PRECO: ' WS-LIVRO-VALOR
                    ' DESCONTO: ' WS-LIVRO-DESC
                    ' VALOR FATURADO POR LIVRO: ' WS-VALOR-FINAL
                    ' OBSERVACOES: ' WS-LIVROS-OBS
 
+           IF WS-DESDE-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+               PERFORM 8500-ESCREVER-CHECKPOINT
+               MOVE ZEROS TO WS-DESDE-CHECKPOINT
+           END-IF
 
            END-READ
        END-PERFORM.
+
+       MOVE ZEROS TO WS-CONTADOR-LIDO.
+       PERFORM 8500-ESCREVER-CHECKPOINT.
+
        GOBACK.
        CLOSE LIVROSOUT.
        ENCERRAR.
 
-       STOP RUN.
+      *-----------------------
+      * ordena e subtotaliza LIVROSOUT por autor, separadamente da
+      * listagem por identificador da opcao 2, para mostrar quantas
+      * unidades e quanta receita cada autor esta a gerar - devolucoes
+      * (LIVROS-TIPO = 'D') sao subtraidas do total do autor em vez
+      * de somadas
+      *-----------------------
+       RELATORIO-AUTORES.
+           SORT LIVROSTEMP
+           ON ASCENDING KEY
+                            TEMP-LIVRO-AUTOR
+                            TEMP-COD-IDENT
+                            TEMP-COD-CONTRO
+                            TEMP-COD-LIVRO
+                            TEMP-LIVRO-TITULO
+                            TEMP-LIVRO-EDITO
+
+           USING LIVROS
+           GIVING LIVROSOUT
+
+           DISPLAY ' '
+           DISPLAY '------//VENDAS POR AUTOR//------'
+           SET WS-PRIMEIRO-AUTOR TO 'S'
+           MOVE SPACES TO WS-AUTOR-ANTERIOR
+           SET WS-SUBTOTAL-AUTOR TO 0
+           SET WS-UNIDADES-AUTOR TO 0
+           SET WS-ENDOFFILELIVROSOUT TO 0
+           OPEN INPUT LIVROSOUT.
+
+           IF WS-FS-LIVROSOUT NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR LIVROSOUT - FILE STATUS: '
+                       WS-FS-LIVROSOUT
+               MOVE WS-FS-LIVROSOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           END-IF.
+
+           PERFORM UNTIL WS-ENDOFFILELIVROSOUT EQUAL 1
+               READ LIVROSOUT INTO WS-LIVROSDADOS
+               AT END
+                   MOVE 1 TO WS-ENDOFFILELIVROSOUT
+               NOT AT END
+                   COMPUTE WS-LIVRO-TOTAL =
+                       ((WS-LIVRO-VALOR * WS-LIVRO-IVA / 100)
+                           + WS-LIVRO-VALOR)
+                   COMPUTE WS-VALOR-TOTAL =
+                       WS-LIVRO-TOTAL * (WS-LIVRO-DESC / 100)
+                   COMPUTE WS-VALOR-FINAL =
+                       WS-LIVRO-TOTAL - WS-VALOR-TOTAL
+
+                   IF WS-PRIMEIRO-AUTOR EQUAL 'N'
+                      AND WS-LIVRO-AUTOR NOT EQUAL WS-AUTOR-ANTERIOR
+                       DISPLAY '   SUBTOTAL DO AUTOR '
+                               WS-AUTOR-ANTERIOR ': ' WS-SUBTOTAL-AUTOR
+                               '  UNIDADES VENDIDAS: '
+                               WS-UNIDADES-AUTOR
+                       SET WS-SUBTOTAL-AUTOR TO 0
+                       SET WS-UNIDADES-AUTOR TO 0
+                   END-IF
+
+                   IF WS-PRIMEIRO-AUTOR EQUAL 'S'
+                    OR WS-LIVRO-AUTOR NOT EQUAL WS-AUTOR-ANTERIOR
+                       DISPLAY ' '
+                       DISPLAY ' AUTOR: ' WS-LIVRO-AUTOR
+                       SET WS-PRIMEIRO-AUTOR TO 'N'
+                       MOVE WS-LIVRO-AUTOR TO WS-AUTOR-ANTERIOR
+                   END-IF
+
+                   IF WS-LIVRO-TIPO EQUAL 'D'
+                       DISPLAY 'TIPO: DEVOLUCAO'
+                       SUBTRACT WS-VALOR-FINAL FROM WS-SUBTOTAL-AUTOR
+                       SUBTRACT WS-LIVRO-UNID FROM WS-UNIDADES-AUTOR
+                   ELSE
+                       DISPLAY 'TIPO: VENDA'
+                       ADD WS-VALOR-FINAL TO WS-SUBTOTAL-AUTOR
+                       ADD WS-LIVRO-UNID TO WS-UNIDADES-AUTOR
+                   END-IF
+
+                   DISPLAY 'ISBN: ' WS-COD-IDENT
+                           ' NUMERO DE UNIDADES: ' WS-LIVRO-UNID
+                           ' VALOR FATURADO POR LIVRO: '
+                           WS-VALOR-FINAL
+               END-READ
+           END-PERFORM.
+
+           IF WS-PRIMEIRO-AUTOR EQUAL 'N'
+               DISPLAY '   SUBTOTAL DO AUTOR ' WS-AUTOR-ANTERIOR ': '
+                       WS-SUBTOTAL-AUTOR
+                       '  UNIDADES VENDIDAS: ' WS-UNIDADES-AUTOR
+           END-IF.
+
+           CLOSE LIVROSOUT.
+           GOBACK.
+
+      *-----------------------
+      * le o ponto de restart gravado por uma corrida anterior e
+      * avanca ate la, descartando os registos ja processados
+      *-----------------------
+       8000-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT
+               IF WS-FS-CHECKPOINT EQUAL "00"
+                   MOVE CHK-CONTADOR TO WS-RESTART-PONTO
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+           IF WS-RESTART-PONTO > ZEROS
+               DISPLAY " A RETOMAR A PARTIR DO REGISTO "
+                       WS-RESTART-PONTO
+               PERFORM UNTIL WS-CONTADOR-LIDO >= WS-RESTART-PONTO
+                   OR WS-ENDOFFILELIVROSOUT EQUAL 1
+                   READ LIVROSOUT INTO WS-LIVROSDADOS
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILELIVROSOUT
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LIDO
+               END-READ
+               END-PERFORM
+           END-IF.
+
+      *-----------------------
+      * grava o numero de registos ja processados, para uma corrida
+      * seguinte poder retomar a partir daqui em caso de falha
+      *-----------------------
+       8500-ESCREVER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CONTADOR-LIDO TO CHK-CONTADOR.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
 
        END PROGRAM VENDAS_LIBR.
