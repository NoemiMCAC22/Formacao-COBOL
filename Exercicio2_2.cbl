@@ -19,29 +19,74 @@
       *-----------------------
        WORKING-STORAGE SECTION.
        01 ANO-NASCIMENTO       PIC    9999.
-       01 ANO-ATUAL            PIC    9999.
+       01 MES-NASCIMENTO       PIC      99.
+       01 DIA-NASCIMENTO       PIC      99.
+
        01 IDADE-ANOS           PIC    9999.
        01 IDADE-MESES          PIC    9999.
        01 IDADE-DIAS           PIC 9999999.
        01 IDADE-SEMANAS        PIC 9999999.
 
+       77 WS-DATA-NASC         PIC 9(08).
+       77 WS-DATA-HOJE         PIC 9(08).
+       77 WS-ANO-HOJE          PIC 9999.
+       77 WS-MES-HOJE          PIC   99.
+       77 WS-DIA-HOJE          PIC   99.
+       77 WS-DIAS-NASC         PIC 9(07).
+       77 WS-DIAS-HOJE         PIC 9(07).
+       77 WS-TOTAL-MESES       PIC S9(05).
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        INICIO-PROGRAMA.
 
-            DISPLAY "Insira seu ano de nascimento: ".
+            DISPLAY "Insira o ano de nascimento: ".
             ACCEPT ANO-NASCIMENTO.
-            DISPLAY "Insira o ano atual que se encontra: ".
-            ACCEPT ANO-ATUAL.
-            COMPUTE IDADE-ANOS = ANO-ATUAL - ANO-NASCIMENTO.
+            DISPLAY "Insira o mês de nascimento: ".
+            ACCEPT MES-NASCIMENTO.
+            DISPLAY "Insira o dia de nascimento: ".
+            ACCEPT DIA-NASCIMENTO.
+
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-HOJE.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-HOJE.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-HOJE.
+
+            PERFORM CALCULAR-IDADE.
+
             DISPLAY "Você tem " IDADE-ANOS " anos.".
-            COMPUTE IDADE-MESES = IDADE-ANOS * 12.
             DISPLAY "Você tem atualmente " IDADE-MESES " meses".
-            COMPUTE IDADE-DIAS = IDADE-MESES * 30.
             DISPLAY "Você tem atualmente " IDADE-DIAS " dias".
-            COMPUTE IDADE-SEMANAS = IDADE-MESES * 4.
             DISPLAY "E tem " IDADE-SEMANAS " semanas.".
             STOP RUN.
 
+      *-----------------------
+      * idade exata em anos/meses/dias/semanas, a partir da data de
+      * nascimento e da data atual do sistema, usando o calendario
+      * real (meses com dias diferentes, anos bissextos, etc)
+      *-----------------------
+       CALCULAR-IDADE.
+           COMPUTE WS-DATA-NASC =
+               ANO-NASCIMENTO * 10000 +
+               MES-NASCIMENTO * 100 + DIA-NASCIMENTO.
+           COMPUTE WS-DATA-HOJE =
+               WS-ANO-HOJE * 10000 +
+               WS-MES-HOJE * 100 + WS-DIA-HOJE.
+
+           COMPUTE WS-DIAS-NASC =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-NASC).
+           COMPUTE WS-DIAS-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+           COMPUTE IDADE-DIAS = WS-DIAS-HOJE - WS-DIAS-NASC.
+           COMPUTE IDADE-SEMANAS = IDADE-DIAS / 7.
+
+           COMPUTE WS-TOTAL-MESES =
+               (WS-ANO-HOJE * 12 + WS-MES-HOJE) -
+               (ANO-NASCIMENTO * 12 + MES-NASCIMENTO).
+           IF WS-DIA-HOJE < DIA-NASCIMENTO
+               SUBTRACT 1 FROM WS-TOTAL-MESES
+           END-IF.
+           MOVE WS-TOTAL-MESES TO IDADE-MESES.
+           COMPUTE IDADE-ANOS = IDADE-MESES / 12.
+
        END PROGRAM EXERCICIO2-2.
