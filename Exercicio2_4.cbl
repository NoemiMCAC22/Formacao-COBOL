@@ -36,6 +36,11 @@
             ACCEPT NUM1.
             DISPLAY "Insira o segundo número inteiro: ".
             ACCEPT NUM2.
+            PERFORM UNTIL NUM2 NOT = 0
+                DISPLAY "Não é possível dividir por zero - insira "
+                    "novamente: "
+                ACCEPT NUM2
+            END-PERFORM.
             COMPUTE SOMA = NUM1 + NUM2.
             DISPLAY "Soma = " NUM1"+"NUM2"= " SOMA.
             COMPUTE SUB = NUM1 - NUM2.
