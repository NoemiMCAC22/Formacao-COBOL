@@ -13,8 +13,14 @@
       *-----------------------
        FILE-CONTROL.
            SELECT POEMA ASSIGN TO
-           'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\poema.txt'
-           ORGANIZATION IS SEQUENTIAL.
+           WS-PATH-POEMA
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-POEMA.
+
+           SELECT TERMOS ASSIGN TO
+           WS-PATH-TERMOS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-TERMOS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        FILE SECTION.
@@ -22,86 +28,164 @@
        FD POEMA.
        01 WS-POEMA                 PIC X(800).
 
+      *-----------------------
+      * um termo por registo: R substitui, T conta uma palavra, C conta
+      * todos os caracteres do texto
+      *-----------------------
+       FD TERMOS.
+       01 TERMO-REG.
+           03 TERMO-OP             PIC X(01).
+           03 TERMO-BUSCA          PIC X(60).
+           03 TERMO-SUBST          PIC X(60).
+
       *------------------------------------
 
        WORKING-STORAGE SECTION.
 
-       01 WS-CONTADORES.
-           03 WS-CONT-1                PIC 9999.
-           03 WS-CONT-2                PIC 9999.
-           03 WS-CONT-3                PIC 9999.
-           03 WS-CONT-4                PIC 9999.
-           03 WS-CONT-5                PIC 9999.
-           03 WS-CONT-6                PIC 9999.
+       01 WS-CONT-TALLY            PIC 9(04) VALUE ZEROS.
+
+       77 WS-PATH-POEMA            PIC X(100).
+       77 WS-FS-POEMA              PIC XX.
+       77 WS-PATH-TERMOS           PIC X(100).
+       77 WS-FS-TERMOS             PIC XX.
+       77 WS-ENDOFTERMOS           PIC X(01) VALUE SPACES.
+       77 WS-ESPACOS               PIC 9(03).
+       77 WS-LEN-BUSCA             PIC 9(03).
+       77 WS-LEN-SUBST             PIC 9(03).
+       77 WS-POEMA-NOVO            PIC X(800) VALUE SPACES.
+       77 WS-POS                   PIC 9(04) VALUE ZEROS.
+       77 WS-POS-FIM               PIC 9(04) VALUE ZEROS.
+       77 WS-OUT-POS               PIC 9(04) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-       OPEN INPUT POEMA.
-
-       READ POEMA.
-
-       DISPLAY WS-POEMA
-
-      *****ALTERAR TODA AS LETRAS 'E' POR UMA LETRA À VOSSA ESCOLHA*****
-
-       INITIALIZE WS-CONTADORES
-
-       DISPLAY ' '
-       DISPLAY 'TROCAR [E] POR [M]: '
-       INSPECT WS-POEMA REPLACING ALL 'E' BY 'M'
-       DISPLAY WS-POEMA
-
-      ***********CONTAR TODOS AS LETRAS DO TEXTO************************
-       INITIALIZE WS-CONTADORES
-
-       INSPECT WS-POEMA TALLYING WS-CONT-1 FOR CHARACTERS
-
-       DISPLAY ' '
-       DISPLAY 'QUANTIDADE DE LETRAS NO TEXTO: 'WS-CONT-1
-
-      ***CONTAR QUANTAS PALAVRAS "ESPERANÇAS" ESTÃO PRESENTES NO TEXTO***
-
-       INITIALIZE WS-CONTADORES
-
-       INSPECT WS-POEMA TALLYING WS-CONT-2 FOR ALL 'esperancas'
+           PERFORM 0-INICIALIZAR.
 
-       DISPLAY ' '
-       DISPLAY 'QUANTIDADE DE PALAVRA ESPERANCAS TEXTO: 'WS-CONT-2
+           OPEN INPUT POEMA.
+           IF WS-FS-POEMA NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR FICHEIRO DE TEXTO - FILE '
+                   'STATUS: ' WS-FS-POEMA
+           ELSE
+               READ POEMA
+               CLOSE POEMA
+               DISPLAY WS-POEMA
 
-      ****ALTERAR AS DUAS ULTIMAS FRASES PRESENTES NO TEXTO DE ORDEM****
+               PERFORM APLICAR-TERMOS
 
-       INITIALIZE WS-CONTADORES
-
-
-       DISPLAY ' '
-       DISPLAY 'ALTERAR AS DUAS ULTIMAS FRASES PRESENTES NO TEXTO'
-       'DE ORDEM'
-
-       INSPECT WS-POEMA REPLACING ALL
-
-       'Quando vim a ter esperancas, ja nao sabia ter esperancas.'
-
-                               BY
-       'Quando vim a olhar para a vida, perdera o sentido da vida',
-       'Quando vim a olhar para a vida, perdera o sentido da vida'
-                               BY
-       'Quando vim a ter esperancas, ja nao sabia ter esperancas.'
+               DISPLAY ' '
+               DISPLAY 'TEXTO FINAL: ' WS-POEMA
+           END-IF.
 
+           STOP RUN.
 
+           0-INICIALIZAR.
+            ACCEPT WS-PATH-POEMA FROM ENVIRONMENT
+                "POEMA_PATH"
+            IF WS-PATH-POEMA EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\poema.txt'
+                TO WS-PATH-POEMA
+            END-IF.
+            ACCEPT WS-PATH-TERMOS FROM ENVIRONMENT
+                "TERMOS_PATH"
+            IF WS-PATH-TERMOS EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\termos.txt'
+                TO WS-PATH-TERMOS
+            END-IF.
 
-       DISPLAY ' '
-       DISPLAY 'NOVA FRASE: ' WS-POEMA
+      *-----------------------
+      * le o ficheiro de termos e aplica cada um ao texto carregado
+      * em WS-POEMA, pela ordem em que vem no ficheiro
+      *-----------------------
+           APLICAR-TERMOS.
+               OPEN INPUT TERMOS.
+               IF WS-FS-TERMOS NOT EQUAL "00"
+                   DISPLAY ' ERRO A ABRIR FICHEIRO DE TERMOS - FILE '
+                       'STATUS: ' WS-FS-TERMOS
+               ELSE
+                   PERFORM UNTIL WS-ENDOFTERMOS = 'F'
+                       READ TERMOS
+                       AT END MOVE 'F' TO WS-ENDOFTERMOS
+                       NOT AT END
+                           PERFORM PROCESSAR-TERMO
+                       END-READ
+                   END-PERFORM
+                   CLOSE TERMOS
+                   MOVE SPACES TO WS-ENDOFTERMOS
+               END-IF.
 
-      *********ALTERAR TODO O CONJUNTO DE 'SA' POR 'ZA'*****************
+      *-----------------------
+      * aplica um unico termo: substituicao, contagem de ocorrencias
+      * ou contagem de caracteres, conforme TERMO-OP
+      *-----------------------
+           PROCESSAR-TERMO.
+               MOVE ZEROS TO WS-ESPACOS
+               INSPECT TERMO-BUSCA TALLYING WS-ESPACOS
+                   FOR TRAILING SPACES
+               COMPUTE WS-LEN-BUSCA = 60 - WS-ESPACOS
+
+               EVALUATE TERMO-OP
+                   WHEN 'R'
+                   WHEN 'r'
+                       MOVE ZEROS TO WS-ESPACOS
+                       INSPECT TERMO-SUBST TALLYING WS-ESPACOS
+                           FOR TRAILING SPACES
+                       COMPUTE WS-LEN-SUBST = 60 - WS-ESPACOS
+                       DISPLAY ' '
+                       DISPLAY 'TROCAR [' TERMO-BUSCA(1:WS-LEN-BUSCA)
+                           '] POR [' TERMO-SUBST(1:WS-LEN-SUBST) ']: '
+                       PERFORM SUBSTITUIR-TERMO
+                       DISPLAY WS-POEMA
+                   WHEN 'T'
+                   WHEN 't'
+                       MOVE ZEROS TO WS-CONT-TALLY
+                       INSPECT WS-POEMA TALLYING WS-CONT-TALLY
+                           FOR ALL TERMO-BUSCA(1:WS-LEN-BUSCA)
+                       DISPLAY ' '
+                       DISPLAY 'QUANTIDADE DE ['
+                           TERMO-BUSCA(1:WS-LEN-BUSCA) ']: '
+                           WS-CONT-TALLY
+                   WHEN 'C'
+                   WHEN 'c'
+                       MOVE ZEROS TO WS-CONT-TALLY
+                       INSPECT WS-POEMA TALLYING WS-CONT-TALLY
+                           FOR CHARACTERS
+                       DISPLAY ' '
+                       DISPLAY 'QUANTIDADE DE LETRAS NO TEXTO: '
+                           WS-CONT-TALLY
+                   WHEN OTHER
+                       DISPLAY 'OPERACAO DE TERMO DESCONHECIDA: '
+                           TERMO-OP
+               END-EVALUATE.
 
-       INITIALIZE WS-CONTADORES
-       DISPLAY' '
-       DISPLAY 'TROCAR [sa] POR [za]: '
-           INSPECT WS-POEMA REPLACING ALL 'sa' BY 'za'
-           DISPLAY ' '
-           DISPLAY WS-POEMA
-           DISPLAY 'POR NOEMI CORREA'
+      *-----------------------
+      * substitui todas as ocorrencias de TERMO-BUSCA por TERMO-SUBST
+      * em WS-POEMA, caracter a caracter, para suportar tamanhos
+      * diferentes entre o termo procurado e o termo de substituicao
+      *-----------------------
+           SUBSTITUIR-TERMO.
+               MOVE SPACES TO WS-POEMA-NOVO
+               MOVE 1 TO WS-POS
+               MOVE 1 TO WS-OUT-POS
+               PERFORM UNTIL WS-POS > 800 OR WS-OUT-POS > 800
+                   COMPUTE WS-POS-FIM = WS-POS + WS-LEN-BUSCA - 1
+                   IF WS-LEN-BUSCA > 0
+                    AND WS-POS-FIM <= 800
+                    AND WS-POEMA(WS-POS:WS-LEN-BUSCA)
+                        EQUAL TERMO-BUSCA(1:WS-LEN-BUSCA)
+                       STRING TERMO-SUBST(1:WS-LEN-SUBST)
+                           DELIMITED BY SIZE INTO WS-POEMA-NOVO
+                           WITH POINTER WS-OUT-POS
+                       ADD WS-LEN-BUSCA TO WS-POS
+                   ELSE
+                       STRING WS-POEMA(WS-POS:1)
+                           DELIMITED BY SIZE INTO WS-POEMA-NOVO
+                           WITH POINTER WS-OUT-POS
+                       ADD 1 TO WS-POS
+                   END-IF
+               END-PERFORM
+               MOVE WS-POEMA-NOVO TO WS-POEMA.
 
-           STOP RUN.
        END PROGRAM EXERCICIO9_INSPECT.
