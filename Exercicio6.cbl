@@ -21,14 +21,28 @@
       *----------------------
        FILE-CONTROL.
            SELECT FATURA ASSIGN TO
-       'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\fatura.txt'
-       ORGANIZATION SEQUENTIAL.
+           WS-PATH-FATURA
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS.
            SELECT FATURATEMP ASSIGN TO
-       'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturatemp.txt'
+           WS-PATH-FATURATEMP
            ORGANIZATION SEQUENTIAL.
            SELECT FATURAOUT ASSIGN TO
-       'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturaout.txt'
-           ORGANIZATION SEQUENTIAL.
+           WS-PATH-FATURAOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURAOUT.
+           SELECT FATURACSV ASSIGN TO
+           WS-PATH-FATURACSV
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+           SELECT CHECKPOINT ASSIGN TO
+           WS-PATH-CHECKPOINT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
+           SELECT AUDITORIA ASSIGN TO
+           WS-PATH-AUDITORIA
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDITORIA.
 
 
        DATA DIVISION.
@@ -36,43 +50,164 @@
 
        FD FATURA.
            01 FAT-DADOS.
+               03 FAT-TIPO-REG                       PIC X(01)
+                                                      VALUE 'L'.
+               03 LINHA-NUM-FATURA                   PIC 9(06).
                03 COD-PRODUTO                        PIC 9(03).
                03 DESC-PRODUTO                       PIC X(20).
-               03 PREC-PRODUTO                       PIC 99V99.
+               03 PREC-PRODUTO                       PIC 9(07)V99.
                03 QUANT-PRODUTO                      PIC 9(05).
-               03 TOTAL-PRODUTO                      PIC 99V99.
+               03 IVA-PRODUTO                        PIC 9(02).
+               03 TOTALSIVA-PRODUTO                  PIC 9(07)V99.
+               03 TOTALIVA-PRODUTO                   PIC 9(07)V99.
+               03 TOTAL-PRODUTO                      PIC 9(07)V99.
+               03 FILLER                             PIC X(04).
+           01 FAT-CABECALHO REDEFINES FAT-DADOS.
+               03 CAB-TIPO-REG                       PIC X(01).
+               03 CAB-NUM-FATURA                     PIC 9(06).
+               03 CAB-DATA                           PIC X(08).
+               03 CAB-NOME-CLIENTE                   PIC X(17).
+               03 CAB-NIF-CLIENTE                    PIC 9(09).
 
        SD FATURATEMP.
            01 FATURATEMP-DADOS.
+               03 TEMP-TIPO-REG                      PIC X(01).
+               03 TEMP-NUM-FATURA                    PIC 9(06).
                03 TEMP-COD-PRODUTO                   PIC 9(03).
                03 TEMP-DESC-PRODUTO                  PIC X(20).
-               03 TEMP-PREC-PRODUTO                  PIC 99V99.
+               03 TEMP-PREC-PRODUTO                  PIC 9(07)V99.
                03 TEMP-QUANT-PRODUTO                 PIC 9(05).
-               03 TEMP-TOTAL-PRODUTO                 PIC 99V99.
+               03 TEMP-IVA-PRODUTO                   PIC 9(02).
+               03 TEMP-TOTALSIVA-PRODUTO             PIC 9(07)V99.
+               03 TEMP-TOTALIVA-PRODUTO              PIC 9(07)V99.
+               03 TEMP-TOTAL-PRODUTO                 PIC 9(07)V99.
+               03 FILLER                             PIC X(04).
 
        FD FATURAOUT.
            01 FATURAOUT-DADOS.
+               03 OUT-TIPO-REG                      PIC X(01).
+               03 OUT-NUM-FATURA                    PIC 9(06).
                03 OUT-COD-PRODUTO                   PIC 9(03).
                03 OUT-DESC-PRODUTO                  PIC X(20).
-               03 OUT-PREC-PRODUTO                  PIC 99V99.
+               03 OUT-PREC-PRODUTO                  PIC 9(07)V99.
                03 OUT-QUANT-PRODUTO                 PIC 9(05).
-               03 OUT-TOTAL-PRODUTO                 PIC 99V99.
+               03 OUT-IVA-PRODUTO                   PIC 9(02).
+               03 OUT-TOTALSIVA-PRODUTO             PIC 9(07)V99.
+               03 OUT-TOTALIVA-PRODUTO              PIC 9(07)V99.
+               03 OUT-TOTAL-PRODUTO                 PIC 9(07)V99.
+               03 FILLER                            PIC X(04).
+           01 OUT-CABECALHO REDEFINES FATURAOUT-DADOS.
+               03 OUT-CAB-TIPO-REG                  PIC X(01).
+               03 OUT-CAB-NUM-FATURA                PIC 9(06).
+               03 OUT-CAB-DATA                      PIC X(08).
+               03 OUT-CAB-NOME-CLIENTE               PIC X(17).
+               03 OUT-CAB-NIF-CLIENTE               PIC 9(09).
+
+       FD FATURACSV.
+           01 FATURA-CSV                            PIC X(80).
 
-       01 FATURA-CSV                                PIC X(28).
+       FD CHECKPOINT.
+           01 CHECKPOINT-REG.
+               03 CHK-CONTADOR                      PIC 9(07).
+
+       FD AUDITORIA.
+           01 AUDITORIA-REG.
+               03 AUD-DATA                          PIC X(08).
+               03 AUD-HORA                          PIC X(08).
+               03 AUD-OPERADOR                      PIC X(20).
+               03 AUD-DESCRICAO                     PIC X(40).
 
        WORKING-STORAGE SECTION.
+       77 WS-PATH-FATURA                            PIC X(100).
+       77 WS-PATH-FATURATEMP                        PIC X(100).
+       77 WS-PATH-FATURAOUT                         PIC X(100).
+       77 WS-PATH-FATURACSV                         PIC X(100).
+       77 WS-PATH-CHECKPOINT                        PIC X(100).
+       77 WS-PATH-AUDITORIA                         PIC X(100).
        77 WS-FS                                     PIC 99.
+       77 WS-FS-CSV                                 PIC 99.
+       77 WS-FS-CHECKPOINT                          PIC XX.
+       77 WS-FS-FATURAOUT                           PIC XX.
+       77 WS-FS-AUDITORIA                           PIC XX.
+       77 WS-FS-ATUAL                               PIC XX.
+       77 WS-OPERADOR                               PIC X(20).
+       77 WS-RESTART-PONTO                          PIC 9(07)
+                                                     VALUE ZEROS.
+       77 WS-CONTADOR-LIDO                          PIC 9(07)
+                                                     VALUE ZEROS.
+       77 WS-DESDE-CHECKPOINT                       PIC 9(03)
+                                                     VALUE ZEROS.
+       77 WS-CHECKPOINT-INTERVALO                   PIC 9(03)
+                                                     VALUE 10.
+       77 WS-SESSION-TOTAL                          PIC 9(07)V99
+                                                     VALUE ZEROS.
+       77 WS-NUM-FATURA-ATUAL                       PIC 9(06)
+                                                     VALUE ZEROS.
        77 WS-ENDOFFILEFATURAOUT                     PIC 99.
            01 WS-DADOSFAT.
+               03 WS-TIPO-REG                       PIC X(01).
+               03 WS-NUM-FATURA                     PIC 9(06).
                03 WS-COD-PRODUTO                    PIC 9(03).
                03 WS-DESC-PRODUTO                   PIC X(20).
-               03 WS-PREC-PRODUTO                   PIC 99V99.
+               03 WS-PREC-PRODUTO                   PIC 9(07)V99.
                03 WS-QUANT-PRODUTO                  PIC 9(05).
-               03 WS-TOTAL-PRODUTO                  PIC 99V99.
+               03 WS-IVA-PRODUTO                    PIC 9(02).
+               03 WS-TOTALSIVA-PRODUTO              PIC 9(07)V99.
+               03 WS-TOTALIVA-PRODUTO               PIC 9(07)V99.
+               03 WS-TOTAL-PRODUTO                  PIC 9(07)V99.
+               03 FILLER                            PIC X(04).
+           01 WS-CABECALHO REDEFINES WS-DADOSFAT.
+               03 WS-CAB-TIPO-REG                   PIC X(01).
+               03 WS-CAB-NUM-FATURA                 PIC 9(06).
+               03 WS-CAB-DATA                       PIC X(08).
+               03 WS-CAB-NOME-CLIENTE                PIC X(17).
+               03 WS-CAB-NIF-CLIENTE                PIC 9(09).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           ACCEPT WS-PATH-FATURA FROM ENVIRONMENT "FATURA_PATH"
+           IF WS-PATH-FATURA EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\fatura.txt'
+                   TO WS-PATH-FATURA
+           END-IF
+           ACCEPT WS-PATH-FATURATEMP FROM ENVIRONMENT "FATURATEMP_PATH"
+           IF WS-PATH-FATURATEMP EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturatemp.txt'
+                   TO WS-PATH-FATURATEMP
+           END-IF
+           ACCEPT WS-PATH-FATURAOUT FROM ENVIRONMENT "FATURAOUT_PATH"
+           IF WS-PATH-FATURAOUT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturaout.txt'
+                   TO WS-PATH-FATURAOUT
+           END-IF
+           ACCEPT WS-PATH-FATURACSV FROM ENVIRONMENT "FATURACSV_PATH"
+           IF WS-PATH-FATURACSV EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\fatura.csv'
+                   TO WS-PATH-FATURACSV
+           END-IF
+           ACCEPT WS-PATH-CHECKPOINT FROM ENVIRONMENT "FATURAOUT_CKPT"
+           IF WS-PATH-CHECKPOINT EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\fatura.ckp'
+                   TO WS-PATH-CHECKPOINT
+           END-IF
+           ACCEPT WS-PATH-AUDITORIA FROM ENVIRONMENT
+               "FATURA_AUDITORIA_PATH"
+           IF WS-PATH-AUDITORIA EQUAL SPACES
+               MOVE
+         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturaaud.txt'
+                   TO WS-PATH-AUDITORIA
+           END-IF
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR EQUAL SPACES
+               MOVE 'DESCONHECIDO' TO WS-OPERADOR
+           END-IF.
+
        DISPLAY'-------DADOS FATURA-------'.
 
        SET WS-FS               TO 0.
@@ -82,25 +217,110 @@
 
        OPEN OUTPUT FATURA
        END-IF.
+       OPEN EXTEND FATURACSV
+       IF WS-FS-CSV EQUAL 35
+           OPEN OUTPUT FATURACSV
+       END-IF.
        MOVE 'I'                TO WS-ENDOFFILEFATURAOUT
+       IF WS-FS EQUAL ZEROS
+           DISPLAY 'Nº DA FATURA: '
+           ACCEPT CAB-NUM-FATURA
+           DISPLAY 'DATA DA FATURA: '
+           ACCEPT CAB-DATA
+           DISPLAY 'NOME DO CLIENTE: '
+           ACCEPT CAB-NOME-CLIENTE
+           DISPLAY 'NIF DO CLIENTE: '
+           ACCEPT CAB-NIF-CLIENTE
+           MOVE 'C' TO CAB-TIPO-REG
+           MOVE CAB-NUM-FATURA TO WS-NUM-FATURA-ATUAL
+           WRITE FAT-CABECALHO
+       END-IF.
+
        IF WS-FS EQUAL ZEROS
        PERFORM UNTIL WS-ENDOFFILEFATURAOUT = 'F' OR 'f'
+           MOVE 'L' TO FAT-TIPO-REG
+           MOVE WS-NUM-FATURA-ATUAL TO LINHA-NUM-FATURA
            DISPLAY 'INSIRA O CODIGO DO PRODUTO: '
            ACCEPT COD-PRODUTO
            DISPLAY 'INSIRA OS DADOS DO PRODUTO: '
            ACCEPT DESC-PRODUTO
            DISPLAY 'INSIRA O VALOR DO PRODUTO: '
            ACCEPT PREC-PRODUTO
+           PERFORM UNTIL PREC-PRODUTO > ZEROS
+               DISPLAY 'VALOR DO PRODUTO TEM DE SER SUPERIOR A ZERO: '
+               ACCEPT PREC-PRODUTO
+           END-PERFORM
            DISPLAY 'INSIRA A QUANTIDADE DO PRODUTO: '
            ACCEPT QUANT-PRODUTO
-           COMPUTE TOTAL-PRODUTO = PREC-PRODUTO * QUANT-PRODUTO
-           ACCEPT TOTAL-PRODUTO
+           PERFORM UNTIL QUANT-PRODUTO > ZEROS
+               DISPLAY 'QUANTIDADE TEM DE SER SUPERIOR A ZERO: '
+               ACCEPT QUANT-PRODUTO
+           END-PERFORM
+           DISPLAY 'TAXA DE IVA APLICAVEL: '
+           ACCEPT IVA-PRODUTO
+           PERFORM UNTIL IVA-PRODUTO = 6 OR IVA-PRODUTO = 13
+                                       OR IVA-PRODUTO = 23
+               DISPLAY 'TAXA DE IVA INVALIDA. VALORES ACEITES: 6/13/23'
+               DISPLAY 'TAXA DE IVA APLICAVEL: '
+               ACCEPT IVA-PRODUTO
+           END-PERFORM
+           COMPUTE TOTALSIVA-PRODUTO = PREC-PRODUTO * QUANT-PRODUTO
+           COMPUTE TOTALIVA-PRODUTO =
+               (TOTALSIVA-PRODUTO * IVA-PRODUTO) / 100
+           COMPUTE TOTAL-PRODUTO = TOTALSIVA-PRODUTO + TOTALIVA-PRODUTO
 
            MOVE WS-FS TO WS-ENDOFFILEFATURAOUT
 
            WRITE FAT-DADOS
 
-           DISPLAY 'DADOS DE FATURA INSERIDO COM SUCESSO'
+           IF WS-FS EQUAL ZEROS
+               MOVE SPACES TO FATURA-CSV
+               STRING COD-PRODUTO    DELIMITED BY SIZE
+                      ';'            DELIMITED BY SIZE
+                      DESC-PRODUTO   DELIMITED BY SIZE
+                      ';'            DELIMITED BY SIZE
+                      PREC-PRODUTO   DELIMITED BY SIZE
+                      ';'            DELIMITED BY SIZE
+                      QUANT-PRODUTO  DELIMITED BY SIZE
+                      ';'            DELIMITED BY SIZE
+                      TOTAL-PRODUTO  DELIMITED BY SIZE
+                   INTO FATURA-CSV
+               END-STRING
+               WRITE FATURA-CSV
+               IF WS-FS-CSV NOT EQUAL ZEROS
+                   DISPLAY 'ERRO AO GRAVAR A LINHA CSV'
+                   DISPLAY 'FILE STATUS: ' WS-FS-CSV
+                   MOVE WS-FS-CSV TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               END-IF
+           END-IF
+
+           EVALUATE WS-FS
+               WHEN ZEROS
+                   ADD TOTAL-PRODUTO TO WS-SESSION-TOTAL
+                   DISPLAY 'DADOS DE FATURA INSERIDO COM SUCESSO'
+                   DISPLAY 'TOTAL DA FATURA ATE AGORA: '
+                           WS-SESSION-TOTAL
+                   PERFORM ESCREVER-AUDITORIA
+               WHEN 24
+                   DISPLAY 'ERRO AO GRAVAR: DISCO CHEIO OU LIMITE'
+                           ' DE AREA EXCEDIDO'
+               WHEN 22
+                   DISPLAY 'ERRO AO GRAVAR: REGISTO DUPLICADO'
+               WHEN 35
+                   DISPLAY 'ERRO AO GRAVAR: FICHEIRO NAO EXISTE'
+               WHEN 37
+                   DISPLAY 'ERRO AO GRAVAR: ORGANIZACAO/MODO DE '
+                           'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN 41
+                   DISPLAY 'ERRO AO GRAVAR: FICHEIRO JA SE ENCONTRA '
+                           'ABERTO'
+               WHEN 98
+                   DISPLAY 'ERRO AO GRAVAR: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY 'ERRO AO GRAVAR OS DADOS DA FATURA'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+           END-EVALUATE
 
            DISPLAY 'APERTE  <F> PARA FINALIZAR '
            ACCEPT WS-ENDOFFILEFATURAOUT
@@ -108,15 +328,21 @@
        END-PERFORM.
 
        CLOSE FATURA.
+       CLOSE FATURACSV.
 
 
        0-PRINCIPAL.
            SORT FATURATEMP
            ON ASCENDING KEY
+                            TEMP-NUM-FATURA
+                            TEMP-TIPO-REG
                             TEMP-COD-PRODUTO
                             TEMP-DESC-PRODUTO
                             TEMP-PREC-PRODUTO
                             TEMP-QUANT-PRODUTO
+                            TEMP-IVA-PRODUTO
+                            TEMP-TOTALSIVA-PRODUTO
+                            TEMP-TOTALIVA-PRODUTO
                             TEMP-TOTAL-PRODUTO
            USING FATURA
            GIVING FATURAOUT
@@ -125,23 +351,128 @@
            DISPLAY '----DADOS SEQUENCIAL DA FATURA----'
            OPEN INPUT FATURAOUT.
 
+       IF WS-FS-FATURAOUT NOT EQUAL "00"
+           DISPLAY ' ERRO A ABRIR FATURAOUT - FILE STATUS: '
+                   WS-FS-FATURAOUT
+           MOVE WS-FS-FATURAOUT TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+       END-IF.
+
+       PERFORM 8000-LER-CHECKPOINT.
+
        PERFORM UNTIL WS-ENDOFFILEFATURAOUT EQUAL 1
            READ FATURAOUT INTO WS-DADOSFAT
            AT END
            MOVE 1 TO WS-ENDOFFILEFATURAOUT
            NOT AT END
-           DISPLAY 'CODIGO PRODUTO: ' WS-COD-PRODUTO
-                   ' DADOS PRODUTO: ' WS-DESC-PRODUTO
-                   ' VALOR PRODUTO: ' WS-PREC-PRODUTO
-                   ' QUANTIDADE DO PRODUTO: 'WS-QUANT-PRODUTO
-                   ' VALOR TOTAL: 'WS-TOTAL-PRODUTO
-
+               ADD 1 TO WS-CONTADOR-LIDO
+               ADD 1 TO WS-DESDE-CHECKPOINT
+               IF WS-TIPO-REG EQUAL 'C'
+                   DISPLAY ' '
+                   DISPLAY 'FATURA Nº ' WS-CAB-NUM-FATURA
+                           '  DATA: ' WS-CAB-DATA
+                   DISPLAY 'CLIENTE: ' WS-CAB-NOME-CLIENTE
+                           '  NIF: ' WS-CAB-NIF-CLIENTE
+                   DISPLAY ' '
+               ELSE
+                   DISPLAY 'CODIGO PRODUTO: ' WS-COD-PRODUTO
+                           ' DADOS PRODUTO: ' WS-DESC-PRODUTO
+                           ' VALOR PRODUTO: ' WS-PREC-PRODUTO
+                           ' QUANTIDADE DO PRODUTO: 'WS-QUANT-PRODUTO
+                           ' TAXA DE IVA APLICAVEL: ' WS-IVA-PRODUTO
+                           ' VALOR TOTAL SEM IVA: ' WS-TOTALSIVA-PRODUTO
+                           ' VALOR TOTAL: 'WS-TOTAL-PRODUTO
+               END-IF
 
+               IF WS-DESDE-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+                   PERFORM 8500-ESCREVER-CHECKPOINT
+                   MOVE ZEROS TO WS-DESDE-CHECKPOINT
+               END-IF
            END-READ
        END-PERFORM.
+
+       MOVE ZEROS TO WS-CONTADOR-LIDO.
+       PERFORM 8500-ESCREVER-CHECKPOINT.
+
        GOBACK.
        CLOSE FATURAOUT.
 
        STOP RUN.
 
+      *-----------------------
+      * regista quem inseriu a linha de fatura, quando, e qual o
+      * produto, no ficheiro de auditoria
+      *-----------------------
+       ESCREVER-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-OPERADOR  TO AUD-OPERADOR.
+           MOVE DESC-PRODUTO TO AUD-DESCRICAO.
+
+           OPEN EXTEND AUDITORIA.
+           IF WS-FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+      *-----------------------
+      * le o ponto de restart gravado por uma corrida anterior e
+      * avanca ate la, descartando os registos ja processados
+      *-----------------------
+       8000-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT
+               IF WS-FS-CHECKPOINT EQUAL "00"
+                   MOVE CHK-CONTADOR TO WS-RESTART-PONTO
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+           IF WS-RESTART-PONTO > ZEROS
+               DISPLAY " A RETOMAR A PARTIR DO REGISTO "
+                       WS-RESTART-PONTO
+               PERFORM UNTIL WS-CONTADOR-LIDO >= WS-RESTART-PONTO
+                   OR WS-ENDOFFILEFATURAOUT EQUAL 1
+                   READ FATURAOUT INTO WS-DADOSFAT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEFATURAOUT
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LIDO
+               END-READ
+               END-PERFORM
+           END-IF.
+
+      *-----------------------
+      * grava o numero de registos ja processados, para uma corrida
+      * seguinte poder retomar a partir daqui em caso de falha
+      *-----------------------
+       8500-ESCREVER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CONTADOR-LIDO TO CHK-CONTADOR.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
+
        END PROGRAM FATURA_CLIENTE.
