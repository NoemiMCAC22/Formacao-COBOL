@@ -16,8 +16,45 @@
        FILE-CONTROL.
       *-----------------------
        SELECT INVENTARIO ASSIGN TO
-       'D:\UFCD\UFCD 0808 - Programação COBOL\Programas\inventario.txt'
-       ORGANIZATION IS SEQUENTIAL.
+           WS-PATH-INVENTARIO
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-INVENTARIO.
+
+       SELECT INVENTARIOTEMP ASSIGN TO
+           WS-PATH-INVENTARIOTEMP
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-INVENTARIOTEMP.
+
+       SELECT CONTAGEM ASSIGN TO
+           WS-PATH-CONTAGEM
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-CONTAGEM.
+
+       SELECT REENCOMENDA ASSIGN TO
+           WS-PATH-REENCOMENDA
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-REENCOMENDA.
+
+       SELECT INVENTARIOSORT ASSIGN TO
+           WS-PATH-INVENTARIOSORT.
+
+       SELECT INVENTARIOORD ASSIGN TO
+           WS-PATH-INVENTARIOORD
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-INVENTARIOORD.
+
+       SELECT INVENTARIOPORCOD ASSIGN TO
+           WS-PATH-INVENTARIOPORCOD
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-INVENTARIOPORCOD.
+
+       SELECT CONTAGEMSORT ASSIGN TO
+           WS-PATH-CONTAGEMSORT.
+
+       SELECT CONTAGEMORD ASSIGN TO
+           WS-PATH-CONTAGEMORD
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-CONTAGEMORD.
        DATA DIVISION.
        FILE SECTION.
        FD INVENTARIO.
@@ -25,27 +62,463 @@
            03 COD-ROUPA     PIC 9(05).
            03 NOM-PRODUTO   PIC A(17).
            03 QNT-PRODUTO   PIC X(03).
+           03 CAT-PRODUTO   PIC X(10).
+
+       FD INVENTARIOTEMP.
+       01 INVENTARIOTEMP-FILE.
+           03 TEMP-COD-ROUPA     PIC 9(05).
+           03 TEMP-NOM-PRODUTO   PIC A(17).
+           03 TEMP-QNT-PRODUTO   PIC X(03).
+           03 TEMP-CAT-PRODUTO   PIC X(10).
+
+       FD CONTAGEM.
+       01 CONTAGEM-FILE.
+           03 CONT-COD-ROUPA     PIC 9(05).
+           03 CONT-QNT-CONTADA   PIC 9(03).
+
+       FD REENCOMENDA.
+       01 REENCOMENDA-FILE.
+           03 REENC-COD-ROUPA    PIC 9(05).
+           03 REENC-NOM-PRODUTO  PIC A(17).
+           03 REENC-QNT-PRODUTO  PIC X(03).
+           03 REENC-CAT-PRODUTO  PIC X(10).
+
+       SD INVENTARIOSORT.
+       01 INVENTARIOSORT-REG.
+           03 SORT-COD-ROUPA     PIC 9(05).
+           03 SORT-NOM-PRODUTO   PIC A(17).
+           03 SORT-QNT-PRODUTO   PIC X(03).
+           03 SORT-CAT-PRODUTO   PIC X(10).
+
+       FD INVENTARIOORD.
+       01 INVENTARIOORD-FILE.
+           03 ORD-COD-ROUPA      PIC 9(05).
+           03 ORD-NOM-PRODUTO    PIC A(17).
+           03 ORD-QNT-PRODUTO    PIC X(03).
+           03 ORD-CAT-PRODUTO    PIC X(10).
+
+       FD INVENTARIOPORCOD.
+       01 INVENTARIOPORCOD-FILE.
+           03 POR-COD-ROUPA      PIC 9(05).
+           03 POR-NOM-PRODUTO    PIC A(17).
+           03 POR-QNT-PRODUTO    PIC X(03).
+           03 POR-CAT-PRODUTO    PIC X(10).
+
+       SD CONTAGEMSORT.
+       01 CONTAGEMSORT-REG.
+           03 SORTC-COD-ROUPA    PIC 9(05).
+           03 SORTC-QNT-CONTADA  PIC 9(03).
+
+       FD CONTAGEMORD.
+       01 CONTAGEMORD-FILE.
+           03 ORDC-COD-ROUPA     PIC 9(05).
+           03 ORDC-QNT-CONTADA   PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       01 WS-DADOS         PIC X(25) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-           03 WS-COD-ROUPA       PIC 9(05).
-           03 WS-NOM-PRODUTO     PIC A(17).
-           03 WS-QNT-PRODUTO     PIC X(03).
        77 WS-ENDOFILLE             PIC A  VALUE SPACES.
 
+       77 OPCAO                    PIC 9.
+       77 WS-COD-PROCURA           PIC 9(05).
+       77 WS-DELTA                 PIC S9(03).
+       77 WS-QNT-NUM               PIC 9(03).
+       77 WS-ENCONTROU             PIC 9 VALUE 0.
+
+       77 WS-VARIANCIA             PIC S9(03).
+
+       77 WS-LIMITE-REENC-ENV      PIC X(03).
+       77 WS-LIMITE-REENCOMENDA    PIC 9(03) VALUE 5.
+
+       77 WS-PATH-INVENTARIO       PIC X(100).
+       77 WS-PATH-INVENTARIOTEMP   PIC X(100).
+       77 WS-PATH-CONTAGEM         PIC X(100).
+       77 WS-PATH-REENCOMENDA      PIC X(100).
+       77 WS-PATH-INVENTARIOSORT   PIC X(100).
+       77 WS-PATH-INVENTARIOORD    PIC X(100).
+       77 WS-PATH-INVENTARIOPORCOD PIC X(100).
+       77 WS-PATH-CONTAGEMSORT     PIC X(100).
+       77 WS-PATH-CONTAGEMORD      PIC X(100).
+       77 WS-FS-INVENTARIO         PIC XX.
+       77 WS-FS-INVENTARIOORD      PIC XX.
+       77 WS-FS-INVENTARIOTEMP     PIC XX.
+       77 WS-FS-INVENTARIOPORCOD   PIC XX.
+       77 WS-FS-CONTAGEM           PIC XX.
+       77 WS-FS-CONTAGEMORD        PIC XX.
+       77 WS-FS-REENCOMENDA        PIC XX.
+
+       77 WS-ENDOFPORCOD           PIC A  VALUE SPACES.
+       77 WS-ENDOFCONTAGEMORD      PIC A  VALUE SPACES.
+       77 WS-FS-ATUAL              PIC XX.
+
+       77 WS-CAT-ANTERIOR          PIC X(10) VALUE SPACES.
+       77 WS-PRIMEIRA-CAT          PIC 9 VALUE 1.
+       77 WS-SUBTOTAL-CAT          PIC 9(05) VALUE ZEROS.
+       77 WS-ENDOFORD              PIC A  VALUE SPACES.
+
        PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
+           0-INICIALIZAR.
+               ACCEPT WS-PATH-INVENTARIO FROM ENVIRONMENT
+                   "INVENTARIO_PATH"
+               IF WS-PATH-INVENTARIO EQUAL SPACES
+                   MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\inventario.txt'
+                   TO WS-PATH-INVENTARIO
+               END-IF.
+               ACCEPT WS-PATH-INVENTARIOTEMP FROM ENVIRONMENT
+                   "INVENTARIOTEMP_PATH"
+               IF WS-PATH-INVENTARIOTEMP EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\invtemp.txt'
+                   TO WS-PATH-INVENTARIOTEMP
+               END-IF.
+               ACCEPT WS-PATH-CONTAGEM FROM ENVIRONMENT
+                   "CONTAGEM_PATH"
+               IF WS-PATH-CONTAGEM EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\contagem.txt'
+                   TO WS-PATH-CONTAGEM
+               END-IF.
+               ACCEPT WS-PATH-REENCOMENDA FROM ENVIRONMENT
+                   "REENCOMENDA_PATH"
+               IF WS-PATH-REENCOMENDA EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\reencom.txt'
+                   TO WS-PATH-REENCOMENDA
+               END-IF.
+               ACCEPT WS-PATH-INVENTARIOSORT FROM ENVIRONMENT
+                   "INVENTARIOSORT_PATH"
+               IF WS-PATH-INVENTARIOSORT EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\invsort.txt'
+                   TO WS-PATH-INVENTARIOSORT
+               END-IF.
+               ACCEPT WS-PATH-INVENTARIOORD FROM ENVIRONMENT
+                   "INVENTARIOORD_PATH"
+               IF WS-PATH-INVENTARIOORD EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\invord.txt'
+                   TO WS-PATH-INVENTARIOORD
+               END-IF.
+               ACCEPT WS-PATH-INVENTARIOPORCOD FROM ENVIRONMENT
+                   "INVENTARIOPORCOD_PATH"
+               IF WS-PATH-INVENTARIOPORCOD EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\invpcod.txt'
+                   TO WS-PATH-INVENTARIOPORCOD
+               END-IF.
+               ACCEPT WS-PATH-CONTAGEMSORT FROM ENVIRONMENT
+                   "CONTAGEMSORT_PATH"
+               IF WS-PATH-CONTAGEMSORT EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\contsort.txt'
+                   TO WS-PATH-CONTAGEMSORT
+               END-IF.
+               ACCEPT WS-PATH-CONTAGEMORD FROM ENVIRONMENT
+                   "CONTAGEMORD_PATH"
+               IF WS-PATH-CONTAGEMORD EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\contord.txt'
+                   TO WS-PATH-CONTAGEMORD
+               END-IF.
+
+           INICIO.
+               DISPLAY "--------------------------------"
+               DISPLAY " 1 - LISTAR INVENTARIO"
+               DISPLAY " 2 - AJUSTAR ESTOQUE"
+               DISPLAY " 3 - FINALIZAR"
+               DISPLAY " 4 - RECONCILIAR CONTAGEM FISICA"
+               ACCEPT OPCAO
+               DISPLAY "---------------------------------"
+
+                   IF OPCAO = 1
+                   PERFORM LISTAR-INVENTARIO.
+
+                   IF OPCAO = 2
+                   PERFORM AJUSTAR-ESTOQUE.
+
+                   IF OPCAO = 3
+                   PERFORM STOP_PROGRAMA.
+
+                   IF OPCAO = 4
+                   PERFORM RECONCILIAR-CONTAGEM.
+
+           STOP_PROGRAMA.
+               STOP RUN.
+
+           LISTAR-INVENTARIO.
+               ACCEPT WS-LIMITE-REENC-ENV
+                   FROM ENVIRONMENT "INVENTARIO_LIMITE_REENCOMENDA"
+               IF WS-LIMITE-REENC-ENV NOT EQUAL SPACES
+                   MOVE WS-LIMITE-REENC-ENV TO WS-LIMITE-REENCOMENDA
+               END-IF
+
+               SORT INVENTARIOSORT ON ASCENDING KEY SORT-CAT-PRODUTO
+                   USING INVENTARIO
+                   GIVING INVENTARIOORD.
+
+               OPEN INPUT INVENTARIOORD.
+
+               IF WS-FS-INVENTARIOORD NOT EQUAL "00"
+                   DISPLAY ' ERRO A ORDENAR INVENTARIO - FILE STATUS: '
+                           WS-FS-INVENTARIOORD
+                   MOVE WS-FS-INVENTARIOORD TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   OPEN OUTPUT REENCOMENDA
+                   IF WS-FS-REENCOMENDA NOT EQUAL "00"
+                       DISPLAY ' ERRO A ABRIR REENCOMENDA - FILE '
+                           'STATUS: ' WS-FS-REENCOMENDA
+                       MOVE WS-FS-REENCOMENDA TO WS-FS-ATUAL
+                       PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                       CLOSE INVENTARIOORD
+                   ELSE
+                       MOVE 1 TO WS-PRIMEIRA-CAT
+                       MOVE ZEROS TO WS-SUBTOTAL-CAT
+                       PERFORM UNTIL WS-ENDOFORD = 'F'
+                           READ INVENTARIOORD
+                           AT END MOVE 'F' TO WS-ENDOFORD
+                           NOT AT END
+                               IF WS-PRIMEIRA-CAT EQUAL 0 AND
+                                   ORD-CAT-PRODUTO
+                                       NOT EQUAL WS-CAT-ANTERIOR
+                                   DISPLAY '   SUBTOTAL '
+                                       WS-CAT-ANTERIOR
+                                       ': ' WS-SUBTOTAL-CAT
+                                   MOVE ZEROS TO WS-SUBTOTAL-CAT
+                               END-IF
+                               MOVE 0 TO WS-PRIMEIRA-CAT
+                               MOVE ORD-CAT-PRODUTO TO WS-CAT-ANTERIOR
+       DISPLAY ORD-COD-ROUPA" - "ORD-NOM-PRODUTO" ["ORD-CAT-PRODUTO
+                               "] - em estoque " ORD-QNT-PRODUTO
+
+                               MOVE ORD-QNT-PRODUTO TO WS-QNT-NUM
+                               ADD WS-QNT-NUM TO WS-SUBTOTAL-CAT
+                               IF WS-QNT-NUM < WS-LIMITE-REENCOMENDA
+                                   MOVE ORD-COD-ROUPA
+                                       TO REENC-COD-ROUPA
+                                   MOVE ORD-NOM-PRODUTO
+                                       TO REENC-NOM-PRODUTO
+                                   MOVE ORD-QNT-PRODUTO
+                                       TO REENC-QNT-PRODUTO
+                                   MOVE ORD-CAT-PRODUTO
+                                       TO REENC-CAT-PRODUTO
+                                   WRITE REENCOMENDA-FILE
+                               END-IF
+                           END-READ
+                       END-PERFORM
+                       IF WS-PRIMEIRA-CAT EQUAL 0
+                           DISPLAY '   SUBTOTAL ' WS-CAT-ANTERIOR ': '
+                               WS-SUBTOTAL-CAT
+                       END-IF
+                       CLOSE INVENTARIOORD
+                       CLOSE REENCOMENDA
+                       MOVE SPACES TO WS-ENDOFORD
+                   END-IF
+               END-IF.
+           GO TO INICIO.
+
+      *-----------------------
+      * le um COD-ROUPA e uma quantidade a somar/subtrair (delta) e
+      * reescreve esse registo de INVENTARIO
+      *-----------------------
+           AJUSTAR-ESTOQUE.
+               DISPLAY 'CODIGO DA ROUPA A AJUSTAR: '
+               ACCEPT WS-COD-PROCURA
+               DISPLAY 'QUANTIDADE A SOMAR (NEGATIVO PARA SUBTRAIR): '
+               ACCEPT WS-DELTA
+               MOVE 0 TO WS-ENCONTROU
 
                OPEN INPUT INVENTARIO.
-               PERFORM UNTIL WS-ENDOFILLE= 'F'
-                   READ INVENTARIO INTO WS-DADOS
-                   AT END MOVE 'F' TO WS-ENDOFILLE
-                   NOT AT END
-       DISPLAY WS-COD-ROUPA" - "WS-NOM-PRODUTO"- em estoque "
-                           WS-QNT-PRODUTO
-
-                   END-READ
-               END-PERFORM.
-       CLOSE INVENTARIO.
-       STOP RUN.
+
+               IF WS-FS-INVENTARIO NOT EQUAL "00"
+                   DISPLAY ' ERRO A ABRIR INVENTARIO - FILE STATUS: '
+                           WS-FS-INVENTARIO
+                   MOVE WS-FS-INVENTARIO TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   OPEN OUTPUT INVENTARIOTEMP
+                   IF WS-FS-INVENTARIOTEMP NOT EQUAL "00"
+                       DISPLAY ' ERRO A ABRIR INVENTARIOTEMP - FILE '
+                           'STATUS: ' WS-FS-INVENTARIOTEMP
+                       MOVE WS-FS-INVENTARIOTEMP TO WS-FS-ATUAL
+                       PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                   END-IF
+
+                   PERFORM UNTIL WS-ENDOFILLE = 'F'
+                       READ INVENTARIO
+                       AT END MOVE 'F' TO WS-ENDOFILLE
+                       NOT AT END
+                           MOVE COD-ROUPA   TO TEMP-COD-ROUPA
+                           MOVE NOM-PRODUTO TO TEMP-NOM-PRODUTO
+                           MOVE QNT-PRODUTO TO TEMP-QNT-PRODUTO
+                           MOVE CAT-PRODUTO TO TEMP-CAT-PRODUTO
+                           IF COD-ROUPA EQUAL WS-COD-PROCURA
+                               MOVE 1 TO WS-ENCONTROU
+                               MOVE QNT-PRODUTO TO WS-QNT-NUM
+                               IF (WS-QNT-NUM + WS-DELTA) < 0
+                                   DISPLAY ' AJUSTE INVALIDO: '
+                                       'QUANTIDADE A SUBTRAIR EXCEDE '
+                                       'O STOQUE DISPONIVEL ('
+                                       WS-QNT-NUM ')'
+                               ELSE
+                                   ADD WS-DELTA TO WS-QNT-NUM
+                                   MOVE WS-QNT-NUM TO TEMP-QNT-PRODUTO
+                               END-IF
+                           END-IF
+                           WRITE INVENTARIOTEMP-FILE
+                       END-READ
+                   END-PERFORM
+                   CLOSE INVENTARIO
+                   CLOSE INVENTARIOTEMP
+                   MOVE SPACES TO WS-ENDOFILLE
+
+                   IF WS-ENCONTROU EQUAL 0
+                       DISPLAY 'CODIGO DE ROUPA NAO ENCONTRADO'
+                   ELSE
+                       OPEN INPUT INVENTARIOTEMP
+                       OPEN OUTPUT INVENTARIO
+                       IF WS-FS-INVENTARIOTEMP NOT EQUAL "00" OR
+                           WS-FS-INVENTARIO NOT EQUAL "00"
+                           DISPLAY ' ERRO A REESCREVER INVENTARIO - '
+                               'FILE STATUS: ' WS-FS-INVENTARIOTEMP
+                               ' / ' WS-FS-INVENTARIO
+                           IF WS-FS-INVENTARIOTEMP NOT EQUAL "00"
+                               MOVE WS-FS-INVENTARIOTEMP TO WS-FS-ATUAL
+                           ELSE
+                               MOVE WS-FS-INVENTARIO TO WS-FS-ATUAL
+                           END-IF
+                           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                       END-IF
+                       PERFORM UNTIL WS-ENDOFILLE = 'F'
+                           READ INVENTARIOTEMP
+                           AT END MOVE 'F' TO WS-ENDOFILLE
+                           NOT AT END
+                               MOVE TEMP-COD-ROUPA   TO COD-ROUPA
+                               MOVE TEMP-NOM-PRODUTO TO NOM-PRODUTO
+                               MOVE TEMP-QNT-PRODUTO TO QNT-PRODUTO
+                               MOVE TEMP-CAT-PRODUTO TO CAT-PRODUTO
+                               WRITE INVENTARIO-FILE
+                           END-READ
+                       END-PERFORM
+                       CLOSE INVENTARIOTEMP
+                       CLOSE INVENTARIO
+                       MOVE SPACES TO WS-ENDOFILLE
+                       DISPLAY 'ESTOQUE AJUSTADO COM SUCESSO'
+                   END-IF
+               END-IF
+           GO TO INICIO.
+
+      *-----------------------
+      * ordena INVENTARIO e CONTAGEM (contagem fisica das prateleiras)
+      * por COD-ROUPA e percorre ambos num unico passo sincronizado,
+      * reportando cada COD-ROUPA cuja QNT-PRODUTO nao bate com a
+      * quantidade contada
+      *-----------------------
+           RECONCILIAR-CONTAGEM.
+               SORT INVENTARIOSORT ON ASCENDING KEY SORT-COD-ROUPA
+                   USING INVENTARIO
+                   GIVING INVENTARIOPORCOD.
+
+               SORT CONTAGEMSORT ON ASCENDING KEY SORTC-COD-ROUPA
+                   USING CONTAGEM
+                   GIVING CONTAGEMORD.
+
+               OPEN INPUT INVENTARIOPORCOD.
+               OPEN INPUT CONTAGEMORD.
+
+               IF WS-FS-INVENTARIOPORCOD NOT EQUAL "00" OR
+                   WS-FS-CONTAGEMORD NOT EQUAL "00"
+                   DISPLAY ' ERRO A ORDENAR INVENTARIO/CONTAGEM - '
+                       'FILE STATUS: ' WS-FS-INVENTARIOPORCOD
+                       ' / ' WS-FS-CONTAGEMORD
+                   IF WS-FS-INVENTARIOPORCOD NOT EQUAL "00"
+                       MOVE WS-FS-INVENTARIOPORCOD TO WS-FS-ATUAL
+                   ELSE
+                       MOVE WS-FS-CONTAGEMORD TO WS-FS-ATUAL
+                   END-IF
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   PERFORM LER-INVENTARIOPORCOD
+                   PERFORM LER-CONTAGEMORD
+
+                   PERFORM UNTIL WS-ENDOFPORCOD EQUAL 'F'
+                       AND WS-ENDOFCONTAGEMORD EQUAL 'F'
+                       EVALUATE TRUE
+                           WHEN WS-ENDOFPORCOD EQUAL 'F'
+                               DISPLAY 'CODIGO NAO ENCONTRADO EM '
+                                   'INVENTARIO: ' ORDC-COD-ROUPA
+                               PERFORM LER-CONTAGEMORD
+                           WHEN WS-ENDOFCONTAGEMORD EQUAL 'F'
+                               DISPLAY 'CODIGO NAO CONTADO: '
+                                   POR-COD-ROUPA
+                               PERFORM LER-INVENTARIOPORCOD
+                           WHEN POR-COD-ROUPA < ORDC-COD-ROUPA
+                               DISPLAY 'CODIGO NAO CONTADO: '
+                                   POR-COD-ROUPA
+                               PERFORM LER-INVENTARIOPORCOD
+                           WHEN POR-COD-ROUPA > ORDC-COD-ROUPA
+                               DISPLAY 'CODIGO NAO ENCONTRADO EM '
+                                   'INVENTARIO: ' ORDC-COD-ROUPA
+                               PERFORM LER-CONTAGEMORD
+                           WHEN OTHER
+                               MOVE POR-QNT-PRODUTO TO WS-QNT-NUM
+                               COMPUTE WS-VARIANCIA =
+                                   WS-QNT-NUM - ORDC-QNT-CONTADA
+                               IF WS-VARIANCIA NOT EQUAL 0
+                                   DISPLAY 'CODIGO: ' POR-COD-ROUPA
+                                       ' EM FICHEIRO: ' WS-QNT-NUM
+                                       ' CONTADO: '
+                                       ORDC-QNT-CONTADA
+                                       ' VARIANCIA: '
+                                       WS-VARIANCIA
+                               END-IF
+                               PERFORM LER-INVENTARIOPORCOD
+                               PERFORM LER-CONTAGEMORD
+                       END-EVALUATE
+                   END-PERFORM
+
+                   CLOSE INVENTARIOPORCOD
+                   CLOSE CONTAGEMORD
+                   MOVE SPACES TO WS-ENDOFPORCOD
+                   MOVE SPACES TO WS-ENDOFCONTAGEMORD
+               END-IF.
+           GO TO INICIO.
+
+      *-----------------------
+      * avanca a leitura de INVENTARIOPORCOD (inventario ordenado por
+      * COD-ROUPA) no passo de reconciliacao
+      *-----------------------
+           LER-INVENTARIOPORCOD.
+               READ INVENTARIOPORCOD
+                   AT END MOVE 'F' TO WS-ENDOFPORCOD
+               END-READ.
+
+      *-----------------------
+      * avanca a leitura de CONTAGEMORD (contagem ordenada por
+      * COD-ROUPA) no passo de reconciliacao
+      *-----------------------
+           LER-CONTAGEMORD.
+               READ CONTAGEMORD
+                   AT END MOVE 'F' TO WS-ENDOFCONTAGEMORD
+               END-READ.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+           MOSTRAR-SIGNIFICADO-FILE-STATUS.
+               EVALUATE WS-FS-ATUAL
+                   WHEN "35"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+                   WHEN "37"
+                       DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                           'ACESSO INCOMPATIVEL COM O FICHEIRO'
+                   WHEN "41"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                           'ENCONTRA ABERTO'
+                   WHEN "98"
+                       DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+                   WHEN OTHER
+                       DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+               END-EVALUATE.
+
        END PROGRAM READ_2.
