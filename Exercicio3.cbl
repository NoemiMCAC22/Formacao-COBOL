@@ -22,11 +22,593 @@
            NEXTSTATION.
       *-----------------------
        OBJECT-COMPUTER.
-          CORREA-PC.
+           CORREA-PC.
+      *-----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *-----------------------
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-            SELECT FICH-FATURA-ANO
-               ASSIGN TO DISK.
-            SELECT FICH-FATURA-MES
-               ASSIGN TO DISK.
+            SELECT FICH-FATURA-MES ASSIGN TO
+               WS-PATH-FATURA-MES
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-FS-MES.
+
+            SELECT FICH-FATURA-ANO ASSIGN TO
+               WS-PATH-FATURA-ANO
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-FS-ANO.
+
+            SELECT FATURAMESTEMP ASSIGN TO
+               WS-PATH-FATURAMESTEMP
+               ORGANIZATION SEQUENTIAL.
+
+            SELECT FATURAMESOUT ASSIGN TO
+               WS-PATH-FATURAMESOUT
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-FS-MESOUT.
+
+            SELECT FATURAMESPEN ASSIGN TO
+               WS-PATH-FATURAMESPEN
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-FS-MESPEN.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FICH-FATURA-MES.
+           01 FATURA-MES-REG.
+               03 FM-NUM-CLIENTE          PIC 9(05).
+               03 FM-NOME-CLIENTE         PIC X(30).
+               03 FM-ANO                  PIC 9(04).
+               03 FM-MES                  PIC 9(02).
+               03 FM-LEITURA-ANTERIOR     PIC 9(06).
+               03 FM-LEITURA-ATUAL        PIC 9(06).
+               03 FM-CONSUMO-M3           PIC 9(06).
+               03 FM-ANOMALIA-LEITURA     PIC X(01) VALUE 'N'.
+               03 FM-DATA-VENCIMENTO      PIC 9(08).
+               03 FM-ESTADO-PAGAMENTO     PIC X(01) VALUE 'A'.
+               03 FM-VALOR-BASE           PIC 9(07)V99.
+               03 FM-PENALIZACAO          PIC 9(05)V99.
+               03 FM-VALOR-A-PAGAR        PIC 9(07)V99.
+
+       FD  FICH-FATURA-ANO.
+           01 FATURA-ANO-REG.
+               03 FA-NUM-CLIENTE          PIC 9(05).
+               03 FA-NOME-CLIENTE         PIC X(30).
+               03 FA-ANO                  PIC 9(04).
+               03 FA-CONSUMO-TOTAL        PIC 9(07).
+               03 FA-VALOR-TOTAL          PIC 9(08)V99.
+
+       SD  FATURAMESTEMP.
+           01 FATURAMESTEMP-REG.
+               03 TEMP-NUM-CLIENTE        PIC 9(05).
+               03 TEMP-NOME-CLIENTE       PIC X(30).
+               03 TEMP-ANO                PIC 9(04).
+               03 TEMP-MES                PIC 9(02).
+               03 TEMP-LEITURA-ANTERIOR   PIC 9(06).
+               03 TEMP-LEITURA-ATUAL      PIC 9(06).
+               03 TEMP-CONSUMO-M3         PIC 9(06).
+               03 TEMP-ANOMALIA-LEITURA   PIC X(01).
+               03 TEMP-DATA-VENCIMENTO    PIC 9(08).
+               03 TEMP-ESTADO-PAGAMENTO   PIC X(01).
+               03 TEMP-VALOR-BASE         PIC 9(07)V99.
+               03 TEMP-PENALIZACAO        PIC 9(05)V99.
+               03 TEMP-VALOR-A-PAGAR      PIC 9(07)V99.
+
+       FD  FATURAMESOUT.
+           01 FATURAMESOUT-REG.
+               03 OUT-NUM-CLIENTE         PIC 9(05).
+               03 OUT-NOME-CLIENTE        PIC X(30).
+               03 OUT-ANO                 PIC 9(04).
+               03 OUT-MES                 PIC 9(02).
+               03 OUT-LEITURA-ANTERIOR    PIC 9(06).
+               03 OUT-LEITURA-ATUAL       PIC 9(06).
+               03 OUT-CONSUMO-M3          PIC 9(06).
+               03 OUT-ANOMALIA-LEITURA    PIC X(01).
+               03 OUT-DATA-VENCIMENTO     PIC 9(08).
+               03 OUT-ESTADO-PAGAMENTO    PIC X(01).
+               03 OUT-VALOR-BASE          PIC 9(07)V99.
+               03 OUT-PENALIZACAO         PIC 9(05)V99.
+               03 OUT-VALOR-A-PAGAR       PIC 9(07)V99.
+
+       FD  FATURAMESPEN.
+           01 FATURAMESPEN-REG.
+               03 PEN-NUM-CLIENTE         PIC 9(05).
+               03 PEN-NOME-CLIENTE        PIC X(30).
+               03 PEN-ANO                 PIC 9(04).
+               03 PEN-MES                 PIC 9(02).
+               03 PEN-LEITURA-ANTERIOR    PIC 9(06).
+               03 PEN-LEITURA-ATUAL       PIC 9(06).
+               03 PEN-CONSUMO-M3          PIC 9(06).
+               03 PEN-ANOMALIA-LEITURA    PIC X(01).
+               03 PEN-DATA-VENCIMENTO     PIC 9(08).
+               03 PEN-ESTADO-PAGAMENTO    PIC X(01).
+               03 PEN-VALOR-BASE          PIC 9(07)V99.
+               03 PEN-PENALIZACAO         PIC 9(05)V99.
+               03 PEN-VALOR-A-PAGAR       PIC 9(07)V99.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       77 WS-PATH-FATURA-MES              PIC X(100).
+       77 WS-PATH-FATURA-ANO              PIC X(100).
+       77 WS-PATH-FATURAMESTEMP           PIC X(100).
+       77 WS-PATH-FATURAMESOUT            PIC X(100).
+       77 WS-PATH-FATURAMESPEN            PIC X(100).
+       77 WS-FS-MES                       PIC XX.
+       77 WS-FS-ANO                       PIC XX.
+       77 WS-FS-MESOUT                    PIC XX.
+       77 WS-FS-MESPEN                    PIC XX.
+       77 WS-FS-ATUAL                     PIC XX.
+
+       77 OPCAO                           PIC 9.
+       77 WS-ENDOFFILEMES                 PIC 99.
+       77 WS-ENDOFFILEMESOUT              PIC 99.
+       77 WS-ENDOFFILEMESPEN              PIC 99.
+
+       77 WS-CLIENTE-ANTERIOR             PIC 9(05) VALUE ZEROS.
+       77 WS-NOME-ANTERIOR                PIC X(30) VALUE SPACES.
+       77 WS-ANO-ANTERIOR                 PIC 9(04) VALUE ZEROS.
+       77 WS-PRIMEIRO-CLIENTE             PIC X(01) VALUE 'S'.
+       77 WS-CONSUMO-ACUM                 PIC 9(07) VALUE ZEROS.
+       77 WS-VALOR-ACUM                   PIC 9(08)V99 VALUE ZEROS.
+       77 WS-CONTA-MESES                  PIC 9(02) VALUE ZEROS.
+       77 WS-MESES-ESPERADOS              PIC 9(02) VALUE 12.
+
+       77 WS-TAXA-PENALIZACAO             PIC 9V999 VALUE 0,020.
+       77 WS-DATA-HOJE                    PIC 9(08) VALUE ZEROS.
+
+       77 WS-PRECO-UNIT-BASE              PIC 9(01)V999 VALUE 0,600.
+       77 WS-PRECO-UNIT-EXCESSO           PIC 9(01)V999 VALUE 1,100.
+       77 WS-LIMITE-BRACKET               PIC 9(06)     VALUE 10.
+       77 WS-CONSUMO-EXCESSO              PIC 9(06)     VALUE ZEROS.
+
+           01 WS-FATURA-MES-DADOS.
+               03 WS-NUM-CLIENTE          PIC 9(05).
+               03 WS-NOME-CLIENTE         PIC X(30).
+               03 WS-ANO                  PIC 9(04).
+               03 WS-MES                  PIC 9(02).
+               03 WS-LEITURA-ANTERIOR     PIC 9(06).
+               03 WS-LEITURA-ATUAL        PIC 9(06).
+               03 WS-CONSUMO-M3           PIC 9(06).
+               03 WS-ANOMALIA-LEITURA     PIC X(01).
+               03 WS-DATA-VENCIMENTO      PIC 9(08).
+               03 WS-ESTADO-PAGAMENTO     PIC X(01).
+               03 WS-VALOR-BASE           PIC 9(07)V99.
+               03 WS-PENALIZACAO          PIC 9(05)V99.
+               03 WS-VALOR-A-PAGAR        PIC 9(07)V99.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           DISPLAY "--------------------------------"
+           DISPLAY " 1 - REGISTAR LEITURA / EMITIR FATURA"
+           DISPLAY " 2 - FATURAS EMITIDAS"
+           DISPLAY " 3 - FINALIZAR"
+           DISPLAY " 4 - GERAR FATURA ANUAL"
+           ACCEPT OPCAO
+           DISPLAY "---------------------------------"
+
+               IF OPCAO = 1
+               PERFORM REGISTAR-LEITURA.
+
+               IF OPCAO = 2
+               PERFORM PRINCIPAL.
+
+               IF OPCAO = 3
+               PERFORM STOP_PROGRAMA.
+
+               IF OPCAO = 4
+               PERFORM GERAR-FATURA-ANUAL.
+
+       STOP_PROGRAMA.
+           STOP RUN.
+
+       0-INICIALIZAR.
+           ACCEPT WS-PATH-FATURA-MES FROM ENVIRONMENT "FATURAMES_PATH"
+           IF WS-PATH-FATURA-MES EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAMES.txt'
+                   TO WS-PATH-FATURA-MES
+           END-IF
+           ACCEPT WS-PATH-FATURA-ANO FROM ENVIRONMENT "FATURAANO_PATH"
+           IF WS-PATH-FATURA-ANO EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAANO.txt'
+                   TO WS-PATH-FATURA-ANO
+           END-IF
+           ACCEPT WS-PATH-FATURAMESTEMP
+               FROM ENVIRONMENT "FATURAMESTEMP_PATH"
+           IF WS-PATH-FATURAMESTEMP EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAMESTEMP.txt'
+                   TO WS-PATH-FATURAMESTEMP
+           END-IF
+           ACCEPT WS-PATH-FATURAMESOUT
+               FROM ENVIRONMENT "FATURAMESOUT_PATH"
+           IF WS-PATH-FATURAMESOUT EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAMESOUT.txt'
+                   TO WS-PATH-FATURAMESOUT
+           END-IF
+           ACCEPT WS-PATH-FATURAMESPEN
+               FROM ENVIRONMENT "FATURAMESPEN_PATH"
+           IF WS-PATH-FATURAMESPEN EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAMESPEN.txt'
+                   TO WS-PATH-FATURAMESPEN
+           END-IF.
+
+       REGISTAR-LEITURA.
+           PERFORM 0-INICIALIZAR
+           PERFORM 9500-APLICAR-PENALIZACOES-ATRASO
+           DISPLAY '-------//REGISTO DE LEITURA//-------'
+
+           OPEN EXTEND FICH-FATURA-MES
+           IF WS-FS-MES EQUAL "35"
+               OPEN OUTPUT FICH-FATURA-MES
+           END-IF
+
+           IF WS-FS-MES NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR FICH-FATURA-MES - FILE STATUS: '
+                       WS-FS-MES
+               MOVE WS-FS-MES TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               DISPLAY 'NUMERO DE CLIENTE: '
+               ACCEPT FM-NUM-CLIENTE
+               DISPLAY 'NOME DO CLIENTE: '
+               ACCEPT FM-NOME-CLIENTE
+               DISPLAY 'ANO: '
+               ACCEPT FM-ANO
+               DISPLAY 'MES: '
+               ACCEPT FM-MES
+               DISPLAY 'LEITURA ANTERIOR (M3): '
+               ACCEPT FM-LEITURA-ANTERIOR
+               DISPLAY 'LEITURA ATUAL (M3): '
+               ACCEPT FM-LEITURA-ATUAL
+               DISPLAY 'DATA DE VENCIMENTO (AAAAMMDD): '
+               ACCEPT FM-DATA-VENCIMENTO
+               MOVE 'A' TO FM-ESTADO-PAGAMENTO
+
+               PERFORM 7000-VERIFICAR-LEITURA
+
+               IF FM-ANOMALIA-LEITURA EQUAL 'S'
+                   DISPLAY '*** LEITURA INVALIDA - A LEITURA ATUAL '
+                           'NAO PODE SER INFERIOR OU IGUAL A '
+                           'ANTERIOR ***'
+                   DISPLAY '*** FATURA ENVIADA PARA REVISAO MANUAL '
+                           '***'
+                   MOVE ZEROS TO FM-CONSUMO-M3
+                   MOVE ZEROS TO FM-VALOR-BASE
+                   MOVE ZEROS TO FM-PENALIZACAO
+                   MOVE ZEROS TO FM-VALOR-A-PAGAR
+               ELSE
+                   COMPUTE FM-CONSUMO-M3 =
+                       FM-LEITURA-ATUAL - FM-LEITURA-ANTERIOR
+                   PERFORM 8000-CALCULAR-VALOR-A-PAGAR
+                   PERFORM 9000-CALCULAR-PENALIZACAO
+                   COMPUTE FM-VALOR-A-PAGAR =
+                       FM-VALOR-BASE + FM-PENALIZACAO
+
+                   DISPLAY ' '
+                   DISPLAY '------//FATURA DO MES//------'
+                   DISPLAY 'CLIENTE: ' FM-NUM-CLIENTE ' '
+                           FM-NOME-CLIENTE
+                   DISPLAY 'CONSUMO: ' FM-CONSUMO-M3 ' M3'
+                   DISPLAY 'VALOR BASE: ' FM-VALOR-BASE
+                   DISPLAY 'PENALIZACAO: ' FM-PENALIZACAO
+                   DISPLAY 'VALOR A PAGAR: ' FM-VALOR-A-PAGAR
+               END-IF
+
+               WRITE FATURA-MES-REG
+               IF WS-FS-MES NOT EQUAL "00"
+                   DISPLAY 'NAO FOI POSSIVEL REGISTAR A FATURA'
+                   DISPLAY 'FILE STATUS: ' WS-FS-MES
+                   MOVE WS-FS-MES TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   DISPLAY 'FATURA REGISTADA COM SUCESSO'
+               END-IF
+
+               CLOSE FICH-FATURA-MES
+           END-IF
+
+           GO TO INICIO.
+
+      *-----------------------
+      * rejeita (para revisao manual) uma leitura atual que nao seja
+      * superior a anterior - contador ao contrario ou erro de
+      * transcricao
+      *-----------------------
+       7000-VERIFICAR-LEITURA.
+           MOVE 'N' TO FM-ANOMALIA-LEITURA
+           IF FM-LEITURA-ATUAL <= FM-LEITURA-ANTERIOR
+               MOVE 'S' TO FM-ANOMALIA-LEITURA
+           END-IF.
+
+      *-----------------------
+      * tarifario em escalao: os primeiros WS-LIMITE-BRACKET m3 ao
+      * preco base, o restante ao preco de excesso
+      *-----------------------
+       8000-CALCULAR-VALOR-A-PAGAR.
+           IF FM-CONSUMO-M3 > WS-LIMITE-BRACKET
+               COMPUTE WS-CONSUMO-EXCESSO =
+                   FM-CONSUMO-M3 - WS-LIMITE-BRACKET
+               COMPUTE FM-VALOR-BASE =
+                   (WS-LIMITE-BRACKET * WS-PRECO-UNIT-BASE)
+                   + (WS-CONSUMO-EXCESSO * WS-PRECO-UNIT-EXCESSO)
+           ELSE
+               COMPUTE FM-VALOR-BASE =
+                   FM-CONSUMO-M3 * WS-PRECO-UNIT-BASE
+           END-IF.
+
+      *-----------------------
+      * aplica uma penalizacao por atraso quando a fatura ja passou a
+      * data de vencimento e continua em aberto
+      *-----------------------
+       9000-CALCULAR-PENALIZACAO.
+           MOVE ZEROS TO FM-PENALIZACAO
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           IF FM-ESTADO-PAGAMENTO EQUAL 'A'
+            AND WS-DATA-HOJE > FM-DATA-VENCIMENTO
+               COMPUTE FM-PENALIZACAO =
+                   FM-VALOR-BASE * WS-TAXA-PENALIZACAO
+           END-IF.
+
+      *-----------------------
+      * corre a cada registo de leitura (o proximo ciclo de
+      * faturacao) e varre as faturas em aberto ja existentes,
+      * aplicando a penalizacao por atraso as que entretanto
+      * ultrapassaram a data de vencimento - a penalizacao calculada
+      * em 9000-CALCULAR-PENALIZACAO so cobre a fatura que esta a ser
+      * criada na hora, que nunca pode estar em atraso
+      *-----------------------
+       9500-APLICAR-PENALIZACOES-ATRASO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           SET WS-ENDOFFILEMES TO 0
+
+           OPEN INPUT FICH-FATURA-MES
+           OPEN OUTPUT FATURAMESPEN
+
+           IF WS-FS-MES NOT EQUAL "00" OR WS-FS-MESPEN NOT EQUAL "00"
+               DISPLAY
+                  ' ERRO A ABRIR FICH-FATURA-MES/FATURAMESPEN - FILE '
+                  'STATUS: ' WS-FS-MES ' / ' WS-FS-MESPEN
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEMES EQUAL 1
+                   READ FICH-FATURA-MES
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEMES
+                   NOT AT END
+                       MOVE FM-NUM-CLIENTE      TO PEN-NUM-CLIENTE
+                       MOVE FM-NOME-CLIENTE     TO PEN-NOME-CLIENTE
+                       MOVE FM-ANO              TO PEN-ANO
+                       MOVE FM-MES              TO PEN-MES
+                       MOVE FM-LEITURA-ANTERIOR TO PEN-LEITURA-ANTERIOR
+                       MOVE FM-LEITURA-ATUAL    TO PEN-LEITURA-ATUAL
+                       MOVE FM-CONSUMO-M3       TO PEN-CONSUMO-M3
+                       MOVE FM-ANOMALIA-LEITURA TO PEN-ANOMALIA-LEITURA
+                       MOVE FM-DATA-VENCIMENTO  TO PEN-DATA-VENCIMENTO
+                       MOVE FM-ESTADO-PAGAMENTO TO PEN-ESTADO-PAGAMENTO
+                       MOVE FM-VALOR-BASE       TO PEN-VALOR-BASE
+                       MOVE FM-PENALIZACAO      TO PEN-PENALIZACAO
+                       MOVE FM-VALOR-A-PAGAR    TO PEN-VALOR-A-PAGAR
+
+                       IF FM-ESTADO-PAGAMENTO EQUAL 'A'
+                        AND WS-DATA-HOJE > FM-DATA-VENCIMENTO
+                        AND FM-PENALIZACAO EQUAL ZEROS
+                           COMPUTE PEN-PENALIZACAO =
+                               FM-VALOR-BASE * WS-TAXA-PENALIZACAO
+                           COMPUTE PEN-VALOR-A-PAGAR =
+                               FM-VALOR-BASE + PEN-PENALIZACAO
+                           DISPLAY '*** PENALIZACAO POR ATRASO '
+                                   'APLICADA - CLIENTE: '
+                                   FM-NUM-CLIENTE ' ANO/MES: '
+                                   FM-ANO '/' FM-MES ' ***'
+                       END-IF
+
+                       WRITE FATURAMESPEN-REG
+                   END-READ
+               END-PERFORM
+
+               CLOSE FICH-FATURA-MES
+               CLOSE FATURAMESPEN
+
+               SET WS-ENDOFFILEMESPEN TO 0
+               OPEN INPUT FATURAMESPEN
+               OPEN OUTPUT FICH-FATURA-MES
+
+               IF WS-FS-MESPEN NOT EQUAL "00"
+                OR WS-FS-MES NOT EQUAL "00"
+                   DISPLAY
+                      ' ERRO A REESCREVER FICH-FATURA-MES - FILE '
+                      'STATUS: ' WS-FS-MESPEN ' / ' WS-FS-MES
+               ELSE
+                   PERFORM UNTIL WS-ENDOFFILEMESPEN EQUAL 1
+                       READ FATURAMESPEN
+                       AT END
+                           MOVE 1 TO WS-ENDOFFILEMESPEN
+                       NOT AT END
+                           MOVE PEN-NUM-CLIENTE TO FM-NUM-CLIENTE
+                           MOVE PEN-NOME-CLIENTE TO FM-NOME-CLIENTE
+                           MOVE PEN-ANO TO FM-ANO
+                           MOVE PEN-MES TO FM-MES
+                           MOVE PEN-LEITURA-ANTERIOR
+                               TO FM-LEITURA-ANTERIOR
+                           MOVE PEN-LEITURA-ATUAL TO FM-LEITURA-ATUAL
+                           MOVE PEN-CONSUMO-M3 TO FM-CONSUMO-M3
+                           MOVE PEN-ANOMALIA-LEITURA
+                               TO FM-ANOMALIA-LEITURA
+                           MOVE PEN-DATA-VENCIMENTO
+                               TO FM-DATA-VENCIMENTO
+                           MOVE PEN-ESTADO-PAGAMENTO
+                               TO FM-ESTADO-PAGAMENTO
+                           MOVE PEN-VALOR-BASE TO FM-VALOR-BASE
+                           MOVE PEN-PENALIZACAO TO FM-PENALIZACAO
+                           MOVE PEN-VALOR-A-PAGAR TO FM-VALOR-A-PAGAR
+                           WRITE FATURA-MES-REG
+                       END-READ
+                   END-PERFORM
+                   CLOSE FATURAMESPEN
+                   CLOSE FICH-FATURA-MES
+               END-IF
+           END-IF.
+
+       PRINCIPAL.
+           PERFORM 0-INICIALIZAR
+           SET WS-ENDOFFILEMES TO 0
+           DISPLAY ' '
+           DISPLAY '------//FATURAS EMITIDAS//------'
+           OPEN INPUT FICH-FATURA-MES
+
+           IF WS-FS-MES NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR FICH-FATURA-MES - FILE STATUS: '
+                       WS-FS-MES
+               MOVE WS-FS-MES TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEMES EQUAL 1
+                   READ FICH-FATURA-MES INTO WS-FATURA-MES-DADOS
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEMES
+                   NOT AT END
+                       DISPLAY 'CLIENTE: ' WS-NUM-CLIENTE ' '
+                               WS-NOME-CLIENTE
+                               ' ANO/MES: ' WS-ANO '/' WS-MES
+                               ' CONSUMO: ' WS-CONSUMO-M3 ' M3'
+                               ' VENCIMENTO: ' WS-DATA-VENCIMENTO
+                               ' ESTADO: ' WS-ESTADO-PAGAMENTO
+                               ' VALOR BASE: ' WS-VALOR-BASE
+                               ' PENALIZACAO: ' WS-PENALIZACAO
+                               ' VALOR A PAGAR: ' WS-VALOR-A-PAGAR
+                       IF WS-ANOMALIA-LEITURA EQUAL 'S'
+                           DISPLAY '   *** LEITURA COM ANOMALIA - '
+                                   'EM REVISAO MANUAL ***'
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICH-FATURA-MES
+           END-IF
+
+           GO TO INICIO.
+
+      *-----------------------
+      * acumula os doze registos mensais de cada cliente num unico
+      * registo anual em FICH-FATURA-ANO
+      *-----------------------
+       GERAR-FATURA-ANUAL.
+           PERFORM 0-INICIALIZAR
+           DISPLAY ' '
+           DISPLAY '------//FATURA ANUAL//------'
+
+           SORT FATURAMESTEMP
+           ON ASCENDING KEY TEMP-NUM-CLIENTE
+                            TEMP-ANO
+                            TEMP-MES
+           USING FICH-FATURA-MES
+           GIVING FATURAMESOUT
+
+           SET WS-ENDOFFILEMESOUT   TO 0
+           SET WS-PRIMEIRO-CLIENTE  TO 'S'
+           MOVE ZEROS  TO WS-CLIENTE-ANTERIOR WS-ANO-ANTERIOR
+           MOVE SPACES TO WS-NOME-ANTERIOR
+           MOVE ZEROS  TO WS-CONSUMO-ACUM WS-VALOR-ACUM WS-CONTA-MESES
+
+           OPEN INPUT FATURAMESOUT
+           OPEN OUTPUT FICH-FATURA-ANO
+
+           IF WS-FS-ANO NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR FICH-FATURA-ANO - FILE STATUS: '
+                       WS-FS-ANO
+               MOVE WS-FS-ANO TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           END-IF
+
+           IF WS-FS-MESOUT NOT EQUAL "00"
+               DISPLAY ' ERRO A ABRIR FATURAMESOUT - FILE STATUS: '
+                       WS-FS-MESOUT
+               MOVE WS-FS-MESOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEMESOUT EQUAL 1
+                   READ FATURAMESOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEMESOUT
+                   NOT AT END
+                       IF WS-PRIMEIRO-CLIENTE EQUAL 'N'
+                        AND (OUT-NUM-CLIENTE
+                                 NOT EQUAL WS-CLIENTE-ANTERIOR
+                         OR OUT-ANO NOT EQUAL WS-ANO-ANTERIOR)
+                           PERFORM 8500-ESCREVER-FATURA-ANO
+                       END-IF
+
+                       IF WS-PRIMEIRO-CLIENTE EQUAL 'S'
+                        OR OUT-NUM-CLIENTE NOT EQUAL WS-CLIENTE-ANTERIOR
+                        OR OUT-ANO NOT EQUAL WS-ANO-ANTERIOR
+                           MOVE ZEROS TO WS-CONSUMO-ACUM WS-VALOR-ACUM
+                           MOVE ZEROS TO WS-CONTA-MESES
+                           SET WS-PRIMEIRO-CLIENTE TO 'N'
+                       END-IF
+
+                       MOVE OUT-NUM-CLIENTE TO WS-CLIENTE-ANTERIOR
+                       MOVE OUT-NOME-CLIENTE TO WS-NOME-ANTERIOR
+                       MOVE OUT-ANO TO WS-ANO-ANTERIOR
+                       ADD OUT-CONSUMO-M3 TO WS-CONSUMO-ACUM
+                       ADD OUT-VALOR-A-PAGAR TO WS-VALOR-ACUM
+                       ADD 1 TO WS-CONTA-MESES
+                   END-READ
+               END-PERFORM
+
+               IF WS-PRIMEIRO-CLIENTE EQUAL 'N'
+                   PERFORM 8500-ESCREVER-FATURA-ANO
+               END-IF
+
+               CLOSE FATURAMESOUT
+               CLOSE FICH-FATURA-ANO
+               DISPLAY 'FATURA ANUAL GERADA COM SUCESSO'
+           END-IF
+
+           GO TO INICIO.
+
+      *-----------------------
+      * so escreve o total anual quando existem os doze registos
+      * mensais do cliente - um ano incompleto (cliente novo, leitura
+      * em falta) fica por gerar ate estar completo
+      *-----------------------
+       8500-ESCREVER-FATURA-ANO.
+           IF WS-CONTA-MESES NOT EQUAL WS-MESES-ESPERADOS
+               DISPLAY 'CLIENTE: ' WS-CLIENTE-ANTERIOR ' '
+                       WS-NOME-ANTERIOR ' ANO: ' WS-ANO-ANTERIOR
+               DISPLAY '   *** ANO INCOMPLETO - ' WS-CONTA-MESES
+                       ' MES(ES) REGISTADO(S) DE ' WS-MESES-ESPERADOS
+                       ' - FATURA ANUAL NAO GERADA ***'
+           ELSE
+               MOVE WS-CLIENTE-ANTERIOR TO FA-NUM-CLIENTE
+               MOVE WS-NOME-ANTERIOR    TO FA-NOME-CLIENTE
+               MOVE WS-ANO-ANTERIOR     TO FA-ANO
+               MOVE WS-CONSUMO-ACUM     TO FA-CONSUMO-TOTAL
+               MOVE WS-VALOR-ACUM       TO FA-VALOR-TOTAL
+               WRITE FATURA-ANO-REG
+               DISPLAY 'CLIENTE: ' FA-NUM-CLIENTE ' ' FA-NOME-CLIENTE
+                       ' ANO: ' FA-ANO
+                       ' CONSUMO TOTAL: ' FA-CONSUMO-TOTAL ' M3'
+                       ' VALOR TOTAL: ' FA-VALOR-TOTAL
+           END-IF.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
+
+       END PROGRAM CONSUMO-GAS.
