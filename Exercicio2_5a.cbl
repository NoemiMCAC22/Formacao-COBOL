@@ -1,4 +1,4 @@
-       ******************************************************************
+      ******************************************************************
       * Author:Noemi Correa
       * Date:20220912
       * Purpose:Exercicio2_5
@@ -13,28 +13,55 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+      *-----------------------
+       SELECT AUDITORIA ASSIGN TO
+           WS-PATH-AUDITORIA
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-AUDITORIA.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           03 AUD-DATA            PIC X(08).
+           03 AUD-NOME            PIC X(25).
+           03 AUD-IDADE           PIC 99.
+           03 AUD-ANO-SERV        PIC 99.
+           03 AUD-FILHOS          PIC 99.
+           03 AUD-BONUS-FINAL     PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01 DATA-UTIL           PIC    X(8).
        01 NOME-UTIL           PIC  X(25).
        01 IDADE-UTIL          PIC     99.
        01 ANO-SERV            PIC     99.
        01 FILHOS              PIC     99.
-       01 BONUS-5E            PIC IS  99V99.
-       01 BONUS-10E           PIC IS  99V99.
-       01 BONUS-20E           PIC IS  99V99.
-       01 BONUS-25E           PIC IS  99V99.
-       01 BONUS-75E           PIC IS  99V99.
-       01 BONUS-FINAL         PIC IS  99V99.
+       01 BONUS-5E            PIC IS  9(05) VALUE ZEROS.
+       01 BONUS-10E           PIC IS  9(05) VALUE ZEROS.
+       01 BONUS-20E           PIC IS  9(05) VALUE ZEROS.
+       01 BONUS-25E           PIC IS  9(05) VALUE ZEROS.
+       01 BONUS-75E           PIC IS  9(05) VALUE ZEROS.
+       01 BONUS-FINAL         PIC IS  9(05) VALUE ZEROS.
+
+       77 WS-PATH-AUDITORIA   PIC X(100).
+       77 WS-FS-AUDITORIA     PIC XX.
 
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
+           0-INICIALIZAR.
+            ACCEPT WS-PATH-AUDITORIA FROM ENVIRONMENT
+                "BONUS_AUDITORIA_PATH"
+            IF WS-PATH-AUDITORIA EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\bonusaud.txt'
+                TO WS-PATH-AUDITORIA
+            END-IF.
+
            INICIO-PROGRAMA.
             DISPLAY "Data: "
             ACCEPT DATA-UTIL.
@@ -59,6 +86,9 @@
 
        CALCULAR-BONUS.
 
+           MOVE ZEROS TO BONUS-5E BONUS-10E BONUS-20E
+               BONUS-25E BONUS-75E.
+
            IF IDADE-UTIL > 45 THEN
                COMPUTE BONUS-5E = (IDADE-UTIL - 45 ) * 5.
                DISPLAY BONUS-5E.
@@ -67,7 +97,7 @@
               COMPUTE BONUS-10E = ANO-SERV * 10
               DISPLAY BONUS-10E
            ELSE
-               COMPUTE BONUS-20E = BONUS-10E + ((ANO-SERV - 10) * 20).
+               COMPUTE BONUS-20E = (10 * 10) + ((ANO-SERV - 10) * 20).
                DISPLAY BONUS-20E.
            IF FILHOS <= 3 THEN
                COMPUTE BONUS-25E = 25 * FILHOS
@@ -81,6 +111,26 @@
            BONUS-25E + BONUS-75E.
            DISPLAY "Bónus a Receber: " BONUS-FINAL "€".
 
+           PERFORM ESCREVER-AUDITORIA.
+
             STOP RUN.
 
+      *-----------------------
+      * regista o calculo do bonus no ficheiro de auditoria
+      *-----------------------
+       ESCREVER-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF WS-FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           MOVE DATA-UTIL     TO AUD-DATA.
+           MOVE NOME-UTIL     TO AUD-NOME.
+           MOVE IDADE-UTIL    TO AUD-IDADE.
+           MOVE ANO-SERV      TO AUD-ANO-SERV.
+           MOVE FILHOS        TO AUD-FILHOS.
+           MOVE BONUS-FINAL   TO AUD-BONUS-FINAL.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
        END PROGRAM EXERCICIO2-5.
