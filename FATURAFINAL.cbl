@@ -13,14 +13,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT FATURAS ASSIGN TO
-           'C:/Users/oeira/Downloads/FATURAS.txt'
-           ORGANIZATION  SEQUENTIAL.
+           WS-PATH-FATURAS
+           ORGANIZATION  SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURAS.
            SELECT FATURASTEMP ASSIGN TO
-           'C:/Users/oeira/Downloads/FATURASTEMP.txt'
-           ORGANIZATION  SEQUENTIAL.
+           WS-PATH-FATURASTEMP
+           ORGANIZATION  SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURASTEMP.
            SELECT FATURASOUT ASSIGN TO
-            'C:/Users/oeira/Downloads/FATURASOUT.txt'
-           ORGANIZATION SEQUENTIAL.
+           WS-PATH-FATURASOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURASOUT.
+           SELECT CHECKPOINT ASSIGN TO
+           WS-PATH-CHECKPOINT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
            DATA DIVISION.
            FILE SECTION.
        FD FATURAS.
@@ -49,8 +56,26 @@
                03 OUT-PRECO-PRODUTO       PIC  99V99.
                03 OUT-VALOR-TOTAL         PIC  99V99.
 
+           FD  CHECKPOINT.
+           01 CHECKPOINT-REG.
+               03 CHK-CONTADOR            PIC  9(07).
+               03 CHK-TOTAL-GERAL         PIC  9(07)V99.
+
        WORKING-STORAGE SECTION.
-       77 WS-FS                           PIC 99.
+       77 WS-PATH-FATURAS                 PIC X(100).
+       77 WS-PATH-FATURASTEMP             PIC X(100).
+       77 WS-PATH-FATURASOUT              PIC X(100).
+       77 WS-PATH-CHECKPOINT              PIC X(100).
+       77 WS-FS-FATURAS                   PIC XX.
+       77 WS-FS-FATURASTEMP                PIC XX.
+       77 WS-FS-FATURASOUT                PIC XX.
+       77 WS-FS-CHECKPOINT                PIC XX.
+       77 WS-FS-ATUAL                      PIC XX.
+       77 WS-RESTART-PONTO                PIC 9(07) VALUE ZEROS.
+       77 WS-CHK-TOTAL-GERAL              PIC 9(07)V99 VALUE ZEROS.
+       77 WS-CONTADOR-LIDO                PIC 9(07) VALUE ZEROS.
+       77 WS-DESDE-CHECKPOINT             PIC 9(03) VALUE ZEROS.
+       77 WS-CHECKPOINT-INTERVALO         PIC 9(03) VALUE 10.
 
        77 WS-ENDOFFILEFATURASOUT              PIC 99.
           01 WS-DADOSOUT.
@@ -60,7 +85,46 @@
                03 WS-PRECO-PRODUTO       PIC  99V99.
                03 WS-VALOR-TOTAL         PIC  99V99.
 
+       77 WS-TOTAL-GERAL                 PIC  9(07)V99 VALUE ZEROS.
+
+       77 WS-PRIMEIRO-REGISTO            PIC X(01) VALUE 'S'.
+          01 WS-ANTERIOR.
+               03 WS-ANT-ID-PRODUTO      PIC  9(03).
+               03 WS-ANT-NOME-PRODUTO    PIC  X(28).
+               03 WS-ANT-PRECO-PRODUTO   PIC  99V99.
+
+       77 WS-LINHAS-POR-PAGINA           PIC  9(02) VALUE 20.
+       77 WS-LINHAS-NA-PAGINA            PIC  9(02) VALUE ZEROS.
+       77 WS-NUM-PAGINA                  PIC  9(03) VALUE ZEROS.
+          01 WS-DATA-HOJE.
+               03 WS-DATA-ANO            PIC  9(04).
+               03 WS-DATA-MES            PIC  9(02).
+               03 WS-DATA-DIA            PIC  9(02).
+
        PROCEDURE DIVISION.
+       0-INICIALIZAR.
+           ACCEPT WS-PATH-FATURAS FROM ENVIRONMENT "FATURAS_PATH"
+           IF WS-PATH-FATURAS EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURAS.txt'
+                   TO WS-PATH-FATURAS
+           END-IF
+           ACCEPT WS-PATH-FATURASTEMP
+               FROM ENVIRONMENT "FATURASTEMP_PATH"
+           IF WS-PATH-FATURASTEMP EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURASTEMP.txt'
+                   TO WS-PATH-FATURASTEMP
+           END-IF
+           ACCEPT WS-PATH-FATURASOUT FROM ENVIRONMENT "FATURASOUT_PATH"
+           IF WS-PATH-FATURASOUT EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURASOUT.txt'
+                   TO WS-PATH-FATURASOUT
+           END-IF
+           ACCEPT WS-PATH-CHECKPOINT FROM ENVIRONMENT "FATURASOUT_CKPT"
+           IF WS-PATH-CHECKPOINT EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURASOUT.CKP'
+                   TO WS-PATH-CHECKPOINT
+           END-IF.
+
        0-PRINCIPAL.
            SORT FATURASTEMP
            ON ASCENDING KEY TEMP-ID-PRODUTO
@@ -71,24 +135,162 @@
            USING FATURAS
            GIVING FATURASOUT
 
-           DISPLAY" "
-           DISPLAY"*********LISTA ORDENADA DOS PRODUTOS**********"
+           IF WS-FS-FATURAS NOT EQUAL "00"
+               DISPLAY " ERRO A LER FATURAS - FILE STATUS: "
+                       WS-FS-FATURAS
+               MOVE WS-FS-FATURAS TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-FS-FATURASTEMP NOT EQUAL "00"
+               DISPLAY " ERRO NA ORDENACAO FATURASTEMP - FILE STATUS: "
+                       WS-FS-FATURASTEMP
+               MOVE WS-FS-FATURASTEMP TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
            OPEN INPUT FATURASOUT.
+           IF WS-FS-FATURASOUT NOT EQUAL "00"
+               DISPLAY " ERRO A ABRIR FATURASOUT - FILE STATUS: "
+                       WS-FS-FATURASOUT
+               MOVE WS-FS-FATURASOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 8000-LER-CHECKPOINT.
+
               PERFORM UNTIL WS-ENDOFFILEFATURASOUT NOT EQUAL 1
               READ FATURASOUT INTO WS-DADOSOUT
               AT END
               MOVE 1 TO WS-ENDOFFILEFATURASOUT
               NOT AT END
+                ADD 1 TO WS-CONTADOR-LIDO
+                ADD 1 TO WS-DESDE-CHECKPOINT
+
+                IF WS-LINHAS-NA-PAGINA EQUAL ZEROS
+                 OR WS-LINHAS-NA-PAGINA >= WS-LINHAS-POR-PAGINA
+                    PERFORM 2000-IMPRIMIR-CABECALHO
+                END-IF
+
            COMPUTE WS-VALOR-TOTAL = WS-PRECO-PRODUTO * WS-QUANT-PRODUTO
                 DISPLAY" CODIGO DO PRODUTO: " WS-ID-PRODUTO
                        " NOME PRODUTO: " WS-NOME-PRODUTO
                        " QUANTIDADE DO PRODUTO: " WS-QUANT-PRODUTO
                        " PRECO DO PRODUTO: " WS-PRECO-PRODUTO
                        " VALOR TOTAL DE FATURA: " WS-VALOR-TOTAL
+                ADD 1 TO WS-LINHAS-NA-PAGINA
+                ADD WS-VALOR-TOTAL TO WS-TOTAL-GERAL
+
+                IF WS-PRIMEIRO-REGISTO EQUAL 'N'
+                 AND WS-ID-PRODUTO EQUAL WS-ANT-ID-PRODUTO
+                 AND (WS-NOME-PRODUTO NOT EQUAL WS-ANT-NOME-PRODUTO
+                  OR WS-PRECO-PRODUTO NOT EQUAL WS-ANT-PRECO-PRODUTO)
+                    DISPLAY " *** ATENCAO: CODIGO " WS-ID-PRODUTO
+                            " REPETIDO COM DADOS DIFERENTES ***"
+                END-IF
+
+                MOVE 'N' TO WS-PRIMEIRO-REGISTO
+                MOVE WS-ID-PRODUTO    TO WS-ANT-ID-PRODUTO
+                MOVE WS-NOME-PRODUTO  TO WS-ANT-NOME-PRODUTO
+                MOVE WS-PRECO-PRODUTO TO WS-ANT-PRECO-PRODUTO
+
+                IF WS-DESDE-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+                    PERFORM 8500-ESCREVER-CHECKPOINT
+                    MOVE ZEROS TO WS-DESDE-CHECKPOINT
+                END-IF
             END-READ
             END-PERFORM
             CLOSE FATURASOUT
 
+            MOVE ZEROS TO WS-CONTADOR-LIDO
+            PERFORM 8500-ESCREVER-CHECKPOINT
+
+            DISPLAY" "
+            DISPLAY" TOTAL GERAL DA FATURA: " WS-TOTAL-GERAL
 
             STOP RUN.
+
+      *-----------------------
+      * le o ponto de restart gravado por uma corrida anterior e
+      * avanca ate la, descartando os registos ja processados
+      *-----------------------
+       8000-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT
+               IF WS-FS-CHECKPOINT EQUAL "00"
+                   MOVE CHK-CONTADOR TO WS-RESTART-PONTO
+                   MOVE CHK-TOTAL-GERAL TO WS-CHK-TOTAL-GERAL
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+           IF WS-RESTART-PONTO > ZEROS
+               MOVE WS-CHK-TOTAL-GERAL TO WS-TOTAL-GERAL
+               DISPLAY " A RETOMAR A PARTIR DO REGISTO "
+                       WS-RESTART-PONTO
+               PERFORM UNTIL WS-CONTADOR-LIDO >= WS-RESTART-PONTO
+                   OR WS-ENDOFFILEFATURASOUT EQUAL 1
+                   READ FATURASOUT INTO WS-DADOSOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEFATURASOUT
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LIDO
+                       MOVE 'N' TO WS-PRIMEIRO-REGISTO
+                       MOVE WS-ID-PRODUTO    TO WS-ANT-ID-PRODUTO
+                       MOVE WS-NOME-PRODUTO  TO WS-ANT-NOME-PRODUTO
+                       MOVE WS-PRECO-PRODUTO TO WS-ANT-PRECO-PRODUTO
+               END-READ
+               END-PERFORM
+           END-IF.
+
+      *-----------------------
+      * grava o numero de registos ja processados, para uma corrida
+      * seguinte poder retomar a partir daqui em caso de falha
+      *-----------------------
+       8500-ESCREVER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CONTADOR-LIDO TO CHK-CONTADOR.
+           MOVE WS-TOTAL-GERAL TO CHK-TOTAL-GERAL.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+       2000-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+           DISPLAY " "
+           DISPLAY "LISTA ORDENADA DOS PRODUTOS            DATA: "
+                   WS-DATA-DIA "/" WS-DATA-MES "/" WS-DATA-ANO
+                   "   PAGINA: " WS-NUM-PAGINA
+           DISPLAY "------------------------------------------"
+                   "------------------------------------------"
+           DISPLAY " CODIGO  NOME DO PRODUTO               "
+                   " QUANTIDADE  PRECO   VALOR TOTAL"
+           DISPLAY "------------------------------------------"
+                   "------------------------------------------".
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
+
        END PROGRAM LER_ORDENAR.
