@@ -3,48 +3,401 @@
       * Date:29/09/2022
       * Purpose:Exercicio - Strings
       * Tectonics: cobc
+      * Mod: 09/08/2026 - NC - ficheiro real de funcionarios, em vez de
+      *      um registo unico codificado no programa
       ******************************************************************
        PROGRAM-ID. DADOS_FUNCIONARIOS.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *-----------------------
+       SELECT FUNCIONARIOS ASSIGN TO
+           WS-PATH-FUNCIONARIOS
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-FUNCIONARIOS.
+
+       SELECT FUNCSORT ASSIGN TO
+           WS-PATH-FUNCSORT.
+
+       SELECT FUNCORD ASSIGN TO
+           WS-PATH-FUNCORD
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-FUNCORD.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        FILE SECTION.
       *------------------------------------
+       FD FUNCIONARIOS.
+       01 FUNCIONARIOS-REG.
+           03 FUNC-ID                PIC 9(05).
+           03 FUNC-NOME              PIC X(20).
+           03 FUNC-DATA-NASC         PIC X(10).
+           03 FUNC-CATEGORIA         PIC X(18).
+           03 FUNC-SECCAO            PIC X(20).
+           03 FUNC-HORA-ENTRADA      PIC 9(04).
+           03 FUNC-HORA-SAIDA        PIC 9(04).
+           03 FUNC-HORA-ALMOCO-INI   PIC 9(04).
+           03 FUNC-HORA-ALMOCO-FIM   PIC 9(04).
+           03 FUNC-HORAS-SEMANAIS    PIC 9(02).
+           03 FUNC-TAXA-HORARIA      PIC 9(03)V99.
+
+       SD FUNCSORT.
+       01 FUNCSORT-REG.
+           03 SORT-ID                PIC 9(05).
+           03 SORT-NOME              PIC X(20).
+           03 SORT-DATA-NASC         PIC X(10).
+           03 SORT-CATEGORIA         PIC X(18).
+           03 SORT-SECCAO            PIC X(20).
+           03 SORT-HORA-ENTRADA      PIC 9(04).
+           03 SORT-HORA-SAIDA        PIC 9(04).
+           03 SORT-HORA-ALMOCO-INI   PIC 9(04).
+           03 SORT-HORA-ALMOCO-FIM   PIC 9(04).
+           03 SORT-HORAS-SEMANAIS    PIC 9(02).
+           03 SORT-TAXA-HORARIA      PIC 9(03)V99.
+
+       FD FUNCORD.
+       01 FUNCORD-REG.
+           03 ORD-ID                 PIC 9(05).
+           03 ORD-NOME               PIC X(20).
+           03 ORD-DATA-NASC          PIC X(10).
+           03 ORD-CATEGORIA          PIC X(18).
+           03 ORD-SECCAO             PIC X(20).
+           03 ORD-HORA-ENTRADA       PIC 9(04).
+           03 ORD-HORA-SAIDA         PIC 9(04).
+           03 ORD-HORA-ALMOCO-INI    PIC 9(04).
+           03 ORD-HORA-ALMOCO-FIM    PIC 9(04).
+           03 ORD-HORAS-SEMANAIS     PIC 9(02).
+           03 ORD-TAXA-HORARIA       PIC 9(03)V99.
+
        WORKING-STORAGE SECTION.
-       77 WS-STRING                  PIC X(1000) VALUE SPACES.
-       77 WS-DISPLAY                 PIC X(170) VALUE SPACES.
-
-       01 WS-DADOS-FUNC.
-           03 WS-NOME                PIC X(020) VALUE SPACES.
-           03 WS-DATA-NASC           PIC X(012) VALUE SPACES.
-           03 WS-CATEGORIA           PIC X(018) VALUE SPACES.
-           03 WS-SECCAO              PIC X(020) VALUE SPACES.
-           03 WS-HORARIO-ENTRA       PIC X(018) VALUE SPACES.
-           03 WS-HORARIO-SAI         PIC X(018) VALUE SPACES.
-           03 WS-HORARIO-ALMOCO      PIC X(025) VALUE SPACES.
-           03 WS-TOTAL-HORA          PIC X(018) VALUE SPACES.
-           03 WS-REMUN               PIC X(020) VALUE SPACES.
+       77 WS-ENDOFFUNC                PIC A  VALUE SPACES.
+       77 OPCAO                       PIC 9.
+
+       77 WS-PATH-FUNCIONARIOS        PIC X(100).
+       77 WS-PATH-FUNCSORT            PIC X(100).
+       77 WS-PATH-FUNCORD             PIC X(100).
+       77 WS-FS-FUNCIONARIOS          PIC XX.
+       77 WS-FS-FUNCORD               PIC XX.
+       77 WS-FS-ATUAL                 PIC XX.
+
+       77 WS-REMUN-SEMANAL            PIC 9(06)V99 VALUE ZEROS.
+
+       77 WS-ENDOFORD                 PIC A  VALUE SPACES.
+       77 WS-SECCAO-ANTERIOR          PIC X(20) VALUE SPACES.
+       77 WS-PRIMEIRA-SECCAO          PIC 9 VALUE 1.
+       77 WS-TOTAL-FUNC-SECCAO        PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-REMUN-SECCAO       PIC 9(07)V99 VALUE ZEROS.
+
+       77 WS-ANOMALIA-HORARIO         PIC X(01) VALUE 'N'.
+
+      *-----------------------
+      * horario previsto (politica da empresa) contra o qual os
+      * registos de ponto de cada funcionario sao confrontados
+      *-----------------------
+       77 WS-HORA-ENTRADA-PREVISTA    PIC 9(04) VALUE 0900.
+       77 WS-HORA-SAIDA-PREVISTA      PIC 9(04) VALUE 1800.
+       77 WS-DURACAO-ALMOCO-PREVISTA  PIC 9(04) VALUE 0100.
+       77 WS-TOLERANCIA-MINUTOS       PIC 9(02) VALUE 15.
+
+       77 WS-HH                       PIC 9(02).
+       77 WS-MM                       PIC 9(02).
+       77 WS-MIN-ENTRADA              PIC 9(04).
+       77 WS-MIN-SAIDA                PIC 9(04).
+       77 WS-MIN-ALMOCO-INI           PIC 9(04).
+       77 WS-MIN-ALMOCO-FIM           PIC 9(04).
+       77 WS-MIN-ENTRADA-PREVISTA     PIC 9(04).
+       77 WS-MIN-SAIDA-PREVISTA       PIC 9(04).
+       77 WS-MIN-DURACAO-ALMOCO       PIC 9(04).
+       77 WS-MIN-DURACAO-ALMOCO-PREV  PIC 9(04).
+       77 WS-DESVIO-MINUTOS           PIC S9(04).
+
+       77 WS-ID-PROCURA               PIC 9(05).
+       77 WS-ENCONTROU-FUNC           PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 'FERNANDA SOUZA'             TO WS-NOME
-           MOVE '29/09/1991 '                TO WS-DATA-NASC
-           MOVE ' ASSISTENTE '               TO WS-CATEGORIA
-           MOVE 'RECURSOS HUMANOS '          TO WS-SECCAO
-           MOVE 'REMUNERACAO: 950EUR'        TO WS-REMUN
-           MOVE 'ENTRADA: 08H00'             TO WS-HORARIO-ENTRA
-           MOVE 'SAIDA: 17H00'               TO WS-HORARIO-SAI
-           MOVE 'ALOMOCO: 12H30 AS 14H00 '   TO WS-HORARIO-ALMOCO
-           MOVE '40H SEMANAIS '              TO WS-TOTAL-HORA
+           0-INICIALIZAR.
+               ACCEPT WS-PATH-FUNCIONARIOS FROM ENVIRONMENT
+                   "FUNCIONARIOS_PATH"
+               IF WS-PATH-FUNCIONARIOS EQUAL SPACES
+                   MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\funcionar.txt'
+                   TO WS-PATH-FUNCIONARIOS
+               END-IF.
+               ACCEPT WS-PATH-FUNCSORT FROM ENVIRONMENT
+                   "FUNCSORT_PATH"
+               IF WS-PATH-FUNCSORT EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\funcsort.txt'
+                   TO WS-PATH-FUNCSORT
+               END-IF.
+               ACCEPT WS-PATH-FUNCORD FROM ENVIRONMENT
+                   "FUNCORD_PATH"
+               IF WS-PATH-FUNCORD EQUAL SPACES
+                   MOVE
+        'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\funcord.txt'
+                   TO WS-PATH-FUNCORD
+               END-IF.
+
+           INICIO.
+               DISPLAY "--------------------------------"
+               DISPLAY " 1 - LISTAR FUNCIONARIOS"
+               DISPLAY " 2 - FINALIZAR"
+               DISPLAY " 3 - RELATORIO POR SECCAO"
+               DISPLAY " 4 - PROCURAR FUNCIONARIO POR ID"
+               ACCEPT OPCAO
+               DISPLAY "---------------------------------"
+
+                   IF OPCAO = 1
+                   PERFORM LISTAR-FUNCIONARIOS.
+
+                   IF OPCAO = 2
+                   PERFORM STOP_PROGRAMA.
+
+                   IF OPCAO = 3
+                   PERFORM RELATORIO-POR-SECCAO.
+
+                   IF OPCAO = 4
+                   PERFORM PROCURAR-FUNCIONARIO.
+
+           STOP_PROGRAMA.
+               STOP RUN.
+
+           LISTAR-FUNCIONARIOS.
+               OPEN INPUT FUNCIONARIOS.
+
+               IF WS-FS-FUNCIONARIOS NOT EQUAL "00"
+                   DISPLAY ' ERRO A ABRIR FUNCIONARIOS - FILE STATUS: '
+                           WS-FS-FUNCIONARIOS
+                   MOVE WS-FS-FUNCIONARIOS TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   PERFORM UNTIL WS-ENDOFFUNC = 'F'
+                       READ FUNCIONARIOS
+                       AT END MOVE 'F' TO WS-ENDOFFUNC
+                       NOT AT END
+                           DISPLAY 'ID: ' FUNC-ID ' NOME: ' FUNC-NOME
+                           DISPLAY '  DATA NASCIMENTO: '
+                               FUNC-DATA-NASC
+                           DISPLAY '  CATEGORIA: ' FUNC-CATEGORIA
+                           DISPLAY '  SECCAO: ' FUNC-SECCAO
+                           DISPLAY '  ENTRADA: ' FUNC-HORA-ENTRADA
+                               ' SAIDA: ' FUNC-HORA-SAIDA
+                           DISPLAY '  ALMOCO: ' FUNC-HORA-ALMOCO-INI
+                               ' AS ' FUNC-HORA-ALMOCO-FIM
+                           DISPLAY '  HORAS SEMANAIS: '
+                               FUNC-HORAS-SEMANAIS
+                               ' TAXA HORARIA: ' FUNC-TAXA-HORARIA
+                           PERFORM 8000-CALCULAR-REMUNERACAO
+                           DISPLAY '  REMUNERACAO SEMANAL: '
+                               WS-REMUN-SEMANAL ' EUR'
+                           PERFORM 7000-VERIFICAR-HORARIO
+                           IF WS-ANOMALIA-HORARIO EQUAL 'S'
+                               DISPLAY
+                           '  *** HORARIO COM ANOMALIA - A REVER ***'
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE FUNCIONARIOS
+                   MOVE SPACES TO WS-ENDOFFUNC
+               END-IF.
+           GO TO INICIO.
+
+      *-----------------------
+      * remuneracao semanal = horas semanais x taxa horaria
+      *-----------------------
+           8000-CALCULAR-REMUNERACAO.
+               COMPUTE WS-REMUN-SEMANAL =
+                   FUNC-HORAS-SEMANAIS * FUNC-TAXA-HORARIA.
+
+      *-----------------------
+      * procura um funcionario pelo numero de ID e mostra os dados
+      *-----------------------
+           PROCURAR-FUNCIONARIO.
+               DISPLAY 'ID DO FUNCIONARIO A PROCURAR: '
+               ACCEPT WS-ID-PROCURA
+               MOVE 0 TO WS-ENCONTROU-FUNC
+
+               OPEN INPUT FUNCIONARIOS.
+
+               IF WS-FS-FUNCIONARIOS NOT EQUAL "00"
+                   DISPLAY ' ERRO A ABRIR FUNCIONARIOS - FILE STATUS: '
+                           WS-FS-FUNCIONARIOS
+                   MOVE WS-FS-FUNCIONARIOS TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   PERFORM UNTIL WS-ENDOFFUNC = 'F'
+                       READ FUNCIONARIOS
+                       AT END MOVE 'F' TO WS-ENDOFFUNC
+                       NOT AT END
+                           IF FUNC-ID EQUAL WS-ID-PROCURA
+                               MOVE 1 TO WS-ENCONTROU-FUNC
+                               DISPLAY 'ID: ' FUNC-ID
+                                   ' NOME: ' FUNC-NOME
+                               DISPLAY '  CATEGORIA: ' FUNC-CATEGORIA
+                               DISPLAY '  SECCAO: ' FUNC-SECCAO
+                               PERFORM 8000-CALCULAR-REMUNERACAO
+                               DISPLAY '  REMUNERACAO SEMANAL: '
+                                   WS-REMUN-SEMANAL ' EUR'
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE FUNCIONARIOS
+                   MOVE SPACES TO WS-ENDOFFUNC
+                   IF WS-ENCONTROU-FUNC EQUAL 0
+                       DISPLAY 'FUNCIONARIO NAO ENCONTRADO'
+                   END-IF
+               END-IF.
+           GO TO INICIO.
+
+      *-----------------------
+      * deteta horarios incoerentes: entrada/saida trocadas, almoco
+      * trocado ou almoco fora da janela de entrada/saida, e confronta
+      * a entrada/saida/duracao do almoco com o horario previsto
+      *-----------------------
+           7000-VERIFICAR-HORARIO.
+               MOVE 'N' TO WS-ANOMALIA-HORARIO
+               IF FUNC-HORA-ENTRADA >= FUNC-HORA-SAIDA
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+               END-IF
+               IF FUNC-HORA-ALMOCO-INI >= FUNC-HORA-ALMOCO-FIM
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+               END-IF
+               IF FUNC-HORA-ALMOCO-INI < FUNC-HORA-ENTRADA OR
+                   FUNC-HORA-ALMOCO-FIM > FUNC-HORA-SAIDA
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+               END-IF
+
+               DIVIDE FUNC-HORA-ENTRADA BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-ENTRADA = WS-HH * 60 + WS-MM
+
+               DIVIDE FUNC-HORA-SAIDA BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-SAIDA = WS-HH * 60 + WS-MM
+
+               DIVIDE FUNC-HORA-ALMOCO-INI BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-ALMOCO-INI = WS-HH * 60 + WS-MM
+
+               DIVIDE FUNC-HORA-ALMOCO-FIM BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-ALMOCO-FIM = WS-HH * 60 + WS-MM
+
+               DIVIDE WS-HORA-ENTRADA-PREVISTA BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-ENTRADA-PREVISTA = WS-HH * 60 + WS-MM
+
+               DIVIDE WS-HORA-SAIDA-PREVISTA BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-SAIDA-PREVISTA = WS-HH * 60 + WS-MM
+
+               DIVIDE WS-DURACAO-ALMOCO-PREVISTA BY 100
+                   GIVING WS-HH REMAINDER WS-MM
+               COMPUTE WS-MIN-DURACAO-ALMOCO-PREV = WS-HH * 60 + WS-MM
+
+               COMPUTE WS-MIN-DURACAO-ALMOCO =
+                   WS-MIN-ALMOCO-FIM - WS-MIN-ALMOCO-INI
+
+               COMPUTE WS-DESVIO-MINUTOS =
+                   WS-MIN-ENTRADA - WS-MIN-ENTRADA-PREVISTA
+               IF WS-DESVIO-MINUTOS > WS-TOLERANCIA-MINUTOS
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+                   DISPLAY '  ENTRADA FORA DO HORARIO PREVISTO ('
+                       WS-HORA-ENTRADA-PREVISTA ')'
+               END-IF
+
+               COMPUTE WS-DESVIO-MINUTOS =
+                   WS-MIN-SAIDA-PREVISTA - WS-MIN-SAIDA
+               IF WS-DESVIO-MINUTOS > WS-TOLERANCIA-MINUTOS
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+                   DISPLAY '  SAIDA FORA DO HORARIO PREVISTO ('
+                       WS-HORA-SAIDA-PREVISTA ')'
+               END-IF
+
+               COMPUTE WS-DESVIO-MINUTOS =
+                   WS-MIN-DURACAO-ALMOCO - WS-MIN-DURACAO-ALMOCO-PREV
+               IF WS-DESVIO-MINUTOS > WS-TOLERANCIA-MINUTOS OR
+                   WS-DESVIO-MINUTOS < (WS-TOLERANCIA-MINUTOS * -1)
+                   MOVE 'S' TO WS-ANOMALIA-HORARIO
+                   DISPLAY '  DURACAO DO ALMOCO FORA DO PREVISTO'
+               END-IF.
+
+      *-----------------------
+      * agrupa os funcionarios por seccao e totaliza o numero de
+      * funcionarios e a remuneracao semanal de cada seccao
+      *-----------------------
+           RELATORIO-POR-SECCAO.
+               SORT FUNCSORT ON ASCENDING KEY SORT-SECCAO
+                   USING FUNCIONARIOS
+                   GIVING FUNCORD.
 
+               OPEN INPUT FUNCORD.
 
+               IF WS-FS-FUNCORD NOT EQUAL "00"
+                   DISPLAY ' ERRO A ORDENAR FUNCIONARIOS - FILE '
+                       'STATUS: ' WS-FS-FUNCORD
+                   MOVE WS-FS-FUNCORD TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   MOVE 1 TO WS-PRIMEIRA-SECCAO
+                   MOVE ZEROS TO WS-TOTAL-FUNC-SECCAO
+                   MOVE ZEROS TO WS-TOTAL-REMUN-SECCAO
+                   PERFORM UNTIL WS-ENDOFORD = 'F'
+                       READ FUNCORD
+                       AT END MOVE 'F' TO WS-ENDOFORD
+                       NOT AT END
+                           IF WS-PRIMEIRA-SECCAO EQUAL 0 AND
+                               ORD-SECCAO NOT EQUAL WS-SECCAO-ANTERIOR
+                               PERFORM 8500-ESCREVER-TOTAL-SECCAO
+                           END-IF
+                           MOVE 0 TO WS-PRIMEIRA-SECCAO
+                           MOVE ORD-SECCAO TO WS-SECCAO-ANTERIOR
+                           ADD 1 TO WS-TOTAL-FUNC-SECCAO
+                           COMPUTE WS-REMUN-SEMANAL =
+                               ORD-HORAS-SEMANAIS * ORD-TAXA-HORARIA
+                           ADD WS-REMUN-SEMANAL
+                               TO WS-TOTAL-REMUN-SECCAO
+                       END-READ
+                   END-PERFORM
+                   IF WS-PRIMEIRA-SECCAO EQUAL 0
+                       PERFORM 8500-ESCREVER-TOTAL-SECCAO
+                   END-IF
+                   CLOSE FUNCORD
+                   MOVE SPACES TO WS-ENDOFORD
+               END-IF.
+           GO TO INICIO.
 
-       INITIALISE WS-DISPLAY
-           STRING WS-DADOS-FUNC
-               DELIMITED BY SIZE INTO WS-DISPLAY
-           END-STRING.
+           8500-ESCREVER-TOTAL-SECCAO.
+               DISPLAY 'SECCAO: ' WS-SECCAO-ANTERIOR
+               DISPLAY '  FUNCIONARIOS: ' WS-TOTAL-FUNC-SECCAO
+               DISPLAY '  REMUNERACAO SEMANAL TOTAL: '
+                   WS-TOTAL-REMUN-SECCAO ' EUR'
+               MOVE ZEROS TO WS-TOTAL-FUNC-SECCAO
+               MOVE ZEROS TO WS-TOTAL-REMUN-SECCAO.
 
-       DISPLAY 'DADOS FUNCIONARIOS: ' WS-DISPLAY.
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+           MOSTRAR-SIGNIFICADO-FILE-STATUS.
+               EVALUATE WS-FS-ATUAL
+                   WHEN "35"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+                   WHEN "37"
+                       DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                           'ACESSO INCOMPATIVEL COM O FICHEIRO'
+                   WHEN "41"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                           'ENCONTRA ABERTO'
+                   WHEN "98"
+                       DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+                   WHEN OTHER
+                       DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+               END-EVALUATE.
 
-          STOP RUN.
        END PROGRAM DADOS_FUNCIONARIOS.
