@@ -25,18 +25,34 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        FILE-CONTROL.
            SELECT VENDAS ASSIGN TO
-           'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendas.txt'
+           WS-PATH-VENDAS
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FS.
 
            SELECT VENDASTEMP ASSIGN TO
-        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendastemp.txt'
+           WS-PATH-VENDASTEMP
            ORGANIZATION IS SEQUENTIAL.
 
            SELECT VENDASOUT ASSIGN TO
-         'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendasout.txt'
-           ORGANIZATION IS SEQUENTIAL.
+           WS-PATH-VENDASOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-VENDASOUT.
+
+           SELECT VENDASCORR ASSIGN TO
+           WS-PATH-VENDASCORR
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-VENDASCORR.
+
+           SELECT CHECKPOINT ASSIGN TO
+           WS-PATH-CHECKPOINT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-PATH-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDITORIA.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -44,6 +60,7 @@
       *------------------------------------
        FD VENDAS.
            01 VENDAS-DADOS.
+               03 DATA-VENDA               PIC 9(08) VALUE ZEROS.
                03 NOME-ARTIGO              PIC X(34) VALUES SPACES.
                03 QUANT-ARTIGO             PIC 9(03) VALUE ZEROS.
                03 UNIT-ARTIGO              PIC 9(05)V9(02) VALUE ZEROS.
@@ -56,6 +73,7 @@
 
        SD VENDASTEMP.
            01 VENDASTEMP-DADOS.
+               03 TEMP-DATA-VENDA          PIC 9(08) VALUE ZEROS.
                03 TEMP-NOME-ARTIGO         PIC X(34)  VALUES SPACES.
                03 TEMP-QUANT-ARTIGO        PIC 9(03) VALUE ZEROS.
                03 TEMP-UNIT-ARTIGO         PIC 9(05)V9(02) VALUE ZEROS.
@@ -66,6 +84,7 @@
 
        FD VENDASOUT.
            01 VENDASOUT-DADOS.
+               03 OUT-DATA-VENDA          PIC 9(08) VALUE ZEROS.
                03 OUT-NOME-ARTIGO         PIC X(34)  VALUES SPACES.
                03 OUT-QUANT-ARTIGO        PIC 9(03) VALUE ZEROS.
                03 OUT-UNIT-ARTIGO         PIC 9(05)V9(02) VALUE ZEROS.
@@ -74,11 +93,68 @@
                03 OUT-TOTALSIVA-ARTIGO    PIC 9(05)V9(02) VALUE ZEROS.
                03 OUT-TOTAL-ARTIGO        PIC 9(05)V9(02) VALUE ZEROS.
 
+       FD VENDASCORR.
+           01 VENDASCORR-DADOS.
+               03 CORR-DATA-VENDA         PIC 9(08) VALUE ZEROS.
+               03 CORR-NOME-ARTIGO        PIC X(34)  VALUES SPACES.
+               03 CORR-QUANT-ARTIGO       PIC 9(03) VALUE ZEROS.
+               03 CORR-UNIT-ARTIGO        PIC 9(05)V9(02) VALUE ZEROS.
+               03 CORR-IVA-ARTIGO         PIC 9(02)  VALUES ZEROS.
+               03 CORR-TOTALIVA-ARTIGO    PIC 9(05)V9(02) VALUE ZEROS.
+               03 CORR-TOTALSIVA-ARTIGO   PIC 9(05)V9(02) VALUE ZEROS.
+               03 CORR-TOTAL-ARTIGO       PIC 9(05)V9(02) VALUE ZEROS.
+
+       FD CHECKPOINT.
+           01 CHECKPOINT-REG.
+               03 CHK-CONTADOR                      PIC 9(07).
+
+       FD AUDITORIA.
+           01 AUDITORIA-REG.
+               03 AUD-DATA                          PIC X(08).
+               03 AUD-HORA                          PIC X(08).
+               03 AUD-OPERADOR                      PIC X(20).
+               03 AUD-DESCRICAO                     PIC X(40).
+
        WORKING-STORAGE SECTION.
-       77 WS-FS                                     PIC 99.
+       77 WS-PATH-VENDAS                            PIC X(100).
+       77 WS-PATH-VENDASTEMP                        PIC X(100).
+       77 WS-PATH-VENDASOUT                         PIC X(100).
+       77 WS-PATH-VENDASCORR                        PIC X(100).
+       77 WS-PATH-CHECKPOINT                        PIC X(100).
+       77 WS-PATH-AUDITORIA                         PIC X(100).
+       77 WS-FS-CHECKPOINT                          PIC XX.
+       77 WS-FS-VENDASOUT                           PIC XX.
+       77 WS-FS-VENDASCORR                          PIC XX.
+       77 WS-FS-AUDITORIA                           PIC XX.
+       77 WS-OPERADOR                               PIC X(20).
+       77 WS-RESTART-PONTO                          PIC 9(07)
+                                                     VALUE ZEROS.
+       77 WS-CONTADOR-LIDO                          PIC 9(07)
+                                                     VALUE ZEROS.
+       77 WS-DESDE-CHECKPOINT                       PIC 9(03)
+                                                     VALUE ZEROS.
+       77 WS-CHECKPOINT-INTERVALO                   PIC 9(03)
+                                                     VALUE 10.
+       77 WS-LIMITE-STOCK-ENV                       PIC X(03).
+       77 WS-LIMITE-STOCK                           PIC 9(03) VALUE 10.
+       77 WS-STOCK-INICIAL-ENV                      PIC X(07).
+       77 WS-STOCK-INICIAL                          PIC 9(07)
+                                                     VALUE 1000.
+       77 WS-FS                                     PIC XX.
+       77 WS-FS-ATUAL                               PIC XX.
        77 WS-ENDOFFILEVENDASOUT                     PIC 99.
+       77 WS-ENDOFFILEVENDAS                        PIC 99.
+       77 WS-ENCONTROU                              PIC 9.
+       77 WS-OPCAO-ELIM                             PIC 9.
+       77 WS-NOME-PROCURA                           PIC X(34).
+       77 WS-DATA-ANTERIOR                          PIC 9(08)
+                                                      VALUE ZEROS.
+       77 WS-SUBTOTAL-DIA                           PIC 9(07)V99
+                                                      VALUE ZEROS.
+       77 WS-PRIMEIRO-DIA                           PIC X(01) VALUE 'S'.
        77 OPCAO                                     PIC 9.
            01 WS-DADOSVENDAS.
+               03 WS-DATA-VENDA          PIC 9(08) VALUE ZEROS.
                03 WS-NOME-ARTIGO         PIC X(34)  VALUES SPACES.
                03 WS-QUANT-ARTIGO        PIC 9(03) VALUE ZEROS.
                03 WS-UNIT-ARTIGO         PIC 9(05)V9(02) VALUE ZEROS.
@@ -87,11 +163,78 @@
                03 WS-TOTALSIVA-ARTIGO    PIC 9(05)V9(02) VALUE ZEROS.
                03 WS-TOTAL-ARTIGO        PIC 9(05)V9(02) VALUE ZEROS.
 
+       77 WS-AUD-DESCRICAO                          PIC X(40).
+       77 WS-NUM-ARTIGOS-STOCK                      PIC 9(03)
+                                                     VALUE ZEROS.
+       77 WS-IDX-STOCK                              PIC 9(03).
+       77 WS-ENCONTROU-STOCK                        PIC 9(01).
+           01 WS-TAB-STOCK.
+               03 WS-TAB-STOCK-ENTRY OCCURS 200 TIMES
+                                      INDEXED BY WS-IDX-TAB.
+                   05 WS-TAB-NOME-ARTIGO    PIC X(34).
+                   05 WS-TAB-QTD-STOCK      PIC 9(07) VALUE ZEROS.
+                   05 WS-TAB-ALERTADO       PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
+       0-INICIALIZAR.
+           ACCEPT WS-PATH-VENDAS FROM ENVIRONMENT "VENDAS_PATH"
+           IF WS-PATH-VENDAS EQUAL SPACES
+               MOVE
+          'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendas.txt'
+                   TO WS-PATH-VENDAS
+           END-IF
+           ACCEPT WS-PATH-VENDASTEMP FROM ENVIRONMENT "VENDASTEMP_PATH"
+           IF WS-PATH-VENDASTEMP EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendastemp.txt'
+                   TO WS-PATH-VENDASTEMP
+           END-IF
+           ACCEPT WS-PATH-VENDASOUT FROM ENVIRONMENT "VENDASOUT_PATH"
+           IF WS-PATH-VENDASOUT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendasout.txt'
+                   TO WS-PATH-VENDASOUT
+           END-IF
+           ACCEPT WS-PATH-VENDASCORR FROM ENVIRONMENT "VENDASCORR_PATH"
+           IF WS-PATH-VENDASCORR EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendascorr.txt'
+                   TO WS-PATH-VENDASCORR
+           END-IF
+           ACCEPT WS-LIMITE-STOCK-ENV
+               FROM ENVIRONMENT "VENDAS_LIMITE_STOCK"
+           IF WS-LIMITE-STOCK-ENV NOT EQUAL SPACES
+               MOVE WS-LIMITE-STOCK-ENV TO WS-LIMITE-STOCK
+           END-IF
+           ACCEPT WS-STOCK-INICIAL-ENV
+               FROM ENVIRONMENT "VENDAS_STOCK_INICIAL"
+           IF WS-STOCK-INICIAL-ENV NOT EQUAL SPACES
+               MOVE WS-STOCK-INICIAL-ENV TO WS-STOCK-INICIAL
+           END-IF
+           ACCEPT WS-PATH-CHECKPOINT FROM ENVIRONMENT "VENDASOUT_CKPT"
+           IF WS-PATH-CHECKPOINT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendas.ckp'
+                   TO WS-PATH-CHECKPOINT
+           END-IF
+           ACCEPT WS-PATH-AUDITORIA FROM ENVIRONMENT
+               "VENDAS_AUDITORIA_PATH"
+           IF WS-PATH-AUDITORIA EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendasaud.txt'
+                   TO WS-PATH-AUDITORIA
+           END-IF
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR EQUAL SPACES
+               MOVE 'DESCONHECIDO' TO WS-OPERADOR
+           END-IF.
+
        INICIO.
            DISPLAY " 1 - INSERIR DADOS DOS ARTIGOS".
            DISPLAY " 2 - LISTAR DADOS".
            DISPLAY " 3 - FINALIZAR".
+           DISPLAY " 4 - ELIMINAR / CORRIGIR ARTIGO".
+           DISPLAY " 5 - PROCURAR ARTIGO POR NOME".
            ACCEPT OPCAO.
            DISPLAY '------------------------------- '
 
@@ -105,6 +248,12 @@
                IF OPCAO = "3"
                PERFORM STOP_PROGRAMA.
 
+               IF OPCAO = "4"
+               PERFORM ELIMINAR-CORRIGIR.
+
+               IF OPCAO = "5"
+               PERFORM PROCURAR-ARTIGO.
+
 
 
        STOP_PROGRAMA.
@@ -114,16 +263,17 @@
 
        DISPLAY'-------GESTAO DE VENDAS-------'.
 
-       SET WS-FS                           TO 0.
+       MOVE "00" TO WS-FS.
        SET WS-ENDOFFILEVENDASOUT           TO 0.
 
        OPEN EXTEND VENDAS.
 
-       IF WS-FS EQUAL 35 THEN
+       IF WS-FS EQUAL "35" THEN
            OPEN OUTPUT VENDAS
        END-IF.
 
        IF WS-FS EQUAL ZEROS
+           ACCEPT DATA-VENDA FROM DATE YYYYMMDD
            DISPLAY 'NOME DO ARTIGO: '
            ACCEPT NOME-ARTIGO
            DISPLAY 'QUANTIDADE: '
@@ -132,27 +282,210 @@
            ACCEPT UNIT-ARTIGO
            DISPLAY 'TAXA DE IVA APLICAVEL: '
            ACCEPT IVA-ARTIGO
-
+           PERFORM UNTIL IVA-ARTIGO = 6 OR IVA-ARTIGO = 13
+                                        OR IVA-ARTIGO = 23
+               DISPLAY 'TAXA DE IVA INVALIDA. VALORES ACEITES: 6/13/23'
+               DISPLAY 'TAXA DE IVA APLICAVEL: '
+               ACCEPT IVA-ARTIGO
+           END-PERFORM
 
            WRITE VENDAS-DADOS
        IF WS-FS NOT EQUAL ZEROS
            DISPLAY 'NÃO FOI POSSÍVEL REGISTAR DADOS'
            DISPLAY 'FILE STATUS: ' WS-FS
+           MOVE WS-FS TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
 
        ELSE
            DISPLAY 'DADOS REGISTADO COM SUCESSO'
+           MOVE NOME-ARTIGO TO WS-AUD-DESCRICAO
+           PERFORM ESCREVER-AUDITORIA
        END-IF
            ELSE
            DISPLAY 'ERRO AO CRIAR O ARQUIVO'
            DISPLAY 'FILE STATUS: ' WS-FS
+           MOVE WS-FS TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
            END-IF
 
        CLOSE VENDAS.
        GO TO INICIO.
 
+      *-----------------------
+      * regista quem inseriu o artigo, quando, e qual o artigo, no
+      * ficheiro de auditoria
+      *-----------------------
+       ESCREVER-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-OPERADOR     TO AUD-OPERADOR.
+           MOVE WS-AUD-DESCRICAO TO AUD-DESCRICAO.
+
+           OPEN EXTEND AUDITORIA.
+           IF WS-FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
+
+       ELIMINAR-CORRIGIR.
+           DISPLAY'-------ELIMINAR / CORRIGIR ARTIGO-------'.
+
+       SET WS-ENCONTROU             TO 0.
+       SET WS-ENDOFFILEVENDAS       TO 0.
+
+       DISPLAY 'NOME DO ARTIGO A PROCURAR: '
+       ACCEPT WS-NOME-PROCURA.
+
+       OPEN INPUT VENDAS.
+       OPEN OUTPUT VENDASCORR.
+
+       IF WS-FS NOT EQUAL ZEROS OR WS-FS-VENDASCORR NOT EQUAL "00"
+           DISPLAY 'ERRO A ABRIR VENDAS/VENDASCORR - FILE STATUS: '
+                   WS-FS ' / ' WS-FS-VENDASCORR
+           IF WS-FS NOT EQUAL ZEROS
+               MOVE WS-FS TO WS-FS-ATUAL
+           ELSE
+               MOVE WS-FS-VENDASCORR TO WS-FS-ATUAL
+           END-IF
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+       END-IF.
+
+       PERFORM UNTIL WS-ENDOFFILEVENDAS EQUAL 1
+           READ VENDAS INTO WS-DADOSVENDAS
+           AT END
+               MOVE 1 TO WS-ENDOFFILEVENDAS
+           NOT AT END
+               IF WS-NOME-ARTIGO EQUAL WS-NOME-PROCURA
+                                 AND WS-ENCONTROU EQUAL 0
+                   MOVE 1 TO WS-ENCONTROU
+                   DISPLAY 'ARTIGO ENCONTRADO: ' WS-NOME-ARTIGO
+                   DISPLAY ' 1 - ELIMINAR'
+                   DISPLAY ' 2 - CORRIGIR'
+                   ACCEPT WS-OPCAO-ELIM
+                   EVALUATE WS-OPCAO-ELIM
+                       WHEN 1
+                           DISPLAY 'ARTIGO ELIMINADO'
+                           STRING 'ELIMINADO: ' DELIMITED BY SIZE
+                                  WS-NOME-ARTIGO DELIMITED BY SIZE
+                               INTO WS-AUD-DESCRICAO
+                           END-STRING
+                           PERFORM ESCREVER-AUDITORIA
+                       WHEN 2
+                           DISPLAY 'QUANTIDADE: '
+                           ACCEPT WS-QUANT-ARTIGO
+                           DISPLAY 'VALOR UNITARIO: '
+                           ACCEPT WS-UNIT-ARTIGO
+                           DISPLAY 'TAXA DE IVA APLICAVEL: '
+                           ACCEPT WS-IVA-ARTIGO
+                           PERFORM UNTIL WS-IVA-ARTIGO = 6
+                                      OR WS-IVA-ARTIGO = 13
+                                      OR WS-IVA-ARTIGO = 23
+                               DISPLAY
+                              'TAXA DE IVA INVALIDA. VALORES: 6/13/23'
+                               DISPLAY 'TAXA DE IVA APLICAVEL: '
+                               ACCEPT WS-IVA-ARTIGO
+                           END-PERFORM
+                           MOVE WS-DADOSVENDAS TO VENDASCORR-DADOS
+                           WRITE VENDASCORR-DADOS
+                           STRING 'CORRIGIDO: ' DELIMITED BY SIZE
+                                  WS-NOME-ARTIGO DELIMITED BY SIZE
+                               INTO WS-AUD-DESCRICAO
+                           END-STRING
+                           PERFORM ESCREVER-AUDITORIA
+                       WHEN OTHER
+                           DISPLAY 'OPCAO INVALIDA. ARTIGO MANTIDO'
+                           MOVE WS-DADOSVENDAS TO VENDASCORR-DADOS
+                           WRITE VENDASCORR-DADOS
+                   END-EVALUATE
+               ELSE
+                   MOVE WS-DADOSVENDAS TO VENDASCORR-DADOS
+                   WRITE VENDASCORR-DADOS
+               END-IF
+           END-READ
+       END-PERFORM.
+
+       CLOSE VENDAS.
+       CLOSE VENDASCORR.
+
+       IF WS-ENCONTROU EQUAL 0
+           DISPLAY 'ARTIGO NAO ENCONTRADO'
+       ELSE
+           SET WS-ENDOFFILEVENDAS TO 0
+           OPEN INPUT VENDASCORR
+           OPEN OUTPUT VENDAS
+           IF WS-FS-VENDASCORR NOT EQUAL "00" OR WS-FS NOT EQUAL ZEROS
+               DISPLAY 'ERRO A REESCREVER VENDAS - FILE STATUS: '
+                       WS-FS-VENDASCORR ' / ' WS-FS
+               IF WS-FS-VENDASCORR NOT EQUAL "00"
+                   MOVE WS-FS-VENDASCORR TO WS-FS-ATUAL
+               ELSE
+                   MOVE WS-FS TO WS-FS-ATUAL
+               END-IF
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           END-IF
+           PERFORM UNTIL WS-ENDOFFILEVENDAS EQUAL 1
+               READ VENDASCORR INTO WS-DADOSVENDAS
+               AT END
+                   MOVE 1 TO WS-ENDOFFILEVENDAS
+               NOT AT END
+                   MOVE WS-DADOSVENDAS TO VENDAS-DADOS
+                   WRITE VENDAS-DADOS
+               END-READ
+           END-PERFORM
+           CLOSE VENDASCORR
+           CLOSE VENDAS
+           DISPLAY 'OPERACAO CONCLUIDA COM SUCESSO'
+       END-IF.
+
+       GO TO INICIO.
+
+       PROCURAR-ARTIGO.
+           DISPLAY'-------PROCURAR ARTIGO-------'.
+
+       SET WS-ENCONTROU             TO 0.
+       SET WS-ENDOFFILEVENDAS       TO 0.
+
+       DISPLAY 'NOME DO ARTIGO A PROCURAR: '
+       ACCEPT WS-NOME-PROCURA.
+
+       OPEN INPUT VENDAS.
+
+       IF WS-FS NOT EQUAL ZEROS
+           DISPLAY ' ERRO A ABRIR VENDAS - FILE STATUS: ' WS-FS
+           MOVE WS-FS TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+       ELSE
+           PERFORM UNTIL WS-ENDOFFILEVENDAS EQUAL 1
+               READ VENDAS INTO WS-DADOSVENDAS
+               AT END
+                   MOVE 1 TO WS-ENDOFFILEVENDAS
+               NOT AT END
+                   IF WS-NOME-ARTIGO EQUAL WS-NOME-PROCURA
+                       MOVE 1 TO WS-ENCONTROU
+                       DISPLAY 'DATA DE VENDA: ' WS-DATA-VENDA
+                               ' NOME DO ARTIGO: ' WS-NOME-ARTIGO
+                               ' QUANTIDADE: ' WS-QUANT-ARTIGO
+                               ' VALOR UNITARIO: ' WS-UNIT-ARTIGO
+                               ' TAXA DE IVA APLICAVEL: ' WS-IVA-ARTIGO
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE VENDAS
+
+           IF WS-ENCONTROU EQUAL 0
+               DISPLAY 'NENHUM ARTIGO ENCONTRADO COM ESSE NOME'
+           END-IF
+       END-IF.
+
+       GO TO INICIO.
+
        PRINCIPAL.
            SORT VENDASTEMP
            ON ASCENDING KEY
+                            TEMP-DATA-VENDA
                             TEMP-QUANT-ARTIGO
                             TEMP-UNIT-ARTIGO
                             TEMP-IVA-ARTIGO
@@ -164,18 +497,49 @@
 
            DISPLAY ' '
            DISPLAY '----DADOS INSERIDOS----'
+           SET WS-PRIMEIRO-DIA TO 'S'
+           SET WS-DATA-ANTERIOR TO 0
+           SET WS-SUBTOTAL-DIA TO 0
+           SET WS-NUM-ARTIGOS-STOCK TO 0
            OPEN INPUT VENDASOUT.
 
+       IF WS-FS-VENDASOUT NOT EQUAL "00"
+           DISPLAY ' ERRO A ABRIR VENDASOUT - FILE STATUS: '
+                   WS-FS-VENDASOUT
+           MOVE WS-FS-VENDASOUT TO WS-FS-ATUAL
+           PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+       END-IF.
+
+       PERFORM 8000-LER-CHECKPOINT.
+
        PERFORM UNTIL WS-ENDOFFILEVENDASOUT EQUAL 1
            READ VENDASOUT INTO WS-DADOSVENDAS
            AT END
            MOVE 1 TO WS-ENDOFFILEVENDASOUT
            NOT AT END
+       ADD 1 TO WS-CONTADOR-LIDO
+       ADD 1 TO WS-DESDE-CHECKPOINT
        COMPUTE WS-TOTALSIVA-ARTIGO = (WS-QUANT-ARTIGO * WS-UNIT-ARTIGO)
        COMPUTE
-        WS-TOTALIVA-ARTIGO = ((WS-TOTALSIVA-ARTIGO * WS-IVA-ARTIGO)/100)
+           WS-TOTALIVA-ARTIGO =
+               ((WS-TOTALSIVA-ARTIGO * WS-IVA-ARTIGO)/100)
        COMPUTE
-       WS-TOTAL-ARTIGO = WS-TOTALIVA-ARTIGO + WS-TOTALSIVA-ARTIGO
+           WS-TOTAL-ARTIGO = WS-TOTALIVA-ARTIGO + WS-TOTALSIVA-ARTIGO
+
+           IF WS-PRIMEIRO-DIA EQUAL 'N'
+              AND WS-DATA-VENDA NOT EQUAL WS-DATA-ANTERIOR
+               DISPLAY '   SUBTOTAL DO DIA ' WS-DATA-ANTERIOR ': '
+                       WS-SUBTOTAL-DIA
+               SET WS-SUBTOTAL-DIA TO 0
+           END-IF
+
+           IF WS-PRIMEIRO-DIA EQUAL 'S'
+            OR WS-DATA-VENDA NOT EQUAL WS-DATA-ANTERIOR
+               DISPLAY ' '
+               DISPLAY ' DATA DE VENDA: ' WS-DATA-VENDA
+               SET WS-PRIMEIRO-DIA TO 'N'
+               MOVE WS-DATA-VENDA TO WS-DATA-ANTERIOR
+           END-IF
 
            DISPLAY 'NOME DO ARTIGO: ' WS-NOME-ARTIGO
                    ' QUANTIDADE: ' WS-QUANT-ARTIGO
@@ -184,13 +548,148 @@
                    ' VALOR TOTAL SEM IVA: ' WS-TOTALSIVA-ARTIGO
                    ' VALOR TOTAL DO ARTIGO: ' WS-TOTAL-ARTIGO
 
+           ADD WS-TOTAL-ARTIGO TO WS-SUBTOTAL-DIA
+
+           PERFORM 7000-ACTUALIZAR-STOCK-ARTIGO
+
+           IF WS-DESDE-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+               PERFORM 8500-ESCREVER-CHECKPOINT
+               MOVE ZEROS TO WS-DESDE-CHECKPOINT
+           END-IF
 
            END-READ
        END-PERFORM.
+
+       IF WS-PRIMEIRO-DIA EQUAL 'N'
+           DISPLAY '   SUBTOTAL DO DIA ' WS-DATA-ANTERIOR ': '
+                   WS-SUBTOTAL-DIA
+       END-IF.
+
+       MOVE ZEROS TO WS-CONTADOR-LIDO.
+       PERFORM 8500-ESCREVER-CHECKPOINT.
+
        GOBACK.
        CLOSE VENDASOUT.
        ENCERRAR.
 
        STOP RUN.
 
+      *-----------------------
+      * mantem, por artigo, uma quantidade em stock que arranca em
+      * WS-STOCK-INICIAL e e decrementada pela quantidade de cada
+      * venda, e avisa quando essa quantidade desce abaixo do limite
+      * de stock configurado
+      *-----------------------
+       7000-ACTUALIZAR-STOCK-ARTIGO.
+           SET WS-ENCONTROU-STOCK TO 0.
+           SET WS-IDX-TAB TO 1.
+           PERFORM VARYING WS-IDX-TAB FROM 1 BY 1
+               UNTIL WS-IDX-TAB > WS-NUM-ARTIGOS-STOCK
+               IF WS-TAB-NOME-ARTIGO (WS-IDX-TAB) EQUAL WS-NOME-ARTIGO
+                   SET WS-ENCONTROU-STOCK TO 1
+                   SET WS-IDX-STOCK TO WS-IDX-TAB
+                   SET WS-IDX-TAB TO WS-NUM-ARTIGOS-STOCK
+               END-IF
+           END-PERFORM.
+
+           IF WS-ENCONTROU-STOCK EQUAL 0
+               AND WS-NUM-ARTIGOS-STOCK < 200
+               ADD 1 TO WS-NUM-ARTIGOS-STOCK
+               SET WS-IDX-STOCK TO WS-NUM-ARTIGOS-STOCK
+               MOVE WS-NOME-ARTIGO TO WS-TAB-NOME-ARTIGO (WS-IDX-STOCK)
+               MOVE WS-STOCK-INICIAL TO WS-TAB-QTD-STOCK (WS-IDX-STOCK)
+               MOVE 'N' TO WS-TAB-ALERTADO (WS-IDX-STOCK)
+           END-IF.
+
+           IF WS-ENCONTROU-STOCK EQUAL 1 OR WS-NUM-ARTIGOS-STOCK <= 200
+               IF WS-TAB-QTD-STOCK (WS-IDX-STOCK) < WS-QUANT-ARTIGO
+                   MOVE ZEROS TO WS-TAB-QTD-STOCK (WS-IDX-STOCK)
+               ELSE
+                   SUBTRACT WS-QUANT-ARTIGO
+                       FROM WS-TAB-QTD-STOCK (WS-IDX-STOCK)
+               END-IF
+               IF WS-TAB-QTD-STOCK (WS-IDX-STOCK) <= WS-LIMITE-STOCK
+                   AND WS-TAB-ALERTADO (WS-IDX-STOCK) NOT EQUAL 'S'
+                   DISPLAY '*** ALERTA: STOCK BAIXO PARA O ARTIGO '
+                           WS-NOME-ARTIGO '  EM STOCK: '
+                           WS-TAB-QTD-STOCK (WS-IDX-STOCK) ' ***'
+                   MOVE 'S' TO WS-TAB-ALERTADO (WS-IDX-STOCK)
+               END-IF
+           END-IF.
+
+      *-----------------------
+      * le o ponto de restart gravado por uma corrida anterior e
+      * avanca ate la, descartando os registos ja processados
+      *-----------------------
+       8000-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT
+               IF WS-FS-CHECKPOINT EQUAL "00"
+                   MOVE CHK-CONTADOR TO WS-RESTART-PONTO
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+           IF WS-RESTART-PONTO > ZEROS
+               DISPLAY " A RETOMAR A PARTIR DO REGISTO "
+                       WS-RESTART-PONTO
+               PERFORM UNTIL WS-CONTADOR-LIDO >= WS-RESTART-PONTO
+                   OR WS-ENDOFFILEVENDASOUT EQUAL 1
+                   READ VENDASOUT INTO WS-DADOSVENDAS
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEVENDASOUT
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LIDO
+                       COMPUTE WS-TOTALSIVA-ARTIGO =
+                           (WS-QUANT-ARTIGO * WS-UNIT-ARTIGO)
+                       COMPUTE WS-TOTALIVA-ARTIGO =
+                           (WS-TOTALSIVA-ARTIGO * WS-IVA-ARTIGO) / 100
+                       COMPUTE WS-TOTAL-ARTIGO =
+                           WS-TOTALIVA-ARTIGO + WS-TOTALSIVA-ARTIGO
+
+                       IF WS-PRIMEIRO-DIA EQUAL 'N'
+                        AND WS-DATA-VENDA NOT EQUAL WS-DATA-ANTERIOR
+                           SET WS-SUBTOTAL-DIA TO 0
+                       END-IF
+
+                       SET WS-PRIMEIRO-DIA TO 'N'
+                       MOVE WS-DATA-VENDA TO WS-DATA-ANTERIOR
+                       ADD WS-TOTAL-ARTIGO TO WS-SUBTOTAL-DIA
+
+                       PERFORM 7000-ACTUALIZAR-STOCK-ARTIGO
+               END-READ
+               END-PERFORM
+           END-IF.
+
+      *-----------------------
+      * grava o numero de registos ja processados, para uma corrida
+      * seguinte poder retomar a partir daqui em caso de falha
+      *-----------------------
+       8500-ESCREVER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CONTADOR-LIDO TO CHK-CONTADOR.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
+
        END PROGRAM GESTAO_VENDAS.
