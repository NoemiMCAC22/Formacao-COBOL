@@ -13,22 +13,153 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+       SELECT ALUNOS-LOTE ASSIGN TO
+           WS-PATH-LOTE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LOTE.
+
+       SELECT LISTAGEM-HORAS ASSIGN TO
+           WS-PATH-LISTAGEM
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LISTAGEM.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD ALUNOS-LOTE.
+       01 LOTE-REG.
+           03 LOTE-NOME           PIC X(25).
+           03 LOTE-MINUTOS        PIC 9999.
+
+       FD LISTAGEM-HORAS.
+       01 LISTAGEM-REG            PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 MINUTOS-ALUNO          PIC  9999.
        01 HORAS-FINAL            PIC 99V99.
 
+       77 WS-MODO                PIC X(01).
+       77 WS-PATH-LOTE           PIC X(100).
+       77 WS-FS-LOTE             PIC XX.
+       77 WS-PATH-LISTAGEM       PIC X(100).
+       77 WS-FS-LISTAGEM         PIC XX.
+       77 WS-ENDOFLOTE           PIC X(01) VALUE SPACES.
+       77 WS-LISTAGEM-LINHA      PIC X(60) VALUE SPACES.
+       77 WS-FS-ATUAL            PIC XX.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        INICIO.
-            DISPLAY "Quantos minutos pretende estudar por dia? ".
-            ACCEPT MINUTOS-ALUNO.
-            COMPUTE HORAS-FINAL = MINUTOS-ALUNO * 90 / 60.
-            DISPLAY "Em 90 dias você terá estudado " HORAS-FINAL" horas".
+            PERFORM 0-INICIALIZAR.
+
+            DISPLAY "MODO (I-INTERATIVO / B-LOTE): "
+            ACCEPT WS-MODO.
+            IF WS-MODO = 'B' OR WS-MODO = 'b'
+                PERFORM MODO-LOTE
+            ELSE
+                PERFORM MODO-INTERATIVO
+            END-IF.
+
             STOP RUN.
-      ** add other procedures here
+
+            0-INICIALIZAR.
+             ACCEPT WS-PATH-LOTE FROM ENVIRONMENT
+                 "ESTUDO_LOTE_PATH"
+             IF WS-PATH-LOTE EQUAL SPACES
+                 MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\estudo.txt'
+                 TO WS-PATH-LOTE
+             END-IF.
+             ACCEPT WS-PATH-LISTAGEM FROM ENVIRONMENT
+                 "ESTUDO_LISTAGEM_PATH"
+             IF WS-PATH-LISTAGEM EQUAL SPACES
+                 MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\estudolist.txt'
+                 TO WS-PATH-LISTAGEM
+             END-IF.
+
+      *-----------------------
+      * pede os minutos diarios ao operador e mostra a projecao a 90
+      * dias
+      *-----------------------
+            MODO-INTERATIVO.
+             DISPLAY "Quantos minutos pretende estudar por dia? ".
+             ACCEPT MINUTOS-ALUNO.
+             PERFORM CALCULAR-HORAS-FINAL.
+             DISPLAY "Em 90 dias você terá estudado " HORAS-FINAL
+                 " horas".
+
+      *-----------------------
+      * processa todos os alunos de ALUNOS-LOTE, gravando a projecao
+      * de cada um em LISTAGEM-HORAS em vez de no ecra
+      *-----------------------
+            MODO-LOTE.
+                OPEN INPUT ALUNOS-LOTE.
+
+                IF WS-FS-LOTE NOT EQUAL "00"
+                    DISPLAY ' ALUNOS-LOTE NAO ABERTO - FILE STATUS: '
+                        WS-FS-LOTE
+                    MOVE WS-FS-LOTE TO WS-FS-ATUAL
+                    PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                ELSE
+                    OPEN OUTPUT LISTAGEM-HORAS
+                    IF WS-FS-LISTAGEM NOT EQUAL "00"
+                        DISPLAY
+                            ' LISTAGEM-HORAS NAO ABERTO - FILE STATUS: '
+                            WS-FS-LISTAGEM
+                        MOVE WS-FS-LISTAGEM TO WS-FS-ATUAL
+                        PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                        CLOSE ALUNOS-LOTE
+                    ELSE
+                        PERFORM UNTIL WS-ENDOFLOTE = 'F'
+                            READ ALUNOS-LOTE
+                            AT END MOVE 'F' TO WS-ENDOFLOTE
+                            NOT AT END
+                                MOVE LOTE-MINUTOS TO MINUTOS-ALUNO
+                                PERFORM CALCULAR-HORAS-FINAL
+                                INITIALIZE WS-LISTAGEM-LINHA
+                                STRING LOTE-NOME DELIMITED BY SIZE
+                                    ' HORAS EM 90 DIAS: '
+                                        DELIMITED BY SIZE
+                                    HORAS-FINAL DELIMITED BY SIZE
+                                    INTO WS-LISTAGEM-LINHA
+                                END-STRING
+                                MOVE WS-LISTAGEM-LINHA TO LISTAGEM-REG
+                                WRITE LISTAGEM-REG
+                            END-READ
+                        END-PERFORM
+                        CLOSE ALUNOS-LOTE
+                        CLOSE LISTAGEM-HORAS
+                        MOVE SPACES TO WS-ENDOFLOTE
+                    END-IF
+                END-IF.
+
+      *-----------------------
+      * projeta as horas de estudo a 90 dias a partir de MINUTOS-ALUNO
+      *-----------------------
+            CALCULAR-HORAS-FINAL.
+             COMPUTE HORAS-FINAL = MINUTOS-ALUNO * 90 / 60.
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+           MOSTRAR-SIGNIFICADO-FILE-STATUS.
+               EVALUATE WS-FS-ATUAL
+                   WHEN "35"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+                   WHEN "37"
+                       DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                           'ACESSO INCOMPATIVEL COM O FICHEIRO'
+                   WHEN "41"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                           'ENCONTRA ABERTO'
+                   WHEN "98"
+                       DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+                   WHEN OTHER
+                       DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+               END-EVALUATE.
+
        END PROGRAM EXERCICIO2-1.
