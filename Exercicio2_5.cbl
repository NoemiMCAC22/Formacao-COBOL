@@ -13,68 +13,287 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+      *-----------------------
+       SELECT AUDITORIA ASSIGN TO
+           WS-PATH-AUDITORIA
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-AUDITORIA.
+
+       SELECT FUNCIONARIOS-LOTE ASSIGN TO
+           WS-PATH-LOTE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LOTE.
+
+       SELECT LISTAGEM-BONUS ASSIGN TO
+           WS-PATH-LISTAGEM
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LISTAGEM.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           03 AUD-DATA            PIC X(08).
+           03 AUD-NOME            PIC X(25).
+           03 AUD-IDADE           PIC 99.
+           03 AUD-ANO-SERV        PIC 99.
+           03 AUD-FILHOS          PIC 99.
+           03 AUD-BONUS-FINAL     PIC 9(05).
+
+       FD FUNCIONARIOS-LOTE.
+       01 LOTE-REG.
+           03 LOTE-DATA            PIC X(08).
+           03 LOTE-NOME            PIC X(25).
+           03 LOTE-IDADE           PIC 99.
+           03 LOTE-ANO-SERV        PIC 99.
+           03 LOTE-FILHOS          PIC 99.
+
+       FD LISTAGEM-BONUS.
+       01 LISTAGEM-REG             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 DATA-UTIL           PIC   X(8).
        01 NOME-UTIL           PIC  X(25).
        01 IDADE-UTIL          PIC     99.
        01 ANO-SERV            PIC     99.
        01 FILHOS              PIC     99.
+       01 BONUS-IDADE         PIC     9(05) VALUE ZEROS.
+       01 BONUS-ANOS          PIC     9(05) VALUE ZEROS.
+       01 BONUS-FILHOS        PIC     9(05) VALUE ZEROS.
        01 BONUS-FINAL         PIC     9(05) VALUE ZEROS.
 
+       77 WS-PATH-AUDITORIA   PIC X(100).
+       77 WS-FS-AUDITORIA     PIC XX.
+       77 WS-PATH-LOTE        PIC X(100).
+       77 WS-FS-LOTE          PIC XX.
+       77 WS-PATH-LISTAGEM    PIC X(100).
+       77 WS-FS-LISTAGEM      PIC XX.
+
+       77 WS-MODO             PIC X(01).
+       77 WS-ENDOFLOTE        PIC X(01) VALUE SPACES.
+       77 WS-LISTAGEM-LINHA   PIC X(80) VALUE SPACES.
+       77 WS-CANCELAR         PIC X(01) VALUE 'N'.
+       77 WS-FS-ATUAL         PIC XX.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
-           INICIO-PROGRAMA.
+           PERFORM 0-INICIALIZAR.
+
+           DISPLAY "MODO (I-INTERATIVO / B-LOTE): "
+           ACCEPT WS-MODO.
+           IF WS-MODO = 'B' OR WS-MODO = 'b'
+               PERFORM MODO-LOTE
+           ELSE
+               PERFORM MODO-INTERATIVO
+           END-IF.
+
+           STOP RUN.
+
+           0-INICIALIZAR.
+            ACCEPT WS-PATH-AUDITORIA FROM ENVIRONMENT
+                "BONUS_AUDITORIA_PATH"
+            IF WS-PATH-AUDITORIA EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\bonusaud.txt'
+                TO WS-PATH-AUDITORIA
+            END-IF.
+            ACCEPT WS-PATH-LOTE FROM ENVIRONMENT
+                "BONUS_LOTE_PATH"
+            IF WS-PATH-LOTE EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\bonuslote.txt'
+                TO WS-PATH-LOTE
+            END-IF.
+            ACCEPT WS-PATH-LISTAGEM FROM ENVIRONMENT
+                "BONUS_LISTAGEM_PATH"
+            IF WS-PATH-LISTAGEM EQUAL SPACES
+                MOVE
+       'D:\UFCD\UFCD 0808 - Programacao COBOL\Programas\bonuslist.txt'
+                TO WS-PATH-LISTAGEM
+            END-IF.
+
+      *-----------------------
+      * processa um unico funcionario a partir do teclado
+      *-----------------------
+           MODO-INTERATIVO.
+               PERFORM LER-DADOS-INTERATIVO.
+               IF WS-CANCELAR = 'S'
+                   DISPLAY "OPERACAO CANCELADA - "
+                       "FUNCIONARIO NAO REGISTADO"
+               ELSE
+                   PERFORM CALCULAR-BONUS
+                   DISPLAY "Bónus a Receber: " BONUS-FINAL "€"
+                   PERFORM ESCREVER-AUDITORIA
+               END-IF.
+
+      *-----------------------
+      * pede os dados do funcionario ao operador, deixando-o corrigir
+      * idade/anos de servico ou cancelar o registo deste funcionario
+      *-----------------------
+           LER-DADOS-INTERATIVO.
+            MOVE 'N' TO WS-CANCELAR.
             DISPLAY "Data: "
             ACCEPT DATA-UTIL.
             DISPLAY "Nome: "
             ACCEPT NOME-UTIL.
 
-            IDADE.
-            DISPLAY "Idade: "
-            ACCEPT IDADE-UTIL.
-            IF IDADE-UTIL < 18 OR IDADE-UTIL > 65
-                DISPLAY "Não é elegível ao recebimento do bónus!"
-                GO TO IDADE.
-            ANO.
-            DISPLAY "Anos de serviço: "
-            ACCEPT ANO-SERV.
-            IF ANO-SERV > IDADE-UTIL
-                DISPLAY "O tempo de serviço superior a idade!"
-                GO TO ANO.
-
-            DISPLAY "Nº de Filhos: "
-            ACCEPT FILHOS.
+            MOVE ZEROS TO IDADE-UTIL.
+            PERFORM UNTIL WS-CANCELAR = 'S' OR
+                (IDADE-UTIL >= 18 AND IDADE-UTIL <= 65)
+                DISPLAY "Idade (0 para cancelar este funcionario): "
+                ACCEPT IDADE-UTIL
+                IF IDADE-UTIL = 0
+                    MOVE 'S' TO WS-CANCELAR
+                ELSE
+                    IF IDADE-UTIL < 18 OR IDADE-UTIL > 65
+                     DISPLAY
+                         "Não é elegível ao recebimento do bónus!"
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            IF WS-CANCELAR NOT = 'S'
+                MOVE 99 TO ANO-SERV
+                PERFORM UNTIL WS-CANCELAR = 'S' OR
+                    (ANO-SERV NOT = 99 AND ANO-SERV <= IDADE-UTIL)
+                    DISPLAY "Anos de serviço "
+                        "(99 para cancelar este funcionario): "
+                    ACCEPT ANO-SERV
+                    IF ANO-SERV = 99
+                        MOVE 'S' TO WS-CANCELAR
+                    ELSE
+                        IF ANO-SERV > IDADE-UTIL
+                            DISPLAY
+                              "O tempo de serviço superior a idade!"
+                        END-IF
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+            IF WS-CANCELAR NOT = 'S'
+                DISPLAY "Nº de Filhos: "
+                ACCEPT FILHOS
+            END-IF.
 
+      *-----------------------
+      * processa todos os funcionarios de FUNCIONARIOS-LOTE, gravando
+      * o resultado de cada um em LISTAGEM-BONUS em vez de no ecra
+      *-----------------------
+           MODO-LOTE.
+               OPEN INPUT FUNCIONARIOS-LOTE.
+
+               IF WS-FS-LOTE NOT EQUAL "00"
+                   DISPLAY ' ERRO A ABRIR FICHEIRO DE LOTE - FILE '
+                       'STATUS: ' WS-FS-LOTE
+                   MOVE WS-FS-LOTE TO WS-FS-ATUAL
+                   PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+               ELSE
+                   OPEN OUTPUT LISTAGEM-BONUS
+                   IF WS-FS-LISTAGEM NOT EQUAL "00"
+                       DISPLAY
+                           ' LISTAGEM-BONUS NAO ABERTO - FILE STATUS: '
+                           WS-FS-LISTAGEM
+                       MOVE WS-FS-LISTAGEM TO WS-FS-ATUAL
+                       PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+                       CLOSE FUNCIONARIOS-LOTE
+                   ELSE
+                       PERFORM UNTIL WS-ENDOFLOTE = 'F'
+                           READ FUNCIONARIOS-LOTE
+                           AT END MOVE 'F' TO WS-ENDOFLOTE
+                           NOT AT END
+                               MOVE LOTE-DATA     TO DATA-UTIL
+                               MOVE LOTE-NOME     TO NOME-UTIL
+                               MOVE LOTE-IDADE    TO IDADE-UTIL
+                               MOVE LOTE-ANO-SERV TO ANO-SERV
+                               MOVE LOTE-FILHOS   TO FILHOS
+                               PERFORM CALCULAR-BONUS
+                               PERFORM ESCREVER-AUDITORIA
+                               INITIALIZE WS-LISTAGEM-LINHA
+                               STRING NOME-UTIL DELIMITED BY SIZE
+                                   ' BONUS: ' DELIMITED BY SIZE
+                                   BONUS-FINAL DELIMITED BY SIZE
+                                   ' EUR' DELIMITED BY SIZE
+                                   INTO WS-LISTAGEM-LINHA
+                               END-STRING
+                               MOVE WS-LISTAGEM-LINHA TO LISTAGEM-REG
+                               WRITE LISTAGEM-REG
+                           END-READ
+                       END-PERFORM
+                       CLOSE FUNCIONARIOS-LOTE
+                       CLOSE LISTAGEM-BONUS
+                       MOVE SPACES TO WS-ENDOFLOTE
+                   END-IF
+               END-IF.
+
+      *-----------------------
+      * calcula o bonus do funcionario atualmente carregado em
+      * IDADE-UTIL/ANO-SERV/FILHOS
+      *-----------------------
        CALCULAR-BONUS.
 
+           MOVE ZEROS TO BONUS-IDADE.
            IF IDADE-UTIL > 45 THEN
-               COMPUTE BONUS-FINAL = (IDADE-UTIL - 45 ) * 5.
-
+               COMPUTE BONUS-IDADE = (IDADE-UTIL - 45 ) * 5.
 
            IF ANO-SERV > 10 THEN
-               COMPUTE BONUS-FINAL = BONUS-FINAL + (10 * 10) +
+               COMPUTE BONUS-ANOS = (10 * 10) +
                ((ANO-SERV - 10)* 20)
 
            ELSE
-               COMPUTE BONUS-FINAL = ANO-SERV * 10.
+               COMPUTE BONUS-ANOS = ANO-SERV * 10.
 
            IF FILHOS > 3 THEN
-               COMPUTE BONUS-FINAL =  BONUS-FINAL + 75
+               COMPUTE BONUS-FILHOS = 75
 
            ELSE
-               COMPUTE BONUS-FINAL = BONUS-FINAL + ( FILHOS * 25)
+               COMPUTE BONUS-FILHOS = FILHOS * 25
+
+           END-IF.
+
+           COMPUTE BONUS-FINAL =
+               BONUS-IDADE + BONUS-ANOS + BONUS-FILHOS.
 
+      *-----------------------
+      * regista o calculo do bonus no ficheiro de auditoria
+      *-----------------------
+       ESCREVER-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF WS-FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
            END-IF.
 
-           DISPLAY "Bónus a Receber: " BONUS-FINAL "€".
+           MOVE DATA-UTIL     TO AUD-DATA.
+           MOVE NOME-UTIL     TO AUD-NOME.
+           MOVE IDADE-UTIL    TO AUD-IDADE.
+           MOVE ANO-SERV      TO AUD-ANO-SERV.
+           MOVE FILHOS        TO AUD-FILHOS.
+           MOVE BONUS-FINAL   TO AUD-BONUS-FINAL.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
 
-            STOP RUN.
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+           MOSTRAR-SIGNIFICADO-FILE-STATUS.
+               EVALUATE WS-FS-ATUAL
+                   WHEN "35"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+                   WHEN "37"
+                       DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                           'ACESSO INCOMPATIVEL COM O FICHEIRO'
+                   WHEN "41"
+                       DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                           'ENCONTRA ABERTO'
+                   WHEN "98"
+                       DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+                   WHEN OTHER
+                       DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+               END-EVALUATE.
 
        END PROGRAM EXERCICIO2-5.
