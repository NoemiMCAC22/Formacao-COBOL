@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconciliacao dos totais de controlo de fecho de dia
+      *          entre FATURAS, VENDAS e LIVROS
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHO_DIA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FATURASOUT ASSIGN TO
+           WS-PATH-FATURASOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURASOUT.
+           SELECT FATURAOUT ASSIGN TO
+           WS-PATH-FATURAOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURAOUT.
+           SELECT VENDASOUT ASSIGN TO
+           WS-PATH-VENDASOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-VENDASOUT.
+           SELECT LIVROSOUT ASSIGN TO
+           WS-PATH-LIVROSOUT
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS WS-FS-LIVROSOUT.
+           DATA DIVISION.
+           FILE SECTION.
+       FD FATURASOUT.
+           01 FATURASOUT-DADOS.
+               03 FDL-ID-PRODUTO          PIC  9(03).
+               03 FDL-NOME-PRODUTO        PIC  X(28).
+               03 FDL-QUANT-PRODUTO       PIC  9(05).
+               03 FDL-PRECO-PRODUTO       PIC  99V99.
+               03 FDL-VALOR-TOTAL         PIC  99V99.
+
+           FD FATURAOUT.
+           01 FATURAOUT-DADOS.
+               03 FCL-TIPO-REG            PIC  X(01).
+               03 FCL-NUM-FATURA          PIC  9(06).
+               03 FCL-COD-PRODUTO         PIC  9(03).
+               03 FCL-DESC-PRODUTO        PIC  X(20).
+               03 FCL-PREC-PRODUTO        PIC  99V99.
+               03 FCL-QUANT-PRODUTO       PIC  9(05).
+               03 FCL-IVA-PRODUTO         PIC  9(02).
+               03 FCL-TOTALSIVA-PRODUTO   PIC  99V99.
+               03 FCL-TOTALIVA-PRODUTO    PIC  99V99.
+               03 FCL-TOTAL-PRODUTO       PIC  99V99.
+               03 FILLER                  PIC  X(04).
+
+           FD VENDASOUT.
+           01 VENDASOUT-DADOS.
+               03 VDL-DATA-VENDA          PIC  9(08).
+               03 VDL-NOME-ARTIGO         PIC  X(34).
+               03 VDL-QUANT-ARTIGO        PIC  9(03).
+               03 VDL-UNIT-ARTIGO         PIC  9(05)V9(02).
+               03 VDL-IVA-ARTIGO          PIC  9(02).
+               03 VDL-TOTALIVA-ARTIGO     PIC  9(05)V9(02).
+               03 VDL-TOTALSIVA-ARTIGO    PIC  9(05)V9(02).
+               03 VDL-TOTAL-ARTIGO        PIC  9(05)V9(02).
+
+           FD LIVROSOUT.
+           01 LIVROSOUT-DADOS.
+               03 LVL-LIVRO-TITULO        PIC  X(80).
+               03 LVL-LIVRO-AUTOR         PIC  X(30).
+               03 LVL-LIVRO-EDITO         PIC  X(20).
+               03 LVL-ISBN.
+                   05 LVL-COD-IDENT       PIC  9(05).
+                   05 LVL-COD-PAIS        PIC  9(03).
+                   05 LVL-COD-EDITO       PIC  9(02).
+                   05 LVL-COD-LIVRO       PIC  9(04).
+                   05 LVL-COD-CONTRO      PIC  X(05).
+               03 LVL-LIVRO-TIPO          PIC  X(01).
+               03 LVL-LIVRO-CATEGORIA     PIC  X(01).
+               03 LVL-LIVRO-IVA           PIC  9(02).
+               03 LVL-LIVRO-UNID          PIC  9(04).
+               03 LVL-LIVRO-VALOR         PIC  99V99.
+               03 LVL-LIVRO-DESC          PIC  9(02).
+               03 LVL-LIVRO-TOTAL         PIC  99V99.
+               03 LVL-VALOR-TOTAL         PIC  99V99.
+               03 LVL-VALOR-FINAL         PIC  99V99.
+               03 LVL-LIVROS-OBS          PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-PATH-FATURASOUT              PIC X(100).
+       77 WS-PATH-FATURAOUT               PIC X(100).
+       77 WS-PATH-VENDASOUT               PIC X(100).
+       77 WS-PATH-LIVROSOUT               PIC X(100).
+       77 WS-FS-FATURASOUT                PIC XX.
+       77 WS-FS-FATURAOUT                 PIC XX.
+       77 WS-FS-VENDASOUT                 PIC XX.
+       77 WS-FS-LIVROSOUT                 PIC XX.
+       77 WS-FS-ATUAL                      PIC XX.
+
+       77 WS-ENDOFFILEFATURASOUT          PIC 99 VALUE ZEROS.
+       77 WS-ENDOFFILEFATURAOUT           PIC 99 VALUE ZEROS.
+       77 WS-ENDOFFILEVENDASOUT           PIC 99 VALUE ZEROS.
+       77 WS-ENDOFFILELIVROSOUT           PIC 99 VALUE ZEROS.
+
+       77 WS-CONT-FATURAS                 PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-FATURAS                PIC 9(07)V99 VALUE ZEROS.
+       77 WS-CONT-VENDAS                  PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-VENDAS                 PIC 9(07)V99 VALUE ZEROS.
+       77 WS-CONT-LIVROS                  PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-LIVROS                 PIC 9(07)V99 VALUE ZEROS.
+
+       77 WS-CONT-GERAL                   PIC 9(08) VALUE ZEROS.
+       77 WS-TOTAL-GERAL                  PIC 9(08)V99 VALUE ZEROS.
+
+       77 WS-VALOR-LINHA                  PIC 9(07)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0-INICIALIZAR.
+           ACCEPT WS-PATH-FATURASOUT FROM ENVIRONMENT "FATURASOUT_PATH"
+           IF WS-PATH-FATURASOUT EQUAL SPACES
+               MOVE 'C:/Users/oeira/Downloads/FATURASOUT.txt'
+                   TO WS-PATH-FATURASOUT
+           END-IF
+           ACCEPT WS-PATH-FATURAOUT FROM ENVIRONMENT "FATURAOUT_PATH"
+           IF WS-PATH-FATURAOUT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\faturaout.txt'
+                   TO WS-PATH-FATURAOUT
+           END-IF
+           ACCEPT WS-PATH-VENDASOUT FROM ENVIRONMENT "VENDASOUT_PATH"
+           IF WS-PATH-VENDASOUT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\vendasout.txt'
+                   TO WS-PATH-VENDASOUT
+           END-IF
+           ACCEPT WS-PATH-LIVROSOUT FROM ENVIRONMENT "LIVROSOUT_PATH"
+           IF WS-PATH-LIVROSOUT EQUAL SPACES
+               MOVE
+        'D:\UFCD\UFCD 0808 - Programação COBOL\Tarefas\livros.txt'
+                   TO WS-PATH-LIVROSOUT
+           END-IF.
+
+       0-PRINCIPAL.
+           PERFORM 1000-SOMAR-FATURASOUT.
+           PERFORM 1100-SOMAR-FATURAOUT.
+           PERFORM 1200-SOMAR-VENDASOUT.
+           PERFORM 1300-SOMAR-LIVROSOUT.
+           PERFORM 2000-IMPRIMIR-RESUMO.
+           STOP RUN.
+
+      *-----------------------
+      * LER_ORDENAR - soma VALOR-TOTAL de cada linha de FATURASOUT
+      *-----------------------
+       1000-SOMAR-FATURASOUT.
+           OPEN INPUT FATURASOUT.
+           IF WS-FS-FATURASOUT NOT EQUAL "00"
+               DISPLAY " FATURASOUT NAO DISPONIVEL - FILE STATUS: "
+                       WS-FS-FATURASOUT
+               MOVE WS-FS-FATURASOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEFATURASOUT EQUAL 1
+                   READ FATURASOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEFATURASOUT
+                   NOT AT END
+                       COMPUTE WS-VALOR-LINHA =
+                           FDL-PRECO-PRODUTO * FDL-QUANT-PRODUTO
+                       ADD 1 TO WS-CONT-FATURAS
+                       ADD WS-VALOR-LINHA TO WS-TOTAL-FATURAS
+                   END-READ
+               END-PERFORM
+               CLOSE FATURASOUT
+           END-IF.
+
+      *-----------------------
+      * FATURA_CLIENTE - soma TOTAL-PRODUTO de cada linha de FATURAOUT,
+      * ignorando os registos de cabecalho (FCL-TIPO-REG = 'C')
+      *-----------------------
+       1100-SOMAR-FATURAOUT.
+           OPEN INPUT FATURAOUT.
+           IF WS-FS-FATURAOUT NOT EQUAL "00"
+               DISPLAY " FATURAOUT NAO DISPONIVEL - FILE STATUS: "
+                       WS-FS-FATURAOUT
+               MOVE WS-FS-FATURAOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEFATURAOUT EQUAL 1
+                   READ FATURAOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEFATURAOUT
+                   NOT AT END
+                       IF FCL-TIPO-REG NOT EQUAL 'C'
+                           ADD 1 TO WS-CONT-FATURAS
+                           ADD FCL-TOTAL-PRODUTO TO WS-TOTAL-FATURAS
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FATURAOUT
+           END-IF.
+
+      *-----------------------
+      * GESTAO_VENDAS - soma TOTAL-ARTIGO de cada linha de VENDASOUT
+      *-----------------------
+       1200-SOMAR-VENDASOUT.
+           OPEN INPUT VENDASOUT.
+           IF WS-FS-VENDASOUT NOT EQUAL "00"
+               DISPLAY " VENDASOUT NAO DISPONIVEL - FILE STATUS: "
+                       WS-FS-VENDASOUT
+               MOVE WS-FS-VENDASOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILEVENDASOUT EQUAL 1
+                   READ VENDASOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILEVENDASOUT
+                   NOT AT END
+                       COMPUTE WS-VALOR-LINHA =
+                           VDL-QUANT-ARTIGO * VDL-UNIT-ARTIGO
+                       COMPUTE WS-VALOR-LINHA =
+                           WS-VALOR-LINHA +
+                           (WS-VALOR-LINHA * VDL-IVA-ARTIGO / 100)
+                       ADD 1 TO WS-CONT-VENDAS
+                       ADD WS-VALOR-LINHA TO WS-TOTAL-VENDAS
+                   END-READ
+               END-PERFORM
+               CLOSE VENDASOUT
+           END-IF.
+
+      *-----------------------
+      * VENDAS_LIBR - soma VALOR-FINAL de cada linha de LIVROSOUT
+      *-----------------------
+       1300-SOMAR-LIVROSOUT.
+           OPEN INPUT LIVROSOUT.
+           IF WS-FS-LIVROSOUT NOT EQUAL "00"
+               DISPLAY " LIVROSOUT NAO DISPONIVEL - FILE STATUS: "
+                       WS-FS-LIVROSOUT
+               MOVE WS-FS-LIVROSOUT TO WS-FS-ATUAL
+               PERFORM MOSTRAR-SIGNIFICADO-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ENDOFFILELIVROSOUT EQUAL 1
+                   READ LIVROSOUT
+                   AT END
+                       MOVE 1 TO WS-ENDOFFILELIVROSOUT
+                   NOT AT END
+                       COMPUTE WS-VALOR-LINHA =
+                           LVL-LIVRO-VALOR +
+                           (LVL-LIVRO-VALOR * LVL-LIVRO-IVA / 100)
+                       COMPUTE WS-VALOR-LINHA =
+                           WS-VALOR-LINHA -
+                           (WS-VALOR-LINHA * LVL-LIVRO-DESC / 100)
+                       ADD 1 TO WS-CONT-LIVROS
+                       IF LVL-LIVRO-TIPO EQUAL 'D'
+                           SUBTRACT WS-VALOR-LINHA FROM WS-TOTAL-LIVROS
+                       ELSE
+                           ADD WS-VALOR-LINHA TO WS-TOTAL-LIVROS
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LIVROSOUT
+           END-IF.
+
+       2000-IMPRIMIR-RESUMO.
+           COMPUTE WS-CONT-GERAL =
+               WS-CONT-FATURAS + WS-CONT-VENDAS + WS-CONT-LIVROS
+           COMPUTE WS-TOTAL-GERAL =
+               WS-TOTAL-FATURAS + WS-TOTAL-VENDAS + WS-TOTAL-LIVROS
+
+           DISPLAY " "
+           DISPLAY "------------------------------------------------"
+           DISPLAY " RECONCILIACAO DE FECHO DE DIA"
+           DISPLAY "------------------------------------------------"
+           DISPLAY " FATURAS  REGISTOS: " WS-CONT-FATURAS
+                   "  TOTAL: " WS-TOTAL-FATURAS
+           DISPLAY " VENDAS   REGISTOS: " WS-CONT-VENDAS
+                   "  TOTAL: " WS-TOTAL-VENDAS
+           DISPLAY " LIVROS   REGISTOS: " WS-CONT-LIVROS
+                   "  TOTAL: " WS-TOTAL-LIVROS
+           DISPLAY "------------------------------------------------"
+           DISPLAY " TOTAL GERAL REGISTOS: " WS-CONT-GERAL
+                   "  TOTAL GERAL: " WS-TOTAL-GERAL
+           DISPLAY "------------------------------------------------".
+
+      *-----------------------
+      * traduz o FILE STATUS devolvido pelo ultimo OPEN/READ/WRITE
+      * numa mensagem especifica, complementando o codigo em bruto
+      *-----------------------
+       MOSTRAR-SIGNIFICADO-FILE-STATUS.
+           EVALUATE WS-FS-ATUAL
+               WHEN "35"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO NAO EXISTE'
+               WHEN "37"
+                   DISPLAY '   SIGNIFICADO: ORGANIZACAO/MODO DE '
+                       'ACESSO INCOMPATIVEL COM O FICHEIRO'
+               WHEN "41"
+                   DISPLAY '   SIGNIFICADO: FICHEIRO JA SE '
+                       'ENCONTRA ABERTO'
+               WHEN "98"
+                   DISPLAY '   SIGNIFICADO: ERRO LOGICO DE I/O'
+               WHEN OTHER
+                   DISPLAY '   SIGNIFICADO: ERRO NAO CLASSIFICADO'
+           END-EVALUATE.
+
+       END PROGRAM FECHO_DIA.
